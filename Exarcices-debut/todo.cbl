@@ -1,28 +1,107 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Todo.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichier de sauvegarde de la liste de tâches entre deux
+      *    lancements du programme.
+           SELECT TACHES-FICHIER ASSIGN TO "taches.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TACHES-STATUS.
+
+      *    Fichier d'historique des tâches marquées terminées.
+           SELECT TERMINEES-FICHIER ASSIGN TO "taches_terminees.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TERMINEES-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TACHES-FICHIER.
+       01  F-TACHE.
+           05 F-TACHE-DESC          PIC X(20).
+           05 F-TACHE-JOUR          PIC 9(2).
+           05 F-TACHE-MOIS          PIC 9(2).
+           05 F-TACHE-ANNEE         PIC 9(4).
+           05 F-TACHE-PRIORITE      PIC 9.
+
+       FD  TERMINEES-FICHIER.
+       01  F-TERMINEE.
+           05 F-TERMINEE-DESC       PIC X(20).
+           05 F-TERMINEE-JOUR       PIC 9(2).
+           05 F-TERMINEE-MOIS       PIC 9(2).
+           05 F-TERMINEE-ANNEE      PIC 9(4).
+           05 F-TERMINEE-FIN-JOUR   PIC 9(2).
+           05 F-TERMINEE-FIN-MOIS   PIC 9(2).
+           05 F-TERMINEE-FIN-ANNEE  PIC 9(4).
+
        WORKING-STORAGE SECTION.                 *> Déclaration des Variables
-       01 WS-CHOIX               PIC 9.         *> 4 Choix du menu
-       01 WS-NUMERO-TACHES       PIC 9 VALUE 0. *> Taches enregostrées
-       01 WS-NT-SUPRIME          PIC 9.         *> Numér de la tache à suprimé
+       01 WS-CHOIX               PIC 9.         *> 6 Choix du menu
+       01 WS-NUMERO-TACHES       PIC 9(3) VALUE 0. *> Taches enregostrées
+       01 WS-NUMERO-TERMINEES    PIC 9(3) VALUE 0. *> Taches terminées
+       01 WS-NT-SUPRIME          PIC 9(3).      *> Numér de la tache à suprimé
+       01 WS-NT-TERMINER         PIC 9(3).      *> Numéro de la tache terminée
        01 WS-FINAL               PIC 9.         *> Pour continuer, "0" pour quitter
+       01 WS-TACHES-STATUS       PIC XX.        *> Status d'E/S du fichier
+       01 WS-TERMINEES-STATUS    PIC XX.        *> Status d'E/S de l'historique
+       01 WS-IDX                PIC 9(3).       *> Index de parcours du tableau
+       01 WS-JDX                PIC 9(3).       *> Index secondaire (tri)
+       01 WS-TEMP                PIC 9(3).      *> Variable d'échange (tri)
+       01 WS-DATE-SYS            PIC 9(8).      *> Date système AAAAMMJJ
+
+      *> Tableau pouvant contenir jusqu'à 200 tâches, avec échéance et
+      *> priorité (1 = haute, 2 = moyenne, 3 = basse).
+       01 WS-TACHES.
+           05 WS-TACHE OCCURS 200 TIMES.
+               10 WS-TACHE-DESC      PIC X(20) VALUE SPACES.
+               10 WS-TACHE-JOUR      PIC 9(2)  VALUE 0.
+               10 WS-TACHE-MOIS      PIC 9(2)  VALUE 0.
+               10 WS-TACHE-ANNEE     PIC 9(4)  VALUE 0.
+               10 WS-TACHE-PRIORITE  PIC 9     VALUE 3.
+                   88 WS-PRIORITE-HAUTE    VALUE 1.
+                   88 WS-PRIORITE-MOYENNE  VALUE 2.
+                   88 WS-PRIORITE-BASSE    VALUE 3.
+
+      *> Historique des tâches terminées, avec leur date d'achèvement.
+       01 WS-TERMINEES.
+           05 WS-TERMINEE OCCURS 200 TIMES.
+               10 WS-TERMINEE-DESC      PIC X(20) VALUE SPACES.
+               10 WS-TERMINEE-JOUR      PIC 9(2)  VALUE 0.
+               10 WS-TERMINEE-MOIS      PIC 9(2)  VALUE 0.
+               10 WS-TERMINEE-ANNEE     PIC 9(4)  VALUE 0.
+               10 WS-TERMINEE-FIN-JOUR  PIC 9(2)  VALUE 0.
+               10 WS-TERMINEE-FIN-MOIS  PIC 9(2)  VALUE 0.
+               10 WS-TERMINEE-FIN-ANNEE PIC 9(4)  VALUE 0.
+
+      *> Ordre d'affichage des tâches une fois triées par urgence.
+       01 WS-ORDRE.
+           05 WS-ORDRE-IDX OCCURS 200 TIMES PIC 9(3).
+
+      *> Clés de tri (échéance puis priorité) comparées deux à deux.
+       01 WS-CLE-I               PIC 9(10).
+       01 WS-CLE-J               PIC 9(10).
+
+      *> Recherche par mot-clé dans la description des tâches.
+       01 WS-MOT-CLE             PIC X(20).      *> Saisie de l'utilisateur
+       01 WS-MOT-CLE-MAJ         PIC X(20).      *> Version en majuscules
+       01 WS-DESC-MAJ            PIC X(20).      *> Description en majuscules
+       01 WS-LEN-MOT             PIC 9(2).       *> Longueur du mot-clé saisi
+       01 WS-POS                PIC 9(2).        *> Position de balayage
+       01 WS-NB-TROUVES          PIC 9(3) VALUE 0. *> Nombre de résultats
 
-       *> Les variable pour stoker les tâches
-       01 WS-TACHE-1             PIC X(20) VALUE SPACES.
-       01 WS-TACHE-2             PIC X(20) VALUE SPACES.
-       01 WS-TACHE-3             PIC X(20) VALUE SPACES.
-       01 WS-TACHE-4             PIC X(20) VALUE SPACES.
-       01 WS-TACHE-5             PIC X(20) VALUE SPACES.
-          
        PROCEDURE DIVISION.
        DEBUT.
-           PERFORM UNTIL WS-CHOIX = 4           *> Boucle principal debut ou fin
+           PERFORM CHARGER-TACHES
+           PERFORM CHARGER-TERMINEES
+           PERFORM UNTIL WS-CHOIX = 7           *> Boucle principal debut ou fin
                DISPLAY "----- MENU -----"
                DISPLAY "1. Ajouter une tâche"
                DISPLAY "2. Afficher les tâches"
                DISPLAY "3. Supprimer une tâche"
-               DISPLAY "4. Quitter"
+               DISPLAY "4. Terminer une tâche"
+               DISPLAY "5. Afficher les tâches terminées"
+               DISPLAY "6. Rechercher par mot-clé"
+               DISPLAY "7. Quitter"
                DISPLAY "Votre choix du menu: "
                ACCEPT WS-CHOIX
 
@@ -34,6 +113,14 @@
                    WHEN 3
                        PERFORM SUPPRIMER
                    WHEN 4
+                       PERFORM TERMINER
+                   WHEN 5
+                       PERFORM AFFICHER-TERMINEES
+                   WHEN 6
+                       PERFORM RECHERCHER
+                   WHEN 7
+                       PERFORM SAUVEGARDER-TACHES
+                       PERFORM SAUVEGARDER-TERMINEES
                        DISPLAY "Au revoir."
                    WHEN OTHER
                        DISPLAY "Choix invalide."
@@ -43,69 +130,296 @@
 
 
        AJOUTER.
-           IF WS-NUMERO-TACHES = 5
+           IF WS-NUMERO-TACHES = 200
               DISPLAY "La liste est pleine."
             ELSE
              ADD 1 TO WS-NUMERO-TACHES
              DISPLAY "Entrez la tâche : "
-                  *> Enregistement la tâche dans la bonne variable
-                  EVALUATE WS-NUMERO-TACHES
-                   WHEN 1
-                    ACCEPT WS-TACHE-1
-                   WHEN 2
-                    ACCEPT WS-TACHE-2
-                   WHEN 3
-                    ACCEPT WS-TACHE-3
-                   WHEN 4
-                    ACCEPT WS-TACHE-4
-                   WHEN 5
-                    ACCEPT WS-TACHE-5
-                  END-EVALUATE
-              DISPLAY "Tâche ajoutée."
+             ACCEPT WS-TACHE-DESC(WS-NUMERO-TACHES)
+             DISPLAY "Echéance - Jour : "
+             ACCEPT WS-TACHE-JOUR(WS-NUMERO-TACHES)
+             DISPLAY "Echéance - Mois : "
+             ACCEPT WS-TACHE-MOIS(WS-NUMERO-TACHES)
+             DISPLAY "Echéance - Année : "
+             ACCEPT WS-TACHE-ANNEE(WS-NUMERO-TACHES)
+             DISPLAY "Priorité (1=Haute 2=Moyenne 3=Basse) : "
+             ACCEPT WS-TACHE-PRIORITE(WS-NUMERO-TACHES)
+             DISPLAY "Tâche ajoutée."
            END-IF.
 
 
+      *> Affiche les tâches triées de la plus urgente (échéance la plus
+      *> proche, puis priorité la plus haute) à la moins urgente.
        AFFICHER.
            IF WS-NUMERO-TACHES = 0
                DISPLAY "Aucune tâche à afficher."
            ELSE
-              IF WS-NUMERO-TACHES >= 1 DISPLAY "1- " WS-TACHE-1
-              IF WS-NUMERO-TACHES >= 2 DISPLAY "2- " WS-TACHE-2
-              IF WS-NUMERO-TACHES >= 3 DISPLAY "3- " WS-TACHE-3
-              IF WS-NUMERO-TACHES >= 4 DISPLAY "4- " WS-TACHE-4
-              IF WS-NUMERO-TACHES >= 5 DISPLAY "5- " WS-TACHE-5
+      *        Seules les tâches actives (description non vidée par
+      *        VIDER-TACHE) entrent dans l'ordre d'affichage ; une
+      *        tâche supprimée/terminée ne doit pas apparaître triée
+      *        en tête comme une échéance "00/00/0000".
+               MOVE 0 TO WS-NB-TROUVES
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-NUMERO-TACHES
+                   IF WS-TACHE-DESC(WS-IDX) NOT = SPACES
+                       ADD 1 TO WS-NB-TROUVES
+                       MOVE WS-IDX TO WS-ORDRE-IDX(WS-NB-TROUVES)
+                   END-IF
+               END-PERFORM
+
+               IF WS-NB-TROUVES = 0
+                   DISPLAY "Aucune tâche à afficher."
+               ELSE
+      *            Tri par sélection sur la clé échéance/priorité
+                   PERFORM VARYING WS-IDX FROM 1 BY 1
+                           UNTIL WS-IDX > WS-NB-TROUVES
+                       PERFORM VARYING WS-JDX FROM WS-IDX BY 1
+                               UNTIL WS-JDX > WS-NB-TROUVES
+                           COMPUTE WS-CLE-I =
+                             (WS-TACHE-ANNEE(WS-ORDRE-IDX(WS-IDX)) * 10000
+                            + WS-TACHE-MOIS(WS-ORDRE-IDX(WS-IDX)) * 100
+                            + WS-TACHE-JOUR(WS-ORDRE-IDX(WS-IDX))) * 10
+                            + WS-TACHE-PRIORITE(WS-ORDRE-IDX(WS-IDX))
+                           COMPUTE WS-CLE-J =
+                             (WS-TACHE-ANNEE(WS-ORDRE-IDX(WS-JDX)) * 10000
+                            + WS-TACHE-MOIS(WS-ORDRE-IDX(WS-JDX)) * 100
+                            + WS-TACHE-JOUR(WS-ORDRE-IDX(WS-JDX))) * 10
+                            + WS-TACHE-PRIORITE(WS-ORDRE-IDX(WS-JDX))
+                           IF WS-CLE-J < WS-CLE-I
+                               MOVE WS-ORDRE-IDX(WS-IDX) TO WS-TEMP
+                               MOVE WS-ORDRE-IDX(WS-JDX)
+                                   TO WS-ORDRE-IDX(WS-IDX)
+                               MOVE WS-TEMP
+                                   TO WS-ORDRE-IDX(WS-JDX)
+                           END-IF
+                       END-PERFORM
+                   END-PERFORM
+
+                   PERFORM VARYING WS-IDX FROM 1 BY 1
+                           UNTIL WS-IDX > WS-NB-TROUVES
+                       DISPLAY WS-ORDRE-IDX(WS-IDX) "- "
+                               WS-TACHE-DESC(WS-ORDRE-IDX(WS-IDX))
+                               "  Echeance: "
+                               WS-TACHE-JOUR(WS-ORDRE-IDX(WS-IDX))  "/"
+                               WS-TACHE-MOIS(WS-ORDRE-IDX(WS-IDX))  "/"
+                               WS-TACHE-ANNEE(WS-ORDRE-IDX(WS-IDX))
+                               "  Priorite: "
+                               WS-TACHE-PRIORITE(WS-ORDRE-IDX(WS-IDX))
+                   END-PERFORM
+               END-IF
            END-IF.
 
        SUPPRIMER.
            DISPLAY "Numero tache à suprimer"
-           ACCEPT WS-NT-SUPRIME   
+           ACCEPT WS-NT-SUPRIME
            IF WS-NUMERO-TACHES = 0
                  DISPLAY "Rien à supprimer"
            ELSE
-             EVALUATE WS-NT-SUPRIME 
-              WHEN 1
-               MOVE SPACES TO WS-TACHE-1 
+             IF WS-NT-SUPRIME >= 1 AND WS-NT-SUPRIME <= WS-NUMERO-TACHES
+                 PERFORM VIDER-TACHE
                  DISPLAY "Tâche suprimée"
-              WHEN 2
-               MOVE SPACES TO WS-TACHE-2 
-                 DISPLAY "Tâche suprimée"
-              WHEN 3
-               MOVE SPACES TO WS-TACHE-3 
-                 DISPLAY "Tâche suprimée"
-              WHEN 4
-               MOVE SPACES TO WS-TACHE-4
-                 DISPLAY "Tâche suprimée"
-              WHEN 5
-               MOVE SPACES TO WS-TACHE-5
-                 DISPLAY "Tâche suprimée"   
-              WHEN OTHER
+             ELSE
                  DISPLAY "Numéro invalid"
-             END-EVALUATE
+             END-IF
            END-IF.
 
+      *> Marque une tâche comme terminée : elle passe de la liste active
+      *> à l'historique, avec la date du jour comme date d'achèvement.
+       TERMINER.
+           DISPLAY "Numero tache à terminer"
+           ACCEPT WS-NT-TERMINER
+           IF WS-NUMERO-TACHES = 0
+                 DISPLAY "Rien à terminer"
+           ELSE
+             IF WS-NT-TERMINER >= 1 AND
+                WS-NT-TERMINER <= WS-NUMERO-TACHES
+                 IF WS-NUMERO-TERMINEES = 200
+                     DISPLAY "Historique des taches terminees plein."
+                 ELSE
+                     ACCEPT WS-DATE-SYS FROM DATE YYYYMMDD
+                     ADD 1 TO WS-NUMERO-TERMINEES
+                     MOVE WS-TACHE-DESC(WS-NT-TERMINER) TO
+                         WS-TERMINEE-DESC(WS-NUMERO-TERMINEES)
+                     MOVE WS-TACHE-JOUR(WS-NT-TERMINER) TO
+                         WS-TERMINEE-JOUR(WS-NUMERO-TERMINEES)
+                     MOVE WS-TACHE-MOIS(WS-NT-TERMINER) TO
+                         WS-TERMINEE-MOIS(WS-NUMERO-TERMINEES)
+                     MOVE WS-TACHE-ANNEE(WS-NT-TERMINER) TO
+                         WS-TERMINEE-ANNEE(WS-NUMERO-TERMINEES)
+                     MOVE WS-DATE-SYS(7:2) TO
+                         WS-TERMINEE-FIN-JOUR(WS-NUMERO-TERMINEES)
+                     MOVE WS-DATE-SYS(5:2) TO
+                         WS-TERMINEE-FIN-MOIS(WS-NUMERO-TERMINEES)
+                     MOVE WS-DATE-SYS(1:4) TO
+                         WS-TERMINEE-FIN-ANNEE(WS-NUMERO-TERMINEES)
+                     MOVE WS-NT-TERMINER TO WS-IDX
+                     PERFORM VIDER-TACHE
+                     DISPLAY "Tâche marquée comme terminée."
+                 END-IF
+             ELSE
+                 DISPLAY "Numéro invalid"
+             END-IF
+           END-IF.
 
+      *> Vide le contenu de l'emplacement de tâche désigné par WS-IDX
+      *> (utilisé par SUPPRIMER et par TERMINER).
+       VIDER-TACHE.
+           MOVE SPACES TO WS-TACHE-DESC(WS-IDX)
+           MOVE 0      TO WS-TACHE-JOUR(WS-IDX)
+           MOVE 0      TO WS-TACHE-MOIS(WS-IDX)
+           MOVE 0      TO WS-TACHE-ANNEE(WS-IDX)
+           MOVE 3      TO WS-TACHE-PRIORITE(WS-IDX).
 
-          
+      *> Affiche l'historique des tâches déjà terminées.
+       AFFICHER-TERMINEES.
+           IF WS-NUMERO-TERMINEES = 0
+               DISPLAY "Aucune tâche terminée pour l'instant."
+           ELSE
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-NUMERO-TERMINEES
+                   DISPLAY WS-IDX "- " WS-TERMINEE-DESC(WS-IDX)
+                           "  Echeance: "
+                           WS-TERMINEE-JOUR(WS-IDX) "/"
+                           WS-TERMINEE-MOIS(WS-IDX) "/"
+                           WS-TERMINEE-ANNEE(WS-IDX)
+                           "  Terminee le: "
+                           WS-TERMINEE-FIN-JOUR(WS-IDX) "/"
+                           WS-TERMINEE-FIN-MOIS(WS-IDX) "/"
+                           WS-TERMINEE-FIN-ANNEE(WS-IDX)
+               END-PERFORM
+           END-IF.
 
+      *> Recherche les tâches actives dont la description contient le
+      *> mot-clé saisi (comparaison insensible à la casse).
+       RECHERCHER.
+           IF WS-NUMERO-TACHES = 0
+               DISPLAY "Aucune tâche à rechercher."
+           ELSE
+               DISPLAY "Mot-clé à rechercher : "
+               ACCEPT WS-MOT-CLE
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-MOT-CLE))
+                   TO WS-MOT-CLE-MAJ
+               COMPUTE WS-LEN-MOT =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-MOT-CLE))
+               MOVE 0 TO WS-NB-TROUVES
+               IF WS-LEN-MOT = 0
+                   DISPLAY "Mot-clé vide."
+               ELSE
+                   PERFORM VARYING WS-IDX FROM 1 BY 1
+                           UNTIL WS-IDX > WS-NUMERO-TACHES
+                       IF WS-TACHE-DESC(WS-IDX) NOT = SPACES
+                           MOVE FUNCTION UPPER-CASE
+                               (WS-TACHE-DESC(WS-IDX)) TO WS-DESC-MAJ
+                           PERFORM VARYING WS-POS FROM 1 BY 1
+                                   UNTIL WS-POS > 21 - WS-LEN-MOT
+                               IF WS-DESC-MAJ(WS-POS:WS-LEN-MOT) =
+                                       WS-MOT-CLE-MAJ(1:WS-LEN-MOT)
+                                   ADD 1 TO WS-NB-TROUVES
+                                   DISPLAY WS-IDX "- "
+                                           WS-TACHE-DESC(WS-IDX)
+                                           "  Echeance: "
+                                           WS-TACHE-JOUR(WS-IDX)  "/"
+                                           WS-TACHE-MOIS(WS-IDX)  "/"
+                                           WS-TACHE-ANNEE(WS-IDX)
+                                           "  Priorite: "
+                                           WS-TACHE-PRIORITE(WS-IDX)
+                                   MOVE 22 TO WS-POS
+                               END-IF
+                           END-PERFORM
+                       END-IF
+                   END-PERFORM
+                   IF WS-NB-TROUVES = 0
+                       DISPLAY "Aucune tâche ne correspond."
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> Recharge la liste des tâches sauvegardée lors du dernier "Quitter".
+       CHARGER-TACHES.
+           MOVE 0 TO WS-NUMERO-TACHES
+           OPEN INPUT TACHES-FICHIER
+           IF WS-TACHES-STATUS = "00"
+               PERFORM UNTIL WS-TACHES-STATUS NOT = "00"
+                            OR WS-NUMERO-TACHES = 200
+                   READ TACHES-FICHIER
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           ADD 1 TO WS-NUMERO-TACHES
+                           MOVE F-TACHE-DESC     TO
+                               WS-TACHE-DESC(WS-NUMERO-TACHES)
+                           MOVE F-TACHE-JOUR     TO
+                               WS-TACHE-JOUR(WS-NUMERO-TACHES)
+                           MOVE F-TACHE-MOIS     TO
+                               WS-TACHE-MOIS(WS-NUMERO-TACHES)
+                           MOVE F-TACHE-ANNEE    TO
+                               WS-TACHE-ANNEE(WS-NUMERO-TACHES)
+                           MOVE F-TACHE-PRIORITE TO
+                               WS-TACHE-PRIORITE(WS-NUMERO-TACHES)
+                   END-READ
+               END-PERFORM
+               CLOSE TACHES-FICHIER
+           END-IF.
+
+      *> Sauvegarde la liste des tâches courante dans taches.txt.
+       SAUVEGARDER-TACHES.
+           OPEN OUTPUT TACHES-FICHIER
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUMERO-TACHES
+               MOVE WS-TACHE-DESC(WS-IDX)     TO F-TACHE-DESC
+               MOVE WS-TACHE-JOUR(WS-IDX)     TO F-TACHE-JOUR
+               MOVE WS-TACHE-MOIS(WS-IDX)     TO F-TACHE-MOIS
+               MOVE WS-TACHE-ANNEE(WS-IDX)    TO F-TACHE-ANNEE
+               MOVE WS-TACHE-PRIORITE(WS-IDX) TO F-TACHE-PRIORITE
+               WRITE F-TACHE
+           END-PERFORM
+           CLOSE TACHES-FICHIER.
+
+      *> Recharge l'historique des tâches terminées.
+       CHARGER-TERMINEES.
+           MOVE 0 TO WS-NUMERO-TERMINEES
+           OPEN INPUT TERMINEES-FICHIER
+           IF WS-TERMINEES-STATUS = "00"
+               PERFORM UNTIL WS-TERMINEES-STATUS NOT = "00"
+                            OR WS-NUMERO-TERMINEES = 200
+                   READ TERMINEES-FICHIER
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           ADD 1 TO WS-NUMERO-TERMINEES
+                           MOVE WS-NUMERO-TERMINEES TO WS-JDX
+                           MOVE F-TERMINEE-DESC TO
+                               WS-TERMINEE-DESC(WS-JDX)
+                           MOVE F-TERMINEE-JOUR TO
+                               WS-TERMINEE-JOUR(WS-JDX)
+                           MOVE F-TERMINEE-MOIS TO
+                               WS-TERMINEE-MOIS(WS-JDX)
+                           MOVE F-TERMINEE-ANNEE TO
+                               WS-TERMINEE-ANNEE(WS-JDX)
+                           MOVE F-TERMINEE-FIN-JOUR TO
+                               WS-TERMINEE-FIN-JOUR(WS-JDX)
+                           MOVE F-TERMINEE-FIN-MOIS TO
+                               WS-TERMINEE-FIN-MOIS(WS-JDX)
+                           MOVE F-TERMINEE-FIN-ANNEE TO
+                               WS-TERMINEE-FIN-ANNEE(WS-JDX)
+                   END-READ
+               END-PERFORM
+               CLOSE TERMINEES-FICHIER
+           END-IF.
 
-       
+      *> Sauvegarde l'historique des tâches terminées dans son fichier.
+       SAUVEGARDER-TERMINEES.
+           OPEN OUTPUT TERMINEES-FICHIER
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUMERO-TERMINEES
+               MOVE WS-TERMINEE-DESC(WS-IDX)     TO F-TERMINEE-DESC
+               MOVE WS-TERMINEE-JOUR(WS-IDX)     TO F-TERMINEE-JOUR
+               MOVE WS-TERMINEE-MOIS(WS-IDX)     TO F-TERMINEE-MOIS
+               MOVE WS-TERMINEE-ANNEE(WS-IDX)    TO F-TERMINEE-ANNEE
+               MOVE WS-TERMINEE-FIN-JOUR(WS-IDX) TO F-TERMINEE-FIN-JOUR
+               MOVE WS-TERMINEE-FIN-MOIS(WS-IDX) TO F-TERMINEE-FIN-MOIS
+               MOVE WS-TERMINEE-FIN-ANNEE(WS-IDX) TO
+                   F-TERMINEE-FIN-ANNEE
+               WRITE F-TERMINEE
+           END-PERFORM
+           CLOSE TERMINEES-FICHIER.
