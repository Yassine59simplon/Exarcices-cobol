@@ -7,7 +7,10 @@
        01 WS-HELOS       PIC X(20)   VALUE "Hello Word".
        01 WS-NUM11       PIC 9(4)    VALUE 0.
        01 WS-NUM22       PIC 9(4)    VALUE 0.
-       01 WS-RESULTAT    PIC 9(5)    VALUE 0.
+      *    Calculatrice a quatre operations : +, -, * ou /
+       01 WS-OPERATION   PIC X.
+       01 WS-RESULTAT    PIC S9(5)V99 VALUE 0.
+       01 WS-RESULTAT-AFF PIC -(5)9.99.
        01 WS-AGE         PIC 99      VALUE 0.
        01 WS-MESSAGE     PIC X(20).
        01 WS-TEXT-VIP    PIC X(20).
@@ -18,22 +21,39 @@
        ACCEPT  WS-NUM11.
        DISPLAY "Entrez un numero a 4 chifres".
        ACCEPT  WS-NUM22.
-       COMPUTE WS-RESULTAT = WS-NUM11 + WS-NUM22.
-       DISPLAY WS-RESULTAT.
+       DISPLAY "Operation (+, -, * ou /) : ".
+       ACCEPT WS-OPERATION.
+
+       EVALUATE WS-OPERATION
+           WHEN "+"
+               COMPUTE WS-RESULTAT = WS-NUM11 + WS-NUM22
+           WHEN "-"
+               COMPUTE WS-RESULTAT = WS-NUM11 - WS-NUM22
+           WHEN "*"
+               COMPUTE WS-RESULTAT = WS-NUM11 * WS-NUM22
+           WHEN "/"
+               IF WS-NUM22 = 0
+                   DISPLAY "Division par zero impossible"
+               ELSE
+                   COMPUTE WS-RESULTAT = WS-NUM11 / WS-NUM22
+               END-IF
+           WHEN OTHER
+               DISPLAY "Operation invalide"
+       END-EVALUATE.
+
+       IF (WS-OPERATION = "+" OR WS-OPERATION = "-" OR
+           WS-OPERATION = "*") OR
+          (WS-OPERATION = "/" AND WS-NUM22 NOT = 0)
+           MOVE WS-RESULTAT TO WS-RESULTAT-AFF
+           DISPLAY "Resultat : " WS-RESULTAT-AFF
+       END-IF.
 
        DISPLAY "Entrez votre âge".
        ACCEPT WS-AGE.
 
-       IF  WS-AGE < 18
-           MOVE "Mineur" TO WS-MESSAGE
-       ELSE
-           IF WS-AGE >= 18 AND WS-AGE < 65
-               MOVE "Adulte" TO WS-MESSAGE
-           ELSE
-               MOVE "Personne âgée" TO WS-MESSAGE
-           END-IF
-       END-IF
-        
+      *    Classification de l'âge confiée au sous-programme partagé
+       CALL "AgeClasse" USING WS-AGE WS-MESSAGE.
+
        DISPLAY WS-MESSAGE
 
 
