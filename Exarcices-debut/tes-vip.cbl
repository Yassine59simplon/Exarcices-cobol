@@ -3,46 +3,101 @@
        AUTHOR.
 
        ENVIRONMENT DIVISION.
-       
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichier maître des clients déjà classés, relu et complété
+      *    d'une exécution à l'autre
+           SELECT CLIENTS-FICHIER ASSIGN TO "clients.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLIENTS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTS-FICHIER.
+       01  F-CLIENT.
+           05 F-CLIENT-TYPE        PIC X(10).
+           05 F-CLIENT-BALANCE     PIC 9(6)V99.
+           05 F-CLIENT-CATEGORY    PIC X(20).
+
        WORKING-STORAGE SECTION.
+       01 WS-NUMBER-01      PIC S9(5)   VALUE 0.
        01 ClientType       PIC X(10).
        01 ClientBalance    PIC 9(6)V99.
        01 ClientCategory   PIC X(20).
 
+       01 WS-CLIENTS-STATUS PIC XX.
+      *    Nombre de clients déjà présents dans le fichier maître
+       01 WS-CLIENTS-TOTAL  PIC 9(4)   VALUE 0.
+
+      *    Seuils de solde utilisés pour classer les clients VIP et
+      *    Standard, regroupés ici pour être ajustés sans toucher à
+      *    chaque WHEN de l'EVALUATE
+       01 WS-SEUIL-PLATINE  PIC 9(6)V99 VALUE 50000.
+       01 WS-SEUIL-PREMIUM  PIC 9(6)V99 VALUE 10000.
+       01 WS-SEUIL-FIDELE   PIC 9(6)V99 VALUE 5000.
+
        PROCEDURE DIVISION.
 
-       DISPLAY "Entrez un nombre: ". 
+       DISPLAY "Entrez un nombre: ".
        ACCEPT WS-NUMBER-01.
-        
+
 
                IF WS-NUMBER-01 < 0
-                   DISPLAY "Le numero est negatif".
+                   DISPLAY "Le numero est negatif"
                ELSE
-                 WS-NUMBER-01 > 0
-                   DISPLAY "Le numero est psitif".
-                  END-IF
+                   DISPLAY "Le numero est psitif"
+               END-IF
 
        DISPLAY "Entrez le type de client (VIP ou Standard) : ".
        ACCEPT ClientType
-       
+
        DISPLAY "Entrez le solde du client : ".
        ACCEPT ClientBalance
 
        EVALUATE TRUE
-           WHEN ClientType = "VIP" AND ClientBalance > 10000
+           WHEN ClientType = "VIP" AND ClientBalance > WS-SEUIL-PLATINE
+               MOVE "Platine" TO ClientCategory
+           WHEN ClientType = "VIP" AND ClientBalance > WS-SEUIL-PREMIUM
                MOVE "Premium" TO ClientCategory
-           WHEN ClientType = "VIP" AND ClientBalance <= 10000
+           WHEN ClientType = "VIP"
+                   AND ClientBalance <= WS-SEUIL-PREMIUM
                MOVE "Privilégié" TO ClientCategory
-           WHEN ClientType = "Standard" AND ClientBalance > 5000
+           WHEN ClientType = "Standard"
+                   AND ClientBalance > WS-SEUIL-FIDELE
                MOVE "Fidèle" TO ClientCategory
            WHEN OTHER
                MOVE "Standard" TO ClientCategory
        END-EVALUATE
 
        DISPLAY "Le client est de catégorie : " ClientCategory
-       
+
+      *    Comptage des clients déjà enregistrés dans le fichier maître
+       OPEN INPUT CLIENTS-FICHIER
+       IF WS-CLIENTS-STATUS = "00"
+           PERFORM UNTIL WS-CLIENTS-STATUS NOT = "00"
+               READ CLIENTS-FICHIER
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO WS-CLIENTS-TOTAL
+               END-READ
+           END-PERFORM
+           CLOSE CLIENTS-FICHIER
+       END-IF.
+
+      *    Ajout du client qui vient d'être classé au fichier maître
+       OPEN EXTEND CLIENTS-FICHIER
+       IF WS-CLIENTS-STATUS NOT = "00"
+           OPEN OUTPUT CLIENTS-FICHIER
+       END-IF
+       MOVE ClientType     TO F-CLIENT-TYPE
+       MOVE ClientBalance  TO F-CLIENT-BALANCE
+       MOVE ClientCategory TO F-CLIENT-CATEGORY
+       WRITE F-CLIENT
+       CLOSE CLIENTS-FICHIER
+       ADD 1 TO WS-CLIENTS-TOTAL
+
+       DISPLAY "Nombre de clients enregistres : " WS-CLIENTS-TOTAL.
 
        STOP RUN.
 
