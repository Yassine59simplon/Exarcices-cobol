@@ -13,22 +13,11 @@
 
        PROCEDURE DIVISION.
        DISPLAY "Entrez votre âge".
-       ACCEPT WS-AGE. 
-
-       IF WS-AGE < 12
-          MOVE "Enfant" TO WS-MESSAGE
-       ELSE
-          IF WS-AGE < 18
-             MOVE "Mineur" TO WS-MESSAGE
-          ELSE
-           IF WS-AGE >= 18 AND WS-AGE < 65
-              MOVE "Adulte" TO WS-MESSAGE
-           ELSE
-            MOVE "Personne âgée" TO WS-MESSAGE
-           END-IF
-          END-IF
-       END-IF.
-   
+       ACCEPT WS-AGE.
+
+      *    Classification de l'âge confiée au sous-programme partagé
+       CALL "AgeClasse" USING WS-AGE WS-MESSAGE.
+
        DISPLAY WS-MESSAGE.
 
        STOP RUN.
