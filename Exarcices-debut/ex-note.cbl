@@ -2,24 +2,43 @@
        PROGRAM-ID. ExerciceNotes.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichier des notes conservées d'une séance à l'autre
+           SELECT NOTES-FICHIER ASSIGN TO "notes.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTES-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  NOTES-FICHIER.
+       01  F-NOTE.
+           05 F-MATIERE-V            PIC X(10).
+           05 F-NOTE-V               PIC 99.
+           05 F-JOUR-V               PIC 99.
+           05 F-MOIS-V               PIC 99.
+           05 F-ANNEE-V              PIC 9(4).
+
        WORKING-STORAGE SECTION.
 
       *    Variables pour stocker temporairement les données saisies
+       01  WS-MATIERE               PIC X(10).
        01  WS-NOTES                 PIC 9(2).
-       01  WS-JOUR                  PIC 9(2).  
+       01  WS-JOUR                  PIC 9(2).
        01  WS-MOIS                  PIC 9(2).
-       01  WS-ANNEE                 PIC 9(04).     
+       01  WS-ANNEE                 PIC 9(04).
       *    Tableau pour enregistrer jusqu'à 100 notes avec leurs dates
        01  WS-TABLE-NOTES.
            05 WS-NOTE-ENTREE OCCURS 100 TIMES.
+               10 WS-MATIERE-V       PIC X(10).
                10 WS-NOTE-V          PIC 99.
                10 WS-JOUR-V          PIC 99.
                10 WS-MOIS-V          PIC 99.
                10 WS-ANNEE-V         PIC 9(4).
       *    Structure d'affichage formatée pour les notes
        01  WS-AFFICHAGE.
+           05 WS-AFFICHAGE-MATIERE  PIC X(10).
+           05 FILLER                PIC X(4)  VALUE " : ".
            05 FILLER                PIC X(7)  VALUE "Note : ".
            05 WS-AFFICHAGE-NOTE     PIC 99.
            05 FILLER                PIC X(4)  VALUE " le ".
@@ -27,32 +46,103 @@
            05 FILLER                PIC X     VALUE "/".
            05 WS-AFFICHAGE-MOIS     PIC 99.
            05 FILLER                PIC X     VALUE "/".
-           05 WS-AFFICHAGE-ANNEE    PIC 9(4).   
+           05 WS-AFFICHAGE-ANNEE    PIC 9(4).
+
+      *    Matière utilisée pour filtrer l'affichage des notes
+       01  WS-FILTRE-MATIERE        PIC X(10).
 
        01 WS-IDX                    PIC 9(3)  VALUE 1.
        01 WS-MAX                    PIC 9(3)  VALUE 0.
+       01 WS-NOTES-STATUS           PIC XX.
+      *    Nombre de notes relues depuis notes.txt au démarrage
+       01 WS-NOTES-CHARGEES         PIC 9(3)  VALUE 0.
+
+      *    Statistiques calculées sur l'ensemble des notes saisies
+       01  WS-NOTE-TOTAL             PIC 9(6)  VALUE 0.
+       01  WS-NOTE-MOYENNE           PIC 99V99 VALUE 0.
+       01  WS-NOTE-MIN               PIC 99    VALUE 99.
+       01  WS-NOTE-MAX               PIC 99    VALUE 0.
+
+      *    Correction d'une note deja saisie, avant l'affichage final
+       01  WS-CORRIGER               PIC X     VALUE "N".
+       01  WS-IDX-CORRECTION         PIC 9(3).
+      *    Indique si notes.txt doit etre entierement reecrit parce
+      *    qu'une note deja enregistree a ete corrigee
+       01  WS-A-CORRIGE              PIC X     VALUE "N".
 
        PROCEDURE DIVISION.
 
-       DISPLAY "Saisie des notes". 
-      *  Boucle de saisie des notes jusqu'à 100 ou entrée de 99  
+      *    Relecture des notes déjà enregistrées lors des séances
+      *    précédentes, pour les conserver d'un lancement à l'autre
+       OPEN INPUT NOTES-FICHIER
+       IF WS-NOTES-STATUS = "00"
+           PERFORM UNTIL WS-NOTES-STATUS NOT = "00" OR WS-IDX > 100
+               READ NOTES-FICHIER
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE F-MATIERE-V TO WS-MATIERE-V(WS-IDX)
+                       MOVE F-NOTE-V  TO WS-NOTE-V(WS-IDX)
+                       MOVE F-JOUR-V  TO WS-JOUR-V(WS-IDX)
+                       MOVE F-MOIS-V  TO WS-MOIS-V(WS-IDX)
+                       MOVE F-ANNEE-V TO WS-ANNEE-V(WS-IDX)
+                       ADD 1 TO WS-IDX
+               END-READ
+           END-PERFORM
+           CLOSE NOTES-FICHIER
+       END-IF.
+       COMPUTE WS-NOTES-CHARGEES = WS-IDX - 1.
+
+       DISPLAY "Saisie des notes".
+      *  Boucle de saisie des notes jusqu'à 100 ou entrée de 99
        PERFORM UNTIL WS-IDX > 100
                DISPLAY "Entrez la note (99 pour terminer) : "
                ACCEPT WS-NOTES
-               IF WS-NOTES = 99  
+               IF WS-NOTES = 99
                    EXIT PERFORM *> Sort de la boucle si l'utilisateur entre 99
                END-IF
 
+               PERFORM UNTIL WS-NOTES <= 20
+                   DISPLAY "Note invalide, doit etre entre 0 et 20"
+                   DISPLAY "Entrez la note (99 pour terminer) : "
+                   ACCEPT WS-NOTES
+                   IF WS-NOTES = 99
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF WS-NOTES = 99
+                   EXIT PERFORM
+               END-IF
+
+               DISPLAY "Matiere : "
+               ACCEPT WS-MATIERE
+
                DISPLAY "Jour : "
                ACCEPT WS-JOUR
+               PERFORM UNTIL WS-JOUR >= 1 AND WS-JOUR <= 31
+                   DISPLAY "Jour invalide, il doit être entre 1 et 31"
+                   DISPLAY "Jour : "
+                   ACCEPT WS-JOUR
+               END-PERFORM
 
                DISPLAY "Mois : "
                ACCEPT WS-MOIS
+               PERFORM UNTIL WS-MOIS >= 1 AND WS-MOIS <= 12
+                   DISPLAY "Mois invalide, il doit être entre 1 et 12"
+                   DISPLAY "Mois : "
+                   ACCEPT WS-MOIS
+               END-PERFORM
 
                DISPLAY "Annee : "
                ACCEPT WS-ANNEE
+               PERFORM UNTIL WS-ANNEE >= 1900 AND WS-ANNEE <= 2100
+                   DISPLAY "Annee invalide (1900-2100)"
+                   DISPLAY "Annee : "
+                   ACCEPT WS-ANNEE
+               END-PERFORM
 
       *        Stockage des valeurs saisies dans le tableau
+               MOVE WS-MATIERE TO WS-MATIERE-V(WS-IDX)
                MOVE WS-NOTES TO WS-NOTE-V(WS-IDX)
                MOVE WS-JOUR  TO WS-JOUR-V(WS-IDX)
                MOVE WS-MOIS  TO WS-MOIS-V(WS-IDX)
@@ -65,15 +155,170 @@
            COMPUTE WS-MAX = WS-IDX - 1
            MOVE 1 TO WS-IDX
 
+      *    Passe de correction, avant l'affichage final, pour les
+      *    notes deja saisies (celles rechargees de notes.txt comme
+      *    celles de cette seance) ; la liste numerotee est reaffichee
+      *    avant chaque question pour que l'utilisateur sache quel
+      *    numero corriger et voie le resultat de sa derniere correction
+           IF WS-MAX > 0
+               MOVE "O" TO WS-CORRIGER
+               PERFORM UNTIL WS-CORRIGER NOT = "O"
+                   PERFORM AFFICHER-NOTES-NUMEROTEES
+                   DISPLAY "Corriger une note ? (O/N) : "
+                   ACCEPT WS-CORRIGER
+                   IF WS-CORRIGER = "O"
+                       PERFORM CORRIGER-NOTE
+                   END-IF
+               END-PERFORM
+           END-IF
+
            DISPLAY "Affichage des notes"
-      *    Boucle d'affichage des notes enregistrées
+           DISPLAY "Filtrer par matiere (vide pour tout afficher) : "
+           ACCEPT WS-FILTRE-MATIERE
+           MOVE 1 TO WS-IDX
+      *    Boucle d'affichage des notes enregistrées, limitée à la
+      *    matière saisie lorsqu'un filtre est renseigné
            PERFORM UNTIL WS-IDX > WS-MAX
-               MOVE WS-NOTE-V(WS-IDX)  TO WS-AFFICHAGE-NOTE
-               MOVE WS-JOUR-V(WS-IDX)  TO WS-AFFICHAGE-JOUR
-               MOVE WS-MOIS-V(WS-IDX)  TO WS-AFFICHAGE-MOIS
-               MOVE WS-ANNEE-V(WS-IDX) TO WS-AFFICHAGE-ANNEE
-               DISPLAY WS-AFFICHAGE
+               IF WS-FILTRE-MATIERE = SPACES
+                  OR WS-MATIERE-V(WS-IDX) = WS-FILTRE-MATIERE
+                   MOVE WS-MATIERE-V(WS-IDX) TO WS-AFFICHAGE-MATIERE
+                   MOVE WS-NOTE-V(WS-IDX)  TO WS-AFFICHAGE-NOTE
+                   MOVE WS-JOUR-V(WS-IDX)  TO WS-AFFICHAGE-JOUR
+                   MOVE WS-MOIS-V(WS-IDX)  TO WS-AFFICHAGE-MOIS
+                   MOVE WS-ANNEE-V(WS-IDX) TO WS-AFFICHAGE-ANNEE
+                   DISPLAY WS-AFFICHAGE
+               END-IF
                ADD 1 TO WS-IDX
            END-PERFORM
 
+      *    Calcul de la moyenne, de la note la plus haute et la plus
+      *    basse parmi toutes les notes saisies
+           IF WS-MAX > 0
+               MOVE 1 TO WS-IDX
+               PERFORM UNTIL WS-IDX > WS-MAX
+                   ADD WS-NOTE-V(WS-IDX) TO WS-NOTE-TOTAL
+                   IF WS-NOTE-V(WS-IDX) < WS-NOTE-MIN
+                       MOVE WS-NOTE-V(WS-IDX) TO WS-NOTE-MIN
+                   END-IF
+                   IF WS-NOTE-V(WS-IDX) > WS-NOTE-MAX
+                       MOVE WS-NOTE-V(WS-IDX) TO WS-NOTE-MAX
+                   END-IF
+                   ADD 1 TO WS-IDX
+               END-PERFORM
+               COMPUTE WS-NOTE-MOYENNE = WS-NOTE-TOTAL / WS-MAX
+               DISPLAY "Moyenne de la classe : " WS-NOTE-MOYENNE
+               DISPLAY "Note la plus haute   : " WS-NOTE-MAX
+               DISPLAY "Note la plus basse   : " WS-NOTE-MIN
+           END-IF.
+
+      *    Si une note deja enregistree a ete corrigee, notes.txt est
+      *    entierement reecrit a partir du tableau ; sinon seules les
+      *    notes saisies pendant cette seance sont ajoutees au fichier
+           IF WS-A-CORRIGE = "O"
+               OPEN OUTPUT NOTES-FICHIER
+               MOVE 1 TO WS-IDX
+               PERFORM UNTIL WS-IDX > WS-MAX
+                   MOVE WS-MATIERE-V(WS-IDX) TO F-MATIERE-V
+                   MOVE WS-NOTE-V(WS-IDX)  TO F-NOTE-V
+                   MOVE WS-JOUR-V(WS-IDX)  TO F-JOUR-V
+                   MOVE WS-MOIS-V(WS-IDX)  TO F-MOIS-V
+                   MOVE WS-ANNEE-V(WS-IDX) TO F-ANNEE-V
+                   WRITE F-NOTE
+                   ADD 1 TO WS-IDX
+               END-PERFORM
+               CLOSE NOTES-FICHIER
+           ELSE
+               IF WS-MAX > WS-NOTES-CHARGEES
+                   OPEN EXTEND NOTES-FICHIER
+                   IF WS-NOTES-STATUS NOT = "00"
+                       OPEN OUTPUT NOTES-FICHIER
+                   END-IF
+                   MOVE WS-NOTES-CHARGEES TO WS-IDX
+                   ADD 1 TO WS-IDX
+                   PERFORM UNTIL WS-IDX > WS-MAX
+                       MOVE WS-MATIERE-V(WS-IDX) TO F-MATIERE-V
+                       MOVE WS-NOTE-V(WS-IDX)  TO F-NOTE-V
+                       MOVE WS-JOUR-V(WS-IDX)  TO F-JOUR-V
+                       MOVE WS-MOIS-V(WS-IDX)  TO F-MOIS-V
+                       MOVE WS-ANNEE-V(WS-IDX) TO F-ANNEE-V
+                       WRITE F-NOTE
+                       ADD 1 TO WS-IDX
+                   END-PERFORM
+                   CLOSE NOTES-FICHIER
+               END-IF
+           END-IF.
+
            STOP RUN.
+
+      *    Affiche la liste numerotee des notes deja saisies, pour
+      *    que l'utilisateur sache quel numero donner a CORRIGER-NOTE
+       AFFICHER-NOTES-NUMEROTEES.
+           DISPLAY "Notes enregistrees :"
+           MOVE 1 TO WS-IDX
+           PERFORM UNTIL WS-IDX > WS-MAX
+               DISPLAY WS-IDX "- " WS-MATIERE-V(WS-IDX)
+                       "  Note : " WS-NOTE-V(WS-IDX)
+                       "  le " WS-JOUR-V(WS-IDX) "/"
+                       WS-MOIS-V(WS-IDX) "/" WS-ANNEE-V(WS-IDX)
+               ADD 1 TO WS-IDX
+           END-PERFORM.
+
+      *    Corrige une note deja saisie : l'utilisateur indique son
+      *    numero (celui affiche par AFFICHER-NOTES-NUMEROTEES), ou
+      *    0 pour renoncer a la correction, puis ressaisit la matiere,
+      *    la note et la date avec les memes controles de plage que
+      *    la saisie initiale
+       CORRIGER-NOTE.
+           DISPLAY "Numero de la note a corriger (1 a " WS-MAX
+                   ", 0 pour annuler) : "
+           ACCEPT WS-IDX-CORRECTION
+           IF WS-IDX-CORRECTION = 0
+               DISPLAY "Correction annulee."
+           ELSE
+           IF WS-IDX-CORRECTION < 1 OR WS-IDX-CORRECTION > WS-MAX
+               DISPLAY "Numero invalide."
+           ELSE
+               DISPLAY "Matiere : "
+               ACCEPT WS-MATIERE
+
+               DISPLAY "Note : "
+               ACCEPT WS-NOTES
+               PERFORM UNTIL WS-NOTES <= 20
+                   DISPLAY "Note invalide, doit etre entre 0 et 20"
+                   DISPLAY "Note : "
+                   ACCEPT WS-NOTES
+               END-PERFORM
+
+               DISPLAY "Jour : "
+               ACCEPT WS-JOUR
+               PERFORM UNTIL WS-JOUR >= 1 AND WS-JOUR <= 31
+                   DISPLAY "Jour invalide, il doit être entre 1 et 31"
+                   DISPLAY "Jour : "
+                   ACCEPT WS-JOUR
+               END-PERFORM
+
+               DISPLAY "Mois : "
+               ACCEPT WS-MOIS
+               PERFORM UNTIL WS-MOIS >= 1 AND WS-MOIS <= 12
+                   DISPLAY "Mois invalide, il doit être entre 1 et 12"
+                   DISPLAY "Mois : "
+                   ACCEPT WS-MOIS
+               END-PERFORM
+
+               DISPLAY "Annee : "
+               ACCEPT WS-ANNEE
+               PERFORM UNTIL WS-ANNEE >= 1900 AND WS-ANNEE <= 2100
+                   DISPLAY "Annee invalide (1900-2100)"
+                   DISPLAY "Annee : "
+                   ACCEPT WS-ANNEE
+               END-PERFORM
+
+               MOVE WS-MATIERE TO WS-MATIERE-V(WS-IDX-CORRECTION)
+               MOVE WS-NOTES   TO WS-NOTE-V(WS-IDX-CORRECTION)
+               MOVE WS-JOUR    TO WS-JOUR-V(WS-IDX-CORRECTION)
+               MOVE WS-MOIS    TO WS-MOIS-V(WS-IDX-CORRECTION)
+               MOVE WS-ANNEE   TO WS-ANNEE-V(WS-IDX-CORRECTION)
+               MOVE "O" TO WS-A-CORRIGE
+               DISPLAY "Note corrigee."
+           END-IF
+           END-IF.
