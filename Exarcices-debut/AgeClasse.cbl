@@ -0,0 +1,33 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AgeClasse.
+       AUTHOR. DEBUTANT.
+
+      *    Sous-programme partagé : détermine la tranche d'âge
+      *    (Enfant / Mineur / Adulte / Personne âgée) d'une personne.
+      *    Appelé par Hello.cbl, age.cbl et age2.cbl pour que la même
+      *    règle de classification soit utilisée partout.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 L-AGE              PIC 99.
+       01 L-CATEGORIE        PIC X(20).
+
+       PROCEDURE DIVISION USING L-AGE L-CATEGORIE.
+       DEBUT.
+           IF L-AGE < 12
+               MOVE "Enfant" TO L-CATEGORIE
+           ELSE
+               IF L-AGE < 18
+                   MOVE "Mineur" TO L-CATEGORIE
+               ELSE
+                   IF L-AGE < 65
+                       MOVE "Adulte" TO L-CATEGORIE
+                   ELSE
+                       MOVE "Personne agee" TO L-CATEGORIE
+                   END-IF
+               END-IF
+           END-IF.
+
+           GOBACK.
