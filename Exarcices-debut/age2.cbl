@@ -1,43 +1,136 @@
-              IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. age.
        AUTHOR. DEBUTANT.
        DATE-WRITTEN. 24-04-2025.
 
        ENVIRONMENT DIVISION.
-           
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichier d'âges pour le mode lot (une valeur par ligne)
+           SELECT AGES-FICHIER ASSIGN TO "ages.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AGES-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AGES-FICHIER.
+       01  F-AGE                PIC 99.
+
        WORKING-STORAGE SECTION.
+       01 WS-CHOIX       PIC 9        VALUE 0.
        01 WS-AGE         PIC 99       VALUE 0.
-       01 WS-REMAINDER   PIC 99       VALUE 0. 
-       01 WS-QUOTIENT    PIC 99       VALUE 0. 
+       01 WS-REMAINDER   PIC 99       VALUE 0.
+       01 WS-QUOTIENT    PIC 99       VALUE 0.
+       01 WS-MESSAGE     PIC X(20).
+       01 WS-AGES-STATUS PIC XX.
+      *    Pour enchainer plusieurs ages au clavier dans la meme
+      *    session, avec un tally qui s'accumule entree apres entree
+       01 WS-CONTINUE    PIC X        VALUE "O".
 
+      *    Compteurs du mode lot, par tranche d'âge et par parité
+       01  WS-TALLY-ENFANT      PIC 9(5)  VALUE 0.
+       01  WS-TALLY-ADOLESCENT  PIC 9(5)  VALUE 0.
+       01  WS-TALLY-ADULTE      PIC 9(5)  VALUE 0.
+       01  WS-TALLY-SENIOR      PIC 9(5)  VALUE 0.
+       01  WS-TALLY-PAIR        PIC 9(5)  VALUE 0.
+       01  WS-TALLY-IMPAIR      PIC 9(5)  VALUE 0.
 
        PROCEDURE DIVISION.
-       DISPLAY "Entrez votre âge".
-       ACCEPT WS-AGE. 
-
-      * Déterminer la catégorie de l'àage
-       EVALUATE WS-AGE 
-           WHEN < 0
-           DISPLAY "L'âge ne peut pas être négatif"
-           WHEN < 12
-           DISPLAY "Vous ête anfant"
-            WHEN < 18
-           DISPLAY "Vous ête adolescent"
-            WHEN > 18 AND < 65
-           DISPLAY "Vous ête adulte"
-           WHEN  OTHER
-           DISPLAY "Vous ête senieur"
-       END-EVALUATE.
-
-      * Vérification de la parité pair et impair
-       DIVIDE WS-AGE BY 2 GIVING WS-QUOTIENT REMAINDER WS-REMAINDER.
-       IF WS-REMAINDER = 0
-           DISPLAY "Numero est pair"
-       else
-           DISPLAY "Numero est impair"  
+       DISPLAY "1. Classer un age saisi au clavier".
+       DISPLAY "2. Mode lot (ages.txt)".
+       DISPLAY "Votre choix : ".
+       ACCEPT WS-CHOIX.
+
+       IF WS-CHOIX = 2
+           PERFORM TRAITER-LOT
+       ELSE
+           PERFORM TRAITER-UN-AGE
        END-IF.
 
        STOP RUN.
 
+      *    Classement d'un ou plusieurs ages saisis au clavier dans la
+      *    meme session, avec un tally qui s'accumule a chaque entree
+      *    et s'affiche une fois la session terminee
+       TRAITER-UN-AGE.
+           PERFORM UNTIL WS-CONTINUE NOT = "O"
+               DISPLAY "Entrez votre âge"
+               ACCEPT WS-AGE
+
+      *        Classement via le sous-programme partagé avec
+      *        Hello.cbl et age.cbl
+               CALL "AgeClasse" USING WS-AGE WS-MESSAGE
+               DISPLAY "Vous etes " WS-MESSAGE
+               EVALUATE WS-MESSAGE
+                   WHEN "Enfant"
+                       ADD 1 TO WS-TALLY-ENFANT
+                   WHEN "Mineur"
+                       ADD 1 TO WS-TALLY-ADOLESCENT
+                   WHEN "Adulte"
+                       ADD 1 TO WS-TALLY-ADULTE
+                   WHEN OTHER
+                       ADD 1 TO WS-TALLY-SENIOR
+               END-EVALUATE
+
+      *        Vérification de la parité pair et impair
+               DIVIDE WS-AGE BY 2 GIVING WS-QUOTIENT
+                   REMAINDER WS-REMAINDER
+               IF WS-REMAINDER = 0
+                   DISPLAY "Numero est pair"
+                   ADD 1 TO WS-TALLY-PAIR
+               ELSE
+                   DISPLAY "Numero est impair"
+                   ADD 1 TO WS-TALLY-IMPAIR
+               END-IF
+
+               DISPLAY "Classer un autre age ? (O/N) : "
+               ACCEPT WS-CONTINUE
+           END-PERFORM.
+           PERFORM AFFICHER-TALLIES.
+
+      *    Lecture de ages.txt, décompte par tranche d'âge et parité
+       TRAITER-LOT.
+           OPEN INPUT AGES-FICHIER.
+           IF WS-AGES-STATUS NOT = "00"
+               DISPLAY "Impossible d'ouvrir ages.txt"
+           ELSE
+               PERFORM UNTIL WS-AGES-STATUS NOT = "00"
+                   READ AGES-FICHIER
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE F-AGE TO WS-AGE
+                           CALL "AgeClasse" USING WS-AGE WS-MESSAGE
+                           EVALUATE WS-MESSAGE
+                               WHEN "Enfant"
+                                   ADD 1 TO WS-TALLY-ENFANT
+                               WHEN "Mineur"
+                                   ADD 1 TO WS-TALLY-ADOLESCENT
+                               WHEN "Adulte"
+                                   ADD 1 TO WS-TALLY-ADULTE
+                               WHEN OTHER
+                                   ADD 1 TO WS-TALLY-SENIOR
+                           END-EVALUATE
+                           DIVIDE WS-AGE BY 2 GIVING WS-QUOTIENT
+                               REMAINDER WS-REMAINDER
+                           IF WS-REMAINDER = 0
+                               ADD 1 TO WS-TALLY-PAIR
+                           ELSE
+                               ADD 1 TO WS-TALLY-IMPAIR
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE AGES-FICHIER
+               PERFORM AFFICHER-TALLIES
+           END-IF.
 
+      *    Affiche les tallies par tranche d'age et par parite,
+      *    accumules depuis le debut de la session (clavier) ou de la
+      *    lecture (lot)
+       AFFICHER-TALLIES.
+           DISPLAY "Enfants     : " WS-TALLY-ENFANT.
+           DISPLAY "Adolescents : " WS-TALLY-ADOLESCENT.
+           DISPLAY "Adultes     : " WS-TALLY-ADULTE.
+           DISPLAY "Seniors     : " WS-TALLY-SENIOR.
+           DISPLAY "Pairs       : " WS-TALLY-PAIR.
+           DISPLAY "Impairs     : " WS-TALLY-IMPAIR.
