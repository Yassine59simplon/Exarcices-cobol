@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JournalLog.
+       AUTHOR. DEBUTANT.
+
+      *    Sous-programme partagé : ajoute une ligne horodatee a
+      *    journal.txt pour garder une trace des lancements des
+      *    programmes de traitement par lot (RUPTURE, REUSSITE,
+      *    LIRE-NOMS), avec le nombre d'enregistrements lus et
+      *    ecrits par ce lancement.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL-FICHIER ASSIGN TO "journal.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOURNAL-FICHIER.
+       01  F-LIGNE-JOURNAL      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-JOURNAL-STATUS     PIC XX.
+
+      *    Date et heure systeme, pour l'horodatage de la ligne
+       77 WS-DATE-SYS           PIC 9(8).
+       77 WS-HEURE-SYS          PIC 9(8).
+
+       01 WS-LIGNE-JOURNAL.
+           05 WS-J-ANNEE        PIC 9(4).
+           05 FILLER             PIC X      VALUE "-".
+           05 WS-J-MOIS          PIC 99.
+           05 FILLER             PIC X      VALUE "-".
+           05 WS-J-JOUR          PIC 99.
+           05 FILLER             PIC X      VALUE SPACE.
+           05 WS-J-HEURE         PIC 99.
+           05 FILLER             PIC X      VALUE ":".
+           05 WS-J-MINUTE        PIC 99.
+           05 FILLER             PIC X      VALUE SPACE.
+           05 WS-J-PROGRAMME     PIC X(10).
+           05 FILLER             PIC X(07)  VALUE " lus : ".
+           05 WS-J-NB-LUES       PIC ZZZZ9.
+           05 FILLER             PIC X(11)  VALUE " ecrits : ".
+           05 WS-J-NB-ECRITES    PIC ZZZZ9.
+
+       LINKAGE SECTION.
+       01 L-PROGRAMME           PIC X(10).
+       01 L-NB-LUES             PIC 9(05).
+       01 L-NB-ECRITES          PIC 9(05).
+
+       PROCEDURE DIVISION USING L-PROGRAMME L-NB-LUES L-NB-ECRITES.
+       DEBUT.
+           ACCEPT WS-DATE-SYS  FROM DATE YYYYMMDD.
+           ACCEPT WS-HEURE-SYS FROM TIME.
+
+           MOVE WS-DATE-SYS(1:4)  TO WS-J-ANNEE
+           MOVE WS-DATE-SYS(5:2)  TO WS-J-MOIS
+           MOVE WS-DATE-SYS(7:2)  TO WS-J-JOUR
+           MOVE WS-HEURE-SYS(1:2) TO WS-J-HEURE
+           MOVE WS-HEURE-SYS(3:2) TO WS-J-MINUTE
+           MOVE L-PROGRAMME       TO WS-J-PROGRAMME
+           MOVE L-NB-LUES         TO WS-J-NB-LUES
+           MOVE L-NB-ECRITES      TO WS-J-NB-ECRITES
+
+           OPEN EXTEND JOURNAL-FICHIER
+           IF WS-JOURNAL-STATUS NOT = "00"
+               OPEN OUTPUT JOURNAL-FICHIER
+           END-IF
+
+           MOVE WS-LIGNE-JOURNAL TO F-LIGNE-JOURNAL
+           WRITE F-LIGNE-JOURNAL
+           CLOSE JOURNAL-FICHIER.
+
+           GOBACK.
