@@ -4,73 +4,199 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FICHIER-P ASSIGN TO 'personnes.txt'     
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-P ASSIGN TO 'personnes.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FICHIER-P-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  FICHIER-P.
-       01  F-LIGNE.
-           05 F-NOM             PIC X(15).
-           05 F-PRENOM          PIC X(15).
-           05 F-DATTE           PIC X(15).
+           COPY "Personne.cpy".
 
        WORKING-STORAGE SECTION.
-       01 WS-IDX                PIC 99 VALUE 1.
+       01 WS-FICHIER-P-STATUS    PIC XX.
+       01 WS-CHOIX               PIC 9 VALUE 0.
+       01 WS-IDX                PIC 9(3) VALUE 1.
+       01 WS-IDX-TROUVE          PIC 9(3) VALUE 0.
        01 WS-NOM-RECHERCHE      PIC X(15).
        01 WS-TROUVE             PIC X VALUE "N".
 
-       01 WS-TABLE.    
-           05 WS-GENS OCCURS 10 TIMES.
-              10 WS-NOM         PIC X(15).
-              10 WS-PRENOM      PIC X(15).
-              10 WS-JOUR        PIC 9(2).
-              10 WS-MOIS        PIC 9(2). 
-              10 WS-ANNEE       PIC 9(4).
+       01 WS-TABLE.
+      *    Tableau pouvant contenir jusqu'à WS-CAPACITE enregistrements
+           05 WS-GENS OCCURS 200 TIMES.
+              COPY "PersonneEntree.cpy".
 
        01 WS-AGE                PIC 9(3).
-       77 WS-FIN_F              PIC X  VALUE "C".  
-       77 WS-ANNEE-ACT          PIC 9(4) VALUE 2025.
+      *    Nombre de jours du mois, pour valider WS-JOUR via le
+      *    sous-programme partagé JoursMois
+       01 WS-JOURS-MAX          PIC 99.
+       77 WS-FIN_F              PIC X    VALUE "C".
+      *    Annee en cours, lue sur l'horloge systeme au lieu d'etre
+      *    figee dans le code
+       77 WS-ANNEE-ACT          PIC 9(4).
+       77 WS-DATE-SYS           PIC 9(8).
+      *    Taille du tableau WS-GENS, et nombre de lignes reellement
+      *    chargees dedans
+       77 WS-CAPACITE           PIC 9(3) VALUE 200.
+       01 WS-NB-LUES            PIC 9(3) VALUE 0.
+       01 WS-TROP-LIGNES        PIC X    VALUE "N".
+
+      *    Champ date reconstitue lors de la reecriture de
+      *    personnes.txt apres une modification ou une suppression
+       01 WS-DATTE-OUT          PIC X(15).
 
 
        PROCEDURE DIVISION.
+      * Recupere l'annee en cours auprès de l'horloge systeme
+       ACCEPT WS-DATE-SYS FROM DATE YYYYMMDD.
+       MOVE WS-DATE-SYS(1:4) TO WS-ANNEE-ACT.
+
+       DISPLAY "1. Rechercher une personne par son nom".
+       DISPLAY "2. Modifier une personne".
+       DISPLAY "3. Supprimer une personne".
+       DISPLAY "Votre choix : ".
+       ACCEPT WS-CHOIX.
+
       * Demande à l'utilisateur de saisir un nom
        DISPLAY "Entrez le nom à rechercher : ".
        ACCEPT WS-NOM-RECHERCHE.
-       MOVE FUNCTION UPPER-CASE(WS-NOM-RECHERCHE) 
+       MOVE FUNCTION UPPER-CASE(WS-NOM-RECHERCHE)
        TO WS-NOM-RECHERCHE.
 
-      * Début du traitement du fichier
-       OPEN INPUT FICHIER-P.
-       PERFORM UNTIL WS-FIN_F = "F"
-           READ FICHIER-P
-              AT END MOVE "F"    TO WS-FIN_F
-              NOT AT END 
-              MOVE F-NOM         TO WS-NOM(WS-IDX)
-              MOVE F-PRENOM      TO WS-PRENOM(WS-IDX)
-              MOVE F-DATTE (1:2) TO WS-MOIS(WS-IDX)
-              MOVE F-DATTE (3:2) TO WS-JOUR(WS-IDX)
-              MOVE F-DATTE (5:4) TO WS-ANNEE(WS-IDX)
-
-      * Vérifier si le nom correspond à celui recherché
-              IF WS-NOM(WS-IDX) = WS-NOM-RECHERCHE
-                 MOVE "O" TO WS-TROUVE
-      * Calcul de l'âge à partir de 2025
-                 COMPUTE WS-AGE = WS-ANNEE-ACT - WS-ANNEE(WS-IDX)
-                 DISPLAY "Nom     : " WS-NOM(WS-IDX)
-                 DISPLAY "Prénom  : " WS-PRENOM(WS-IDX)
-                 DISPLAY "Age     : " WS-AGE
-                 EXIT PERFORM
-              END-IF
-              ADD 1 TO WS-IDX
-           END-READ
-       END-PERFORM.
-       CLOSE FICHIER-P.
-
-      * Si aucune personne n'a été trouvée
+       PERFORM CHARGER-FICHIER.
+
+       EVALUATE WS-CHOIX
+           WHEN 2
+               PERFORM MODIFIER-PERSONNE
+           WHEN 3
+               PERFORM SUPPRIMER-PERSONNE
+           WHEN OTHER
+               PERFORM AFFICHER-CORRESPONDANCES
+       END-EVALUATE.
+
        IF WS-TROUVE = "N"
-           DISPLAY "Aucune personne trouvée avec le nom : " 
+           DISPLAY "Aucune personne trouvée avec le nom : "
            WS-NOM-RECHERCHE
        END-IF.
 
        STOP RUN.
+
+      *    Charge personnes.txt dans WS-GENS ; au-dela de
+      *    WS-CAPACITE, les lignes en exces sont comptees mais pas
+      *    stockees
+       CHARGER-FICHIER.
+           OPEN INPUT FICHIER-P.
+           IF WS-FICHIER-P-STATUS NOT = "00"
+               DISPLAY "Impossible d'ouvrir personnes.txt"
+           ELSE
+               PERFORM UNTIL WS-FICHIER-P-STATUS NOT = "00"
+                   READ FICHIER-P
+                      AT END MOVE "F" TO WS-FIN_F
+                      NOT AT END
+                      IF WS-IDX > WS-CAPACITE
+                          MOVE "O" TO WS-TROP-LIGNES
+                      ELSE
+                          MOVE F-NOM         TO WS-NOM(WS-IDX)
+                          MOVE F-PRENOM      TO WS-PRENOM(WS-IDX)
+                          MOVE F-DATTE (1:2) TO WS-MOIS(WS-IDX)
+                          MOVE F-DATTE (3:2) TO WS-JOUR(WS-IDX)
+                          MOVE F-DATTE (5:4) TO WS-ANNEE(WS-IDX)
+                          ADD 1 TO WS-IDX
+                      END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-P
+               COMPUTE WS-NB-LUES = WS-IDX - 1
+
+               IF WS-TROP-LIGNES = "O"
+                   DISPLAY "** Attention : personnes.txt contient plus "
+                           "de " WS-CAPACITE " enregistrements, les "
+                           "lignes supplementaires ont ete ignorees **"
+               END-IF
+           END-IF.
+
+      *    Mode recherche : affiche toutes les personnes dont le nom
+      *    correspond, avec leur age et la validation de la date
+       AFFICHER-CORRESPONDANCES.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-NB-LUES
+               IF WS-NOM(WS-IDX) = WS-NOM-RECHERCHE
+                   MOVE "O" TO WS-TROUVE
+                   COMPUTE WS-AGE = WS-ANNEE-ACT - WS-ANNEE(WS-IDX)
+                   DISPLAY "Nom     : " WS-NOM(WS-IDX)
+                   DISPLAY "Prénom  : " WS-PRENOM(WS-IDX)
+                   DISPLAY "Age     : " WS-AGE
+                   CALL "JoursMois" USING WS-MOIS(WS-IDX)
+                                           WS-ANNEE(WS-IDX)
+                                           WS-JOURS-MAX
+                   IF WS-JOUR(WS-IDX) > WS-JOURS-MAX
+                       DISPLAY "   ** Date invalide : ce mois ne "
+                               "compte que " WS-JOURS-MAX " jours **"
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *    Recherche la premiere entree de WS-GENS dont le nom
+      *    correspond a WS-NOM-RECHERCHE ; utilisee par les modes
+      *    modification et suppression
+       TROUVER-PREMIERE-CORRESPONDANCE.
+           MOVE 0 TO WS-IDX-TROUVE.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-NB-LUES
+                   OR WS-IDX-TROUVE NOT = 0
+               IF WS-NOM(WS-IDX) = WS-NOM-RECHERCHE
+                   MOVE WS-IDX TO WS-IDX-TROUVE
+                   MOVE "O" TO WS-TROUVE
+               END-IF
+           END-PERFORM.
+
+      *    Modifie le prenom et la date de la premiere personne
+      *    trouvee, puis reecrit personnes.txt
+       MODIFIER-PERSONNE.
+           PERFORM TROUVER-PREMIERE-CORRESPONDANCE.
+           IF WS-IDX-TROUVE NOT = 0
+               DISPLAY "Nouveau prenom pour " WS-NOM(WS-IDX-TROUVE)
+                       " : " WITH NO ADVANCING
+               ACCEPT WS-PRENOM(WS-IDX-TROUVE)
+               DISPLAY "Nouveau jour (JJ) : " WITH NO ADVANCING
+               ACCEPT WS-JOUR(WS-IDX-TROUVE)
+               DISPLAY "Nouveau mois (MM) : " WITH NO ADVANCING
+               ACCEPT WS-MOIS(WS-IDX-TROUVE)
+               DISPLAY "Nouvelle annee (AAAA) : " WITH NO ADVANCING
+               ACCEPT WS-ANNEE(WS-IDX-TROUVE)
+               PERFORM ECRIRE-FICHIER
+               DISPLAY "Personne mise a jour dans personnes.txt"
+           END-IF.
+
+      *    Supprime la premiere personne trouvee en decalant les
+      *    entrees suivantes, puis reecrit personnes.txt
+       SUPPRIMER-PERSONNE.
+           PERFORM TROUVER-PREMIERE-CORRESPONDANCE.
+           IF WS-IDX-TROUVE NOT = 0
+               PERFORM VARYING WS-IDX FROM WS-IDX-TROUVE BY 1
+                       UNTIL WS-IDX >= WS-NB-LUES
+                   MOVE WS-GENS(WS-IDX + 1) TO WS-GENS(WS-IDX)
+               END-PERFORM
+               SUBTRACT 1 FROM WS-NB-LUES
+               PERFORM ECRIRE-FICHIER
+               DISPLAY "Personne supprimee de personnes.txt"
+           END-IF.
+
+      *    Reecrit personnes.txt a partir de WS-GENS(1..WS-NB-LUES),
+      *    en recomposant F-DATTE a partir de WS-MOIS/WS-JOUR/WS-ANNEE
+       ECRIRE-FICHIER.
+           OPEN OUTPUT FICHIER-P.
+           IF WS-FICHIER-P-STATUS NOT = "00"
+               DISPLAY "Impossible d'ecrire personnes.txt"
+           ELSE
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-NB-LUES
+                   MOVE SPACES TO WS-DATTE-OUT
+                   MOVE WS-MOIS(WS-IDX)  TO WS-DATTE-OUT(1:2)
+                   MOVE WS-JOUR(WS-IDX)  TO WS-DATTE-OUT(3:2)
+                   MOVE WS-ANNEE(WS-IDX) TO WS-DATTE-OUT(5:4)
+                   MOVE WS-NOM(WS-IDX)    TO F-NOM
+                   MOVE WS-PRENOM(WS-IDX) TO F-PRENOM
+                   MOVE WS-DATTE-OUT      TO F-DATTE
+                   WRITE F-LIGNE
+               END-PERFORM
+               CLOSE FICHIER-P
+           END-IF.
