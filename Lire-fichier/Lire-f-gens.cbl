@@ -1,53 +1,71 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. LIRE-NOMS.
+       PROGRAM-ID. LIRE-GENS.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       *    Fichier d'entrée assigné au nom "gens.txt"
-           SELECT FICHIER ASSIGN TO 'gens.txt' 
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER ASSIGN TO 'gens.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FICHIER-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  FICHIER.
-       01  F-LIGNE.
-           05 F-NOM     PIC X(12).
-           05 F-PRENOM  PIC X(12).
+           COPY "PersonneGens.cpy".
 
        WORKING-STORAGE SECTION.
-       01 WS-IDX       PIC 99 VALUE 1.
-           
-       01 WS-TABLE. 
-      *    Tableau pouvant contenir jusqu'à 10 enregistrements   
-           05 WS-GENS OCCURS 10 TIMES.
-              10 WS-NOM         PIC x(12).
-              10 WS-PRENOM      PIC x(12).
+       01 WS-FICHIER-STATUS PIC XX.
+       01 WS-IDX       PIC 9(3) VALUE 1.
 
+       01 WS-TABLE.
+      *    Tableau pouvant contenir jusqu'à WS-CAPACITE enregistrements
+           05 WS-GENS OCCURS 200 TIMES.
+              COPY "PersonneEntree.cpy".
 
-       77 WS-FIN_F   PIC X  VALUE "C".  
+       77 WS-FIN_F      PIC X    VALUE "C".
+      *    Taille du tableau WS-GENS, et nombre de lignes reellement
+      *    rangees dedans (les lignes en exces sont comptees mais pas
+      *    stockees)
+       77 WS-CAPACITE   PIC 9(3) VALUE 200.
+       01 WS-NB-LUES    PIC 9(3) VALUE 0.
+       01 WS-TROP-LIGNES PIC X   VALUE "N".
 
        PROCEDURE DIVISION.
-      *DEBUT DE FICHIER 
+      *DEBUT DE FICHIER
        OPEN INPUT FICHIER.
+       IF WS-FICHIER-STATUS NOT = "00"
+           DISPLAY "Impossible d'ouvrir gens.txt"
+       ELSE
       * Lecture ligne par ligne jusqu'à la fin du fichier
-       PERFORM UNTIL WS-FIN_F = "F"
-           READ FICHIER
-              AT END MOVE "F" TO WS-FIN_F
-              NOT AT END 
-              MOVE F-NOM    TO WS-NOM(WS-IDX)
-              MOVE F-PRENOM TO WS-PRENOM(WS-IDX)
-              ADD 1 TO WS-IDX
-           END-READ
-       END-PERFORM.
-      * Fermeture du fichier 
-       CLOSE FICHIER.
-
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX = 11
+           PERFORM UNTIL WS-FICHIER-STATUS NOT = "00"
+               READ FICHIER
+                  AT END MOVE "F" TO WS-FIN_F
+                  NOT AT END
+                  IF WS-IDX > WS-CAPACITE
+                      MOVE "O" TO WS-TROP-LIGNES
+                  ELSE
+                      MOVE F-NOM    TO WS-NOM(WS-IDX)
+                      MOVE F-PRENOM TO WS-PRENOM(WS-IDX)
+                      ADD 1 TO WS-IDX
+                  END-IF
+               END-READ
+           END-PERFORM
+      * Fermeture du fichier
+           CLOSE FICHIER
+           COMPUTE WS-NB-LUES = WS-IDX - 1
+
+           IF WS-TROP-LIGNES = "O"
+               DISPLAY "** Attention : gens.txt contient plus de "
+                       WS-CAPACITE " enregistrements, les lignes "
+                       "supplementaires ont ete ignorees **"
+           END-IF
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-NB-LUES
                  DISPLAY "Nom        :"WS-NOM(WS-IDX)
                  SPACE WITH NO ADVANCING
-                 DISPLAY "Prenom     :"WS-PRENOM(WS-IDX) 
-           END-PERFORM.
-           
+                 DISPLAY "Prenom     :"WS-PRENOM(WS-IDX)
+           END-PERFORM
+       END-IF.
 
-       STOP RUN.   
+       GOBACK.
