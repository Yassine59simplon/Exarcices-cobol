@@ -5,10 +5,18 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FICHIER-INVENTAIRE ASSIGN TO "inventaire.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INVENTAIRE-STATUS.
 
            SELECT FICHIER-RUPTURE ASSIGN TO "rupture.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUPTURE-STATUS.
+
+      *    Meme contenu que rupture.txt, au format CSV pour les
+      *    tableurs
+           SELECT FICHIER-RUPTURE-CSV ASSIGN TO "rupture.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUPTURE-CSV-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -21,41 +29,240 @@
        01  LIGNE-RUPTURE.
            05  NOM-RUPTURE                     PIC X(10).
            05  STOCK-RUPTURE                   PIC 9(02).
-           
+           05  ETAT-RUPTURE                    PIC X(07).
+      *    Autre vue du meme enregistrement, plus large, pour les
+      *    lignes d'entete de page (titre, date/page, colonnes)
+       01  LIGNE-RUPTURE-ENTETE                 PIC X(40).
+
+       FD  FICHIER-RUPTURE-CSV.
+       01  LIGNE-RUPTURE-CSV                   PIC X(40).
+
 
        WORKING-STORAGE SECTION.
-       01 WS-FIN                               PIC X VALUE "C". 
-       01 WS-NDX-ARTICLE                       PIC 9(02) VALUE 1.
-       01 WS-IDX-RUPTURE                       PIC 9(02) VALUE 0.
+       01 WS-INVENTAIRE-STATUS                 PIC XX.
+       01 WS-RUPTURE-STATUS                    PIC XX.
+       01 WS-RUPTURE-CSV-STATUS                PIC XX.
+      *    Zone de montage de la ligne CSV avant ecriture
+       01 WS-CSV-LIGNE                         PIC X(40).
+       01 WS-FIN                               PIC X VALUE "C".
+       01 WS-IDX-ARTICLE                       PIC 9(03) VALUE 1.
+       01 WS-NDX-ARTICLE                       PIC 9(03) VALUE 1.
+       01 WS-IDX-RUPTURE                       PIC 9(03) VALUE 0.
 
-       01 WS-TABLE.    
-           05 WS-ARTICLE OCCURS 15 TIMES.
+       01 WS-TABLE.
+      *    Tableau pouvant contenir jusqu'à WS-CAPACITE articles
+           05 WS-ARTICLE OCCURS 100 TIMES.
               10 WS-NOM-ARTICLE                PIC X(10).
               10 WS-STOCK-ARTICLE              PIC 9(02).
 
+      *    Taille du tableau WS-ARTICLE, et nombre d'articles
+      *    reellement ranges dedans (les lignes en exces sont comptees
+      *    mais pas stockees)
+       77 WS-CAPACITE                          PIC 9(03) VALUE 100.
+       01 WS-NB-LUES                           PIC 9(03) VALUE 0.
+       01 WS-TROP-LIGNES                       PIC X    VALUE "N".
+
+      *    Seuil de reapprovisionnement : un article dont le stock est
+      *    a ce niveau ou en-dessous (mais pas encore a 0) est signale
+      *    comme bas plutot que comme rupture
+       01 WS-SEUIL-REAPPRO                     PIC 9(02) VALUE 0.
+
+      *    Recherche ponctuelle d'un article par nom, avant le rapport
+       01 WS-CHOIX-RECHERCHE                   PIC X     VALUE "N".
+       01 WS-NOM-RECHERCHE                     PIC X(10).
+       01 WS-IDX-TROUVE                        PIC 9(03) VALUE 0.
+
+      *    Nom de ce programme et compteurs a la taille attendue par
+      *    JournalLog, pour la ligne ajoutee au journal commun des
+      *    traitements par lot
+       01 WS-NOM-PROGRAMME                     PIC X(10) VALUE "RUPTURE".
+       01 WS-NB-LUES-JRN                        PIC 9(05).
+       01 WS-NB-ECRITES-JRN                     PIC 9(05).
+
+      *    Date systeme et compteurs de pagination pour l'entete
+      *    repetee de rupture.txt
+       77 WS-DATE-SYS                           PIC 9(8).
+       01 WS-DATE-AFF.
+           05 WS-DATE-AFF-JJ                    PIC 99.
+           05 FILLER                             PIC X VALUE "/".
+           05 WS-DATE-AFF-MM                     PIC 99.
+           05 FILLER                             PIC X VALUE "/".
+           05 WS-DATE-AFF-AAAA                   PIC 9(4).
+       01 WS-PAGE-NUM                           PIC 9(03) VALUE 0.
+       01 WS-LIGNE-PAGE                         PIC 9(03) VALUE 0.
+       77 WS-PAGE-TAILLE                        PIC 9(03) VALUE 20.
+
        PROCEDURE DIVISION.
-       OPEN INPUT FICHIER-INVENTAIRE
-           PERFORM UNTIL WS-FIN = "F"
+       ACCEPT WS-DATE-SYS FROM DATE YYYYMMDD.
+
+       DISPLAY "Seuil de reapprovisionnement (articles a ce niveau "
+               "ou moins signales comme bas) : ".
+       ACCEPT WS-SEUIL-REAPPRO.
+
+       OPEN INPUT FICHIER-INVENTAIRE.
+       IF WS-INVENTAIRE-STATUS NOT = "00"
+           DISPLAY "Impossible d'ouvrir inventaire.txt"
+       ELSE
+           PERFORM UNTIL WS-INVENTAIRE-STATUS NOT = "00"
              READ FICHIER-INVENTAIRE
-             AT END 
+             AT END
               MOVE "F" TO WS-FIN
              NOT AT END
-              MOVE F-NOM-ARTICLE    TO WS-NOM-ARTICLE(WS-IDX-ARTICLE)
-              MOVE F-STOCK-ARTICLE  TO WS-STOCK-ARTICLE(WS-IDX-ARTICLE)
-              ADD 1 TO WS-NOM-ARTICLE
+              IF WS-IDX-ARTICLE > WS-CAPACITE
+                  MOVE "O" TO WS-TROP-LIGNES
+              ELSE
+                  MOVE F-NOM-ARTICLE TO WS-NOM-ARTICLE(WS-IDX-ARTICLE)
+                  MOVE F-STOCK-ARTICLE
+                      TO WS-STOCK-ARTICLE(WS-IDX-ARTICLE)
+                  ADD 1 TO WS-IDX-ARTICLE
+              END-IF
            END-PERFORM
-       CLOSE FICHIER-INVENTAIRE.
-
-       OPEN OUTPUT FICHIER-RUPTURE 
-           PERFORM VARYING WS-NDX-ARTICLE FROM 1 BY 1 
-               UNTIL WS-NDX-ARTICLE > 15
-               IF WS-STOCK-ARTICLE(WS-NDX-ARTICLE) = 0
-                MOVE WS-NOM-ARTICLE(WS-NDX-ARTICLE) TO NOM-RUPTURE
-                MOVE WS-STOCK-ARTICLE(WS-NDX-ARTICLE) TO STOCK-RUPTURE 
-                WRITE LIGNE-RUPTURE
-                ADD 1 TO WS-IDX-RUPTURE 
+           CLOSE FICHIER-INVENTAIRE
+           COMPUTE WS-NB-LUES = WS-IDX-ARTICLE - 1
+
+           IF WS-TROP-LIGNES = "O"
+               DISPLAY "** Attention : inventaire.txt contient plus "
+                       "de " WS-CAPACITE " articles, les lignes "
+                       "supplementaires ont ete ignorees **"
+           END-IF
+
+           DISPLAY "Rechercher un article par nom avant le rapport "
+                   "? (O/N) : "
+           ACCEPT WS-CHOIX-RECHERCHE
+           IF WS-CHOIX-RECHERCHE = "O"
+               PERFORM RECHERCHER-ARTICLE
+           END-IF
+
+           OPEN OUTPUT FICHIER-RUPTURE
+           OPEN OUTPUT FICHIER-RUPTURE-CSV
+           IF WS-RUPTURE-STATUS NOT = "00"
+               DISPLAY "Impossible d'ecrire rupture.txt"
+           ELSE
+               IF WS-RUPTURE-CSV-STATUS NOT = "00"
+                   DISPLAY "Impossible d'ecrire rupture.csv"
+               ELSE
+                   MOVE "ARTICLE,STOCK,ETAT" TO LIGNE-RUPTURE-CSV
+                   WRITE LIGNE-RUPTURE-CSV
                END-IF
-           END-PERFORM
-       CLOSE FICHIER-RUPTURE. 
-       STOP RUN. 
-           
\ No newline at end of file
+               PERFORM IMPRIMER-ENTETE-RUPTURE
+               PERFORM VARYING WS-NDX-ARTICLE FROM 1 BY 1
+                   UNTIL WS-NDX-ARTICLE > WS-NB-LUES
+                   IF WS-STOCK-ARTICLE(WS-NDX-ARTICLE) = 0
+                    MOVE WS-NOM-ARTICLE(WS-NDX-ARTICLE) TO NOM-RUPTURE
+                    MOVE WS-STOCK-ARTICLE(WS-NDX-ARTICLE)
+                        TO STOCK-RUPTURE
+                    MOVE "RUPTURE" TO ETAT-RUPTURE
+                    WRITE LIGNE-RUPTURE
+                    ADD 1 TO WS-IDX-RUPTURE
+                    ADD 1 TO WS-LIGNE-PAGE
+                    PERFORM ECRIRE-LIGNE-CSV
+                    IF WS-LIGNE-PAGE >= WS-PAGE-TAILLE
+                       AND WS-NDX-ARTICLE < WS-NB-LUES
+                        PERFORM IMPRIMER-ENTETE-RUPTURE
+                    END-IF
+                   ELSE
+                    IF WS-STOCK-ARTICLE(WS-NDX-ARTICLE)
+                            <= WS-SEUIL-REAPPRO
+                     MOVE WS-NOM-ARTICLE(WS-NDX-ARTICLE) TO NOM-RUPTURE
+                     MOVE WS-STOCK-ARTICLE(WS-NDX-ARTICLE)
+                         TO STOCK-RUPTURE
+                     MOVE "BAS" TO ETAT-RUPTURE
+                     WRITE LIGNE-RUPTURE
+                     ADD 1 TO WS-IDX-RUPTURE
+                     ADD 1 TO WS-LIGNE-PAGE
+                     PERFORM ECRIRE-LIGNE-CSV
+                     IF WS-LIGNE-PAGE >= WS-PAGE-TAILLE
+                        AND WS-NDX-ARTICLE < WS-NB-LUES
+                         PERFORM IMPRIMER-ENTETE-RUPTURE
+                     END-IF
+                    END-IF
+                   END-IF
+               END-PERFORM
+               IF WS-RUPTURE-CSV-STATUS = "00"
+                   CLOSE FICHIER-RUPTURE-CSV
+               END-IF
+               CLOSE FICHIER-RUPTURE
+
+               DISPLAY " "
+               DISPLAY "Articles lus      : " WS-NB-LUES
+               DISPLAY "Articles signales : " WS-IDX-RUPTURE
+
+               MOVE WS-NB-LUES    TO WS-NB-LUES-JRN
+               MOVE WS-IDX-RUPTURE TO WS-NB-ECRITES-JRN
+               CALL "JournalLog" USING WS-NOM-PROGRAMME
+                                        WS-NB-LUES-JRN
+                                        WS-NB-ECRITES-JRN
+           END-IF
+       END-IF.
+
+       GOBACK.
+
+      *    Ecrit une entete de page (titre, date, numero de page et
+      *    ligne de colonnes) en tete de rupture.txt, puis a nouveau
+      *    chaque fois que WS-PAGE-TAILLE lignes ont ete ecrites
+       IMPRIMER-ENTETE-RUPTURE.
+           ADD 1 TO WS-PAGE-NUM
+           MOVE 0 TO WS-LIGNE-PAGE
+           MOVE WS-DATE-SYS(1:4)  TO WS-DATE-AFF-AAAA
+           MOVE WS-DATE-SYS(5:2)  TO WS-DATE-AFF-MM
+           MOVE WS-DATE-SYS(7:2)  TO WS-DATE-AFF-JJ
+           MOVE SPACES TO LIGNE-RUPTURE-ENTETE
+           MOVE "RAPPORT DE RUPTURE DE STOCK" TO LIGNE-RUPTURE-ENTETE
+           WRITE LIGNE-RUPTURE-ENTETE
+           MOVE SPACES TO LIGNE-RUPTURE-ENTETE
+           STRING "Date : " DELIMITED BY SIZE
+                  WS-DATE-AFF DELIMITED BY SIZE
+                  "   Page : " DELIMITED BY SIZE
+                  WS-PAGE-NUM DELIMITED BY SIZE
+               INTO LIGNE-RUPTURE-ENTETE
+           WRITE LIGNE-RUPTURE-ENTETE
+           MOVE SPACES TO LIGNE-RUPTURE-ENTETE
+           WRITE LIGNE-RUPTURE-ENTETE
+           MOVE "ARTICLE   STOCKETAT" TO LIGNE-RUPTURE-ENTETE
+           WRITE LIGNE-RUPTURE-ENTETE.
+
+      *    Demande un nom d'article et affiche son stock, sans toucher
+      *    a inventaire.txt (pour une modification, voir AJUSTE-STOCK)
+       RECHERCHER-ARTICLE.
+           DISPLAY "Nom de l'article : ".
+           ACCEPT WS-NOM-RECHERCHE.
+           MOVE FUNCTION UPPER-CASE(WS-NOM-RECHERCHE)
+               TO WS-NOM-RECHERCHE.
+
+           PERFORM TROUVER-ARTICLE.
+
+           IF WS-IDX-TROUVE = 0
+               DISPLAY "Aucun article trouve avec le nom : "
+                       WS-NOM-RECHERCHE
+           ELSE
+               DISPLAY WS-NOM-ARTICLE(WS-IDX-TROUVE) " : stock = "
+                       WS-STOCK-ARTICLE(WS-IDX-TROUVE)
+           END-IF.
+
+      *    Recherche le premier article dont le nom correspond a
+      *    WS-NOM-RECHERCHE
+       TROUVER-ARTICLE.
+           MOVE 0 TO WS-IDX-TROUVE.
+           PERFORM VARYING WS-IDX-ARTICLE FROM 1 BY 1
+                   UNTIL WS-IDX-ARTICLE > WS-NB-LUES
+                   OR WS-IDX-TROUVE NOT = 0
+               IF WS-NOM-ARTICLE(WS-IDX-ARTICLE) = WS-NOM-RECHERCHE
+                   MOVE WS-IDX-ARTICLE TO WS-IDX-TROUVE
+               END-IF
+           END-PERFORM.
+
+      *    Ajoute au fichier CSV la ligne qui vient d'etre ecrite dans
+      *    LIGNE-RUPTURE, debarrassee des espaces de bourrage
+       ECRIRE-LIGNE-CSV.
+           IF WS-RUPTURE-CSV-STATUS = "00"
+               MOVE SPACES TO WS-CSV-LIGNE
+               STRING FUNCTION TRIM(NOM-RUPTURE) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      STOCK-RUPTURE DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM(ETAT-RUPTURE) DELIMITED BY SIZE
+                   INTO WS-CSV-LIGNE
+               MOVE WS-CSV-LIGNE TO LIGNE-RUPTURE-CSV
+               WRITE LIGNE-RUPTURE-CSV
+           END-IF.
+
