@@ -5,91 +5,405 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       *    Fichier d'entrée assigné au nom "gens.txt"
-           SELECT FICHIER ASSIGN TO 'gens.txt' 
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER ASSIGN TO 'gens.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FICHIER-STATUS.
 
       *    Fichier de sortie avec les noms dans l'ordre original
-           SELECT ORDRE-FICHIER ASSIGN TO 'ordre.txt' 
-               ORGANIZATION IS LINE SEQUENTIAL. 
+           SELECT ORDRE-FICHIER ASSIGN TO 'ordre.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORDRE-STATUS.
 
       *    Fichier de sortie avec les noms en ordre inverse
            SELECT INVERSE-FICHIER ASSIGN TO 'inferse.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INVERSE-STATUS.
+
+      *    Fichier de sortie avec les noms tries par ordre alphabetique
+           SELECT ALPHA-FICHIER ASSIGN TO 'alpha.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALPHA-STATUS.
+
+      *    Memes trois fichiers de sortie, au format CSV pour les
+      *    tableurs
+           SELECT ORDRE-FICHIER-CSV ASSIGN TO 'ordre.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORDRE-CSV-STATUS.
+
+           SELECT INVERSE-FICHIER-CSV ASSIGN TO 'inferse.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INVERSE-CSV-STATUS.
+
+           SELECT ALPHA-FICHIER-CSV ASSIGN TO 'alpha.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALPHA-CSV-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
       * Définition de la structure du fichier d'entrée
        FD  FICHIER.
-       01  F-LIGNE.
-           05 F-NOM               PIC X(12).
-           05 F-PRENOM            PIC X(12).
+           COPY "PersonneGens.cpy".
 
-      * Définition de la structure du fichier de sortie en ordre  
+      * Définition de la structure du fichier de sortie en ordre
        FD  ORDRE-FICHIER.
        01  F-ORDRE-LIGNE.
-           05 F-ORDRE-NOM         PIC X(12).
-           05 F-ORDRE-PRENOM      PIC X(12).
+           05 F-ORDRE-NOM         PIC X(15).
+           05 F-ORDRE-PRENOM      PIC X(15).
+      *    Autre vue du meme enregistrement, plus large, pour les
+      *    lignes d'entete de page (titre, date/page, colonnes)
+       01  F-ORDRE-LIGNE-ENTETE    PIC X(40).
 
       * Définition de la structure du fichier de sortie en ordre inverse
        FD  INVERSE-FICHIER.
        01  F-INVERSE-LIGNE.
-           05 F-INVERSE-NOM       PIC X(12).
-           05 F-INVERSE-PRENOM    PIC X(12).
+           05 F-INVERSE-NOM       PIC X(15).
+           05 F-INVERSE-PRENOM    PIC X(15).
+       01  F-INVERSE-LIGNE-ENTETE  PIC X(40).
+
+      * Définition de la structure du fichier de sortie trie
+       FD  ALPHA-FICHIER.
+       01  F-ALPHA-LIGNE.
+           05 F-ALPHA-NOM         PIC X(15).
+           05 F-ALPHA-PRENOM      PIC X(15).
+       01  F-ALPHA-LIGNE-ENTETE    PIC X(40).
+
+       FD  ORDRE-FICHIER-CSV.
+       01  F-ORDRE-CSV-LIGNE      PIC X(32).
+
+       FD  INVERSE-FICHIER-CSV.
+       01  F-INVERSE-CSV-LIGNE    PIC X(32).
+
+       FD  ALPHA-FICHIER-CSV.
+       01  F-ALPHA-CSV-LIGNE      PIC X(32).
 
        WORKING-STORAGE SECTION.
+       01 WS-FICHIER-STATUS       PIC XX.
+       01 WS-ORDRE-STATUS         PIC XX.
+       01 WS-INVERSE-STATUS       PIC XX.
+       01 WS-ALPHA-STATUS         PIC XX.
+       01 WS-ORDRE-CSV-STATUS     PIC XX.
+       01 WS-INVERSE-CSV-STATUS   PIC XX.
+       01 WS-ALPHA-CSV-STATUS     PIC XX.
+      *    Zone de montage de la ligne CSV avant ecriture
+       01 WS-CSV-LIGNE            PIC X(32).
       * Compteurs d'index pour boucles
-       01 WS-IDX                  PIC 99 VALUE 1.
-       01 WS-IDX-ORDRE            PIC 99 VALUE 1.
-       01 WS-IDX-INVERSE          PIC 99 VALUE 0.
-           
-       01 WS-TABLE. 
-      *    Tableau pouvant contenir jusqu'à 10 enregistrements   
-           05 WS-GENS OCCURS 10 TIMES.
-              10 WS-NOM          PIC x(12).
-              10 WS-PRENOM       PIC x(12).
-
-       77 WS-FIN_F   PIC X  VALUE "C".  
+       01 WS-IDX                  PIC 9(3) VALUE 1.
+       01 WS-IDX-ORDRE            PIC 9(3) VALUE 1.
+       01 WS-IDX-INVERSE          PIC 9(3) VALUE 0.
+      *    Compteurs utilises par le tri a bulles et l'ecriture du
+      *    fichier alphabetique
+       01 WS-IDX-TRI1              PIC 9(3) VALUE 1.
+       01 WS-IDX-TRI2              PIC 9(3) VALUE 1.
+       01 WS-IDX-ALPHA             PIC 9(3) VALUE 1.
+
+       01 WS-TABLE.
+      *    Tableau pouvant contenir jusqu'à WS-CAPACITE enregistrements
+           05 WS-GENS OCCURS 200 TIMES.
+              COPY "PersonneEntree.cpy".
+
+      *    Case tampon pour l'echange de deux entrees pendant le tri
+       01 WS-TEMP-GENS.
+           COPY "PersonneEntree.cpy"
+               REPLACING ==WS-NOM==    BY ==WS-TEMP-NOM==
+                         ==WS-PRENOM== BY ==WS-TEMP-PRENOM==
+                         ==WS-JOUR==   BY ==WS-TEMP-JOUR==
+                         ==WS-MOIS==   BY ==WS-TEMP-MOIS==
+                         ==WS-ANNEE==  BY ==WS-TEMP-ANNEE==.
+
+       77 WS-FIN_F      PIC X    VALUE "C".
+      *    Taille du tableau WS-GENS, et nombre de lignes reellement
+      *    rangees dedans (les lignes en exces sont comptees mais pas
+      *    stockees)
+       77 WS-CAPACITE   PIC 9(3) VALUE 200.
+       01 WS-NB-LUES    PIC 9(3) VALUE 0.
+       01 WS-TROP-LIGNES PIC X   VALUE "N".
+
+      *    Nom de ce programme et compteur a la taille attendue par
+      *    JournalLog, pour la ligne ajoutee au journal commun des
+      *    traitements par lot
+       01 WS-NOM-PROGRAMME PIC X(10) VALUE "LIRE-NOMS".
+       01 WS-NB-LUES-JRN   PIC 9(05).
+      *    Total des lignes effectivement ecrites dans les trois
+      *    fichiers de sortie (ordre/inferse/alpha), pour le journal
+       01 WS-NB-ECRITES-JRN PIC 9(05) VALUE 0.
+
+      *    Date systeme et compteurs de pagination pour l'entete
+      *    repetee des trois fichiers de sortie ; reutilises pour
+      *    chacun des trois, l'un apres l'autre
+       77 WS-DATE-SYS      PIC 9(8).
+       01 WS-DATE-AFF.
+           05 WS-DATE-AFF-JJ    PIC 99.
+           05 FILLER             PIC X VALUE "/".
+           05 WS-DATE-AFF-MM     PIC 99.
+           05 FILLER             PIC X VALUE "/".
+           05 WS-DATE-AFF-AAAA   PIC 9(4).
+       01 WS-PAGE-NUM       PIC 9(03) VALUE 0.
+       01 WS-LIGNE-PAGE     PIC 9(03) VALUE 0.
+       77 WS-PAGE-TAILLE    PIC 9(03) VALUE 20.
 
        PROCEDURE DIVISION.
-      *DEBUT DE FICHIER 
+       ACCEPT WS-DATE-SYS FROM DATE YYYYMMDD.
+
+      *DEBUT DE FICHIER
        OPEN INPUT FICHIER.
+       IF WS-FICHIER-STATUS NOT = "00"
+           DISPLAY "Impossible d'ouvrir gens.txt"
+       ELSE
       *    Lecture ligne par ligne jusqu'à la fin du fichier
-           PERFORM UNTIL WS-FIN_F = "F"
+           PERFORM UNTIL WS-FICHIER-STATUS NOT = "00"
                    READ FICHIER
                       AT END MOVE "F" TO WS-FIN_F
-                      NOT AT END 
-                      MOVE F-NOM    TO WS-NOM(WS-IDX)
-                      MOVE F-PRENOM TO WS-PRENOM(WS-IDX)
-                      ADD 1 TO WS-IDX
+                      NOT AT END
+                      IF WS-IDX > WS-CAPACITE
+                          MOVE "O" TO WS-TROP-LIGNES
+                      ELSE
+                          MOVE F-NOM    TO WS-NOM(WS-IDX)
+                          MOVE F-PRENOM TO WS-PRENOM(WS-IDX)
+                          ADD 1 TO WS-IDX
+                      END-IF
                    END-READ
-           END-PERFORM.
-      * Fermeture du fichier 
-       CLOSE FICHIER.
+           END-PERFORM
+      * Fermeture du fichier
+           CLOSE FICHIER
+           COMPUTE WS-NB-LUES = WS-IDX - 1
+
+           IF WS-TROP-LIGNES = "O"
+               DISPLAY "** Attention : gens.txt contient plus de "
+                       WS-CAPACITE " enregistrements, les lignes "
+                       "supplementaires ont ete ignorees **"
+           END-IF
 
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX = 11
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-NB-LUES
                    DISPLAY "Nom        :"WS-NOM(WS-IDX)
                    SPACE WITH NO ADVANCING
-                   DISPLAY "Prenom     :"WS-PRENOM(WS-IDX) 
-           END-PERFORM.
+                   DISPLAY "Prenom     :"WS-PRENOM(WS-IDX)
+           END-PERFORM
 
-       OPEN OUTPUT ORDRE-FICHIER.
+           OPEN OUTPUT ORDRE-FICHIER
+           OPEN OUTPUT ORDRE-FICHIER-CSV
+           IF WS-ORDRE-STATUS NOT = "00"
+               DISPLAY "Impossible d'ecrire ordre.txt"
+           ELSE
+               IF WS-ORDRE-CSV-STATUS NOT = "00"
+                   DISPLAY "Impossible d'ecrire ordre.csv"
+               ELSE
+                   MOVE "NOM,PRENOM" TO F-ORDRE-CSV-LIGNE
+                   WRITE F-ORDRE-CSV-LIGNE
+               END-IF
+               MOVE 0 TO WS-PAGE-NUM
+               PERFORM IMPRIMER-ENTETE-ORDRE
       *    Écriture des noms dans l'ordre original
-           PERFORM VARYING WS-IDX-ORDRE FROM 1 BY 1 UNTIL WS-IDX-ORDRE
-                   >= WS-IDX
-                   MOVE WS-NOM(WS-IDX-ORDRE) TO F-ORDRE-NOM
-                   MOVE WS-PRENOM(WS-IDX-ORDRE) TO F-ORDRE-PRENOM
-                   WRITE F-ORDRE-LIGNE
-           END-PERFORM.
-       CLOSE ORDRE-FICHIER. 
- 
-       OPEN OUTPUT INVERSE-FICHIER.
+               PERFORM VARYING WS-IDX-ORDRE FROM 1 BY 1
+                       UNTIL WS-IDX-ORDRE > WS-NB-LUES
+                       MOVE WS-NOM(WS-IDX-ORDRE) TO F-ORDRE-NOM
+                       MOVE WS-PRENOM(WS-IDX-ORDRE) TO F-ORDRE-PRENOM
+                       WRITE F-ORDRE-LIGNE
+                       ADD 1 TO WS-NB-ECRITES-JRN
+                       ADD 1 TO WS-LIGNE-PAGE
+                       PERFORM ECRIRE-CSV-ORDRE
+                       IF WS-LIGNE-PAGE >= WS-PAGE-TAILLE
+                          AND WS-IDX-ORDRE < WS-NB-LUES
+                           PERFORM IMPRIMER-ENTETE-ORDRE
+                       END-IF
+               END-PERFORM
+               IF WS-ORDRE-CSV-STATUS = "00"
+                   CLOSE ORDRE-FICHIER-CSV
+               END-IF
+               CLOSE ORDRE-FICHIER
+           END-IF
+
+           OPEN OUTPUT INVERSE-FICHIER
+           OPEN OUTPUT INVERSE-FICHIER-CSV
+           IF WS-INVERSE-STATUS NOT = "00"
+               DISPLAY "Impossible d'ecrire inferse.txt"
+           ELSE
+               IF WS-INVERSE-CSV-STATUS NOT = "00"
+                   DISPLAY "Impossible d'ecrire inferse.csv"
+               ELSE
+                   MOVE "NOM,PRENOM" TO F-INVERSE-CSV-LIGNE
+                   WRITE F-INVERSE-CSV-LIGNE
+               END-IF
+               MOVE 0 TO WS-PAGE-NUM
+               PERFORM IMPRIMER-ENTETE-INVERSE
       *    Écriture des noms dans l'ordre inverse
-           PERFORM VARYING WS-IDX-INVERSE FROM 10 BY -1 
-                   UNTIL WS-IDX-INVERSE < 1
-                   MOVE WS-NOM(WS-IDX-INVERSE) TO F-INVERSE-NOM
-                   MOVE WS-PRENOM(WS-IDX-INVERSE) TO F-INVERSE-PRENOM
-                   WRITE F-INVERSE-LIGNE
-           END-PERFORM.
-       CLOSE INVERSE-FICHIER.
-       
-       STOP RUN.   
+               PERFORM VARYING WS-IDX-INVERSE FROM WS-NB-LUES BY -1
+                       UNTIL WS-IDX-INVERSE < 1
+                       MOVE WS-NOM(WS-IDX-INVERSE) TO F-INVERSE-NOM
+                       MOVE WS-PRENOM(WS-IDX-INVERSE)
+                           TO F-INVERSE-PRENOM
+                       WRITE F-INVERSE-LIGNE
+                       ADD 1 TO WS-NB-ECRITES-JRN
+                       ADD 1 TO WS-LIGNE-PAGE
+                       PERFORM ECRIRE-CSV-INVERSE
+                       IF WS-LIGNE-PAGE >= WS-PAGE-TAILLE
+                          AND WS-IDX-INVERSE > 1
+                           PERFORM IMPRIMER-ENTETE-INVERSE
+                       END-IF
+               END-PERFORM
+               IF WS-INVERSE-CSV-STATUS = "00"
+                   CLOSE INVERSE-FICHIER-CSV
+               END-IF
+               CLOSE INVERSE-FICHIER
+           END-IF
+
+      *    Tri de WS-GENS par ordre alphabetique de WS-NOM, pour le
+      *    troisieme fichier de sortie
+           PERFORM VARYING WS-IDX-TRI1 FROM 1 BY 1
+                   UNTIL WS-IDX-TRI1 >= WS-NB-LUES
+               PERFORM VARYING WS-IDX-TRI2 FROM 1 BY 1
+                       UNTIL WS-IDX-TRI2 > WS-NB-LUES - WS-IDX-TRI1
+                   IF WS-NOM(WS-IDX-TRI2) > WS-NOM(WS-IDX-TRI2 + 1)
+                       MOVE WS-GENS(WS-IDX-TRI2)     TO WS-TEMP-GENS
+                       MOVE WS-GENS(WS-IDX-TRI2 + 1)
+                           TO WS-GENS(WS-IDX-TRI2)
+                       MOVE WS-TEMP-GENS TO WS-GENS(WS-IDX-TRI2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           OPEN OUTPUT ALPHA-FICHIER
+           OPEN OUTPUT ALPHA-FICHIER-CSV
+           IF WS-ALPHA-STATUS NOT = "00"
+               DISPLAY "Impossible d'ecrire alpha.txt"
+           ELSE
+               IF WS-ALPHA-CSV-STATUS NOT = "00"
+                   DISPLAY "Impossible d'ecrire alpha.csv"
+               ELSE
+                   MOVE "NOM,PRENOM" TO F-ALPHA-CSV-LIGNE
+                   WRITE F-ALPHA-CSV-LIGNE
+               END-IF
+               MOVE 0 TO WS-PAGE-NUM
+               PERFORM IMPRIMER-ENTETE-ALPHA
+      *    Écriture des noms tries par ordre alphabetique
+               PERFORM VARYING WS-IDX-ALPHA FROM 1 BY 1
+                       UNTIL WS-IDX-ALPHA > WS-NB-LUES
+                       MOVE WS-NOM(WS-IDX-ALPHA) TO F-ALPHA-NOM
+                       MOVE WS-PRENOM(WS-IDX-ALPHA) TO F-ALPHA-PRENOM
+                       WRITE F-ALPHA-LIGNE
+                       ADD 1 TO WS-NB-ECRITES-JRN
+                       ADD 1 TO WS-LIGNE-PAGE
+                       PERFORM ECRIRE-CSV-ALPHA
+                       IF WS-LIGNE-PAGE >= WS-PAGE-TAILLE
+                          AND WS-IDX-ALPHA < WS-NB-LUES
+                           PERFORM IMPRIMER-ENTETE-ALPHA
+                       END-IF
+               END-PERFORM
+               IF WS-ALPHA-CSV-STATUS = "00"
+                   CLOSE ALPHA-FICHIER-CSV
+               END-IF
+               CLOSE ALPHA-FICHIER
+           END-IF
+
+           MOVE WS-NB-LUES TO WS-NB-LUES-JRN
+           CALL "JournalLog" USING WS-NOM-PROGRAMME
+                                    WS-NB-LUES-JRN
+                                    WS-NB-ECRITES-JRN
+       END-IF.
+
+       GOBACK.
+
+      *    Ecrit une entete de page (titre, date, numero de page et
+      *    ligne de colonnes) en tete de ordre.txt, puis a nouveau
+      *    chaque fois que WS-PAGE-TAILLE lignes ont ete ecrites
+       IMPRIMER-ENTETE-ORDRE.
+           ADD 1 TO WS-PAGE-NUM
+           MOVE 0 TO WS-LIGNE-PAGE
+           MOVE WS-DATE-SYS(1:4)  TO WS-DATE-AFF-AAAA
+           MOVE WS-DATE-SYS(5:2)  TO WS-DATE-AFF-MM
+           MOVE WS-DATE-SYS(7:2)  TO WS-DATE-AFF-JJ
+           MOVE SPACES TO F-ORDRE-LIGNE-ENTETE
+           MOVE "NOMS DANS L'ORDRE DE LECTURE" TO F-ORDRE-LIGNE-ENTETE
+           WRITE F-ORDRE-LIGNE-ENTETE
+           MOVE SPACES TO F-ORDRE-LIGNE-ENTETE
+           STRING "Date : " DELIMITED BY SIZE
+                  WS-DATE-AFF DELIMITED BY SIZE
+                  "   Page : " DELIMITED BY SIZE
+                  WS-PAGE-NUM DELIMITED BY SIZE
+               INTO F-ORDRE-LIGNE-ENTETE
+           WRITE F-ORDRE-LIGNE-ENTETE
+           MOVE SPACES TO F-ORDRE-LIGNE-ENTETE
+           WRITE F-ORDRE-LIGNE-ENTETE
+           MOVE "NOM            PRENOM" TO F-ORDRE-LIGNE-ENTETE
+           WRITE F-ORDRE-LIGNE-ENTETE.
+
+      *    Meme principe pour inferse.txt
+       IMPRIMER-ENTETE-INVERSE.
+           ADD 1 TO WS-PAGE-NUM
+           MOVE 0 TO WS-LIGNE-PAGE
+           MOVE WS-DATE-SYS(1:4)  TO WS-DATE-AFF-AAAA
+           MOVE WS-DATE-SYS(5:2)  TO WS-DATE-AFF-MM
+           MOVE WS-DATE-SYS(7:2)  TO WS-DATE-AFF-JJ
+           MOVE SPACES TO F-INVERSE-LIGNE-ENTETE
+           MOVE "NOMS EN ORDRE INVERSE" TO F-INVERSE-LIGNE-ENTETE
+           WRITE F-INVERSE-LIGNE-ENTETE
+           MOVE SPACES TO F-INVERSE-LIGNE-ENTETE
+           STRING "Date : " DELIMITED BY SIZE
+                  WS-DATE-AFF DELIMITED BY SIZE
+                  "   Page : " DELIMITED BY SIZE
+                  WS-PAGE-NUM DELIMITED BY SIZE
+               INTO F-INVERSE-LIGNE-ENTETE
+           WRITE F-INVERSE-LIGNE-ENTETE
+           MOVE SPACES TO F-INVERSE-LIGNE-ENTETE
+           WRITE F-INVERSE-LIGNE-ENTETE
+           MOVE "NOM            PRENOM" TO F-INVERSE-LIGNE-ENTETE
+           WRITE F-INVERSE-LIGNE-ENTETE.
+
+      *    Meme principe pour alpha.txt
+       IMPRIMER-ENTETE-ALPHA.
+           ADD 1 TO WS-PAGE-NUM
+           MOVE 0 TO WS-LIGNE-PAGE
+           MOVE WS-DATE-SYS(1:4)  TO WS-DATE-AFF-AAAA
+           MOVE WS-DATE-SYS(5:2)  TO WS-DATE-AFF-MM
+           MOVE WS-DATE-SYS(7:2)  TO WS-DATE-AFF-JJ
+           MOVE SPACES TO F-ALPHA-LIGNE-ENTETE
+           MOVE "NOMS TRIES PAR ORDRE ALPHABETIQUE" TO
+               F-ALPHA-LIGNE-ENTETE
+           WRITE F-ALPHA-LIGNE-ENTETE
+           MOVE SPACES TO F-ALPHA-LIGNE-ENTETE
+           STRING "Date : " DELIMITED BY SIZE
+                  WS-DATE-AFF DELIMITED BY SIZE
+                  "   Page : " DELIMITED BY SIZE
+                  WS-PAGE-NUM DELIMITED BY SIZE
+               INTO F-ALPHA-LIGNE-ENTETE
+           WRITE F-ALPHA-LIGNE-ENTETE
+           MOVE SPACES TO F-ALPHA-LIGNE-ENTETE
+           WRITE F-ALPHA-LIGNE-ENTETE
+           MOVE "NOM            PRENOM" TO F-ALPHA-LIGNE-ENTETE
+           WRITE F-ALPHA-LIGNE-ENTETE.
+
+      *    Ajoute au fichier CSV la ligne qui vient d'etre ecrite dans
+      *    F-ORDRE-LIGNE, debarrassee des espaces de bourrage
+       ECRIRE-CSV-ORDRE.
+           IF WS-ORDRE-CSV-STATUS = "00"
+               MOVE SPACES TO WS-CSV-LIGNE
+               STRING FUNCTION TRIM(F-ORDRE-NOM) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM(F-ORDRE-PRENOM) DELIMITED BY SIZE
+                   INTO WS-CSV-LIGNE
+               MOVE WS-CSV-LIGNE TO F-ORDRE-CSV-LIGNE
+               WRITE F-ORDRE-CSV-LIGNE
+           END-IF.
+
+      *    Meme principe pour F-INVERSE-LIGNE
+       ECRIRE-CSV-INVERSE.
+           IF WS-INVERSE-CSV-STATUS = "00"
+               MOVE SPACES TO WS-CSV-LIGNE
+               STRING FUNCTION TRIM(F-INVERSE-NOM) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM(F-INVERSE-PRENOM) DELIMITED BY SIZE
+                   INTO WS-CSV-LIGNE
+               MOVE WS-CSV-LIGNE TO F-INVERSE-CSV-LIGNE
+               WRITE F-INVERSE-CSV-LIGNE
+           END-IF.
+
+      *    Meme principe pour F-ALPHA-LIGNE
+       ECRIRE-CSV-ALPHA.
+           IF WS-ALPHA-CSV-STATUS = "00"
+               MOVE SPACES TO WS-CSV-LIGNE
+               STRING FUNCTION TRIM(F-ALPHA-NOM) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM(F-ALPHA-PRENOM) DELIMITED BY SIZE
+                   INTO WS-CSV-LIGNE
+               MOVE WS-CSV-LIGNE TO F-ALPHA-CSV-LIGNE
+               WRITE F-ALPHA-CSV-LIGNE
+           END-IF.
