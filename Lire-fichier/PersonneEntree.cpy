@@ -0,0 +1,8 @@
+      *    Entree de la table des personnes en memoire, partagee par
+      *    les quatre programmes de Lire-fichier ; la date n'est
+      *    exploitee que par les programmes qui lisent personnes.txt.
+           10 WS-NOM                PIC X(15).
+           10 WS-PRENOM             PIC X(15).
+           10 WS-JOUR               PIC 9(2).
+           10 WS-MOIS               PIC 9(2).
+           10 WS-ANNEE              PIC 9(4).
