@@ -8,62 +8,304 @@
        FILE-CONTROL.
       *    Fichier d'entrée contenant les noms et les notes des élèves.
            SELECT ELEVE-FILE ASSIGN TO "eleves.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ELEVE-STATUS.
 
       * Fichier de sortie contenant les élèves ayant réussi (note >= 10).
            SELECT REUSSITE-FILE ASSIGN TO "REUSSITE.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REUSSITE-STATUS.
+
+      *    Meme contenu que REUSSITE.txt, au format CSV pour les
+      *    tableurs
+           SELECT REUSSITE-FILE-CSV ASSIGN TO "REUSSITE.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REUSSITE-CSV-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+      *    Un eleve occupe au plus 5 notes ; F-NB-NOTES indique
+      *    combien des 5 cases de F-NOTE-ELEVE sont effectivement
+      *    remplies (les cases inutilisees restent a zero)
        FD  ELEVE-FILE.
        01  F-ELEVE-LAGNE.
            05  F-NOM-ELEVE             PIC X(10).
-           05  F-NOTE-ELEVE            PIC 9(02).
+           05  F-NB-NOTES              PIC 9(01).
+           05  F-NOTE-ELEVE            PIC 9(02) OCCURS 5 TIMES.
 
       * Structure de l’enregistrement écrit dans le fichier REUSSITE.txt.
        FD  REUSSITE-FILE.
        01  REUSSITE-NOTE.
            05  R-NOM-ELEVE             PIC X(10).
-           05  R-NOTE-ELEVE            PIC 99.
+           05  R-NOTE-ELEVE            PIC 99.99.
+           05  R-MENTION               PIC X(10).
+      *    Autre vue du meme enregistrement, plus large, pour les
+      *    lignes d'entete de page (titre, date/page, colonnes)
+       01  REUSSITE-NOTE-ENTETE        PIC X(40).
+
+       FD  REUSSITE-FILE-CSV.
+       01  LIGNE-REUSSITE-CSV          PIC X(40).
 
        WORKING-STORAGE SECTION.
-       01 WS-FIN                       PIC X VALUE "C". 
+       01 WS-ELEVE-STATUS              PIC XX.
+       01 WS-REUSSITE-STATUS           PIC XX.
+       01 WS-REUSSITE-CSV-STATUS       PIC XX.
+      *    Zone de montage de la ligne CSV avant ecriture
+       01 WS-CSV-LIGNE                 PIC X(40).
+       01 WS-FIN                       PIC X VALUE "C".
        01 WS-IDX-ELEV                  PIC 9(02) VALUE 1.
        01 WS-IDX-REUSSITE              PIC 9(02) VALUE 0.
+      *    Nombre d'élèves réellement rangés dans WS-ELEVE
+       01 WS-NB-LUES                   PIC 9(02) VALUE 0.
 
-       01 WS-TABLE. 
-      *    Tableau pouvant contenir jusqu'à 15 enregistrements   
+       01 WS-TABLE.
+      *    Tableau pouvant contenir jusqu'à WS-CAPACITE enregistrements
+      *    chaque eleve porte jusqu'a 5 notes (WS-NB-NOTES en donne le
+      *    compte) et leur moyenne WS-NOTE-MOY, utilisee pour le tri et
+      *    le classement passe/echoue a la place d'une note unique
            05 WS-ELEVE OCCURS 15 TIMES.
               10 WS-NOM               PIC X(10).
-              10 WS-NOTE              PIC 9(02).
-  
+              10 WS-NB-NOTES          PIC 9(01).
+              10 WS-NOTE-LISTE        PIC 9(02) OCCURS 5 TIMES.
+              10 WS-NOTE-MOY          PIC 9(02)V99.
+
+      *    Taille du tableau WS-ELEVE, et nombre d'eleves en exces
+      *    (comptes mais pas stockes) quand eleves.txt en contient plus
+       77 WS-CAPACITE                  PIC 9(02) VALUE 15.
+       01 WS-TROP-LIGNES               PIC X     VALUE "N".
+
+      *    Case tampon pour l'echange de deux entrees pendant le tri,
+      *    et compteurs utilises par le tri a bulles
+       01 WS-TEMP-ELEVE.
+           10 WS-TEMP-NOM             PIC X(10).
+           10 WS-TEMP-NB-NOTES        PIC 9(01).
+           10 WS-TEMP-NOTE-LISTE      PIC 9(02) OCCURS 5 TIMES.
+           10 WS-TEMP-NOTE-MOY        PIC 9(02)V99.
+       01 WS-IDX-TRI1                 PIC 9(02) VALUE 1.
+       01 WS-IDX-TRI2                 PIC 9(02) VALUE 1.
+      *    Index et total utilises pour calculer la moyenne d'un eleve
+       01 WS-IDX-NOTE                 PIC 9(01) VALUE 1.
+       01 WS-TOTAL-ELEVE               PIC 9(03) VALUE 0.
+
+      *    Mention attribuee selon la tranche de note
+       01 WS-MENTION                  PIC X(10).
+
+      *    Statistiques de la classe, calculees sur les WS-NB-LUES
+      *    élèves lus
+       01 WS-TOTAL-NOTES               PIC 9(04)V99 VALUE 0.
+       01 WS-MOYENNE                   PIC 9(02)V99 VALUE 0.
+       01 WS-MOYENNE-AFF                PIC Z9.99.
+       01 WS-TAUX-REUSSITE             PIC 9(03)V99 VALUE 0.
+       01 WS-TAUX-REUSSITE-AFF          PIC ZZ9.99.
+
+      *    Nom de ce programme et compteurs a la taille attendue par
+      *    JournalLog, pour la ligne ajoutee au journal commun des
+      *    traitements par lot
+       01 WS-NOM-PROGRAMME              PIC X(10) VALUE "REUSSITE".
+       01 WS-NB-LUES-JRN                PIC 9(05).
+       01 WS-NB-ECRITES-JRN             PIC 9(05).
+
+      *    Date systeme et compteurs de pagination pour l'entete
+      *    repetee de REUSSITE.txt
+       77 WS-DATE-SYS                   PIC 9(8).
+       01 WS-DATE-AFF.
+           05 WS-DATE-AFF-JJ            PIC 99.
+           05 FILLER                     PIC X VALUE "/".
+           05 WS-DATE-AFF-MM             PIC 99.
+           05 FILLER                     PIC X VALUE "/".
+           05 WS-DATE-AFF-AAAA           PIC 9(4).
+       01 WS-PAGE-NUM                   PIC 9(03) VALUE 0.
+       01 WS-LIGNE-PAGE                 PIC 9(03) VALUE 0.
+       77 WS-PAGE-TAILLE                PIC 9(03) VALUE 20.
+
        PROCEDURE DIVISION.
+       ACCEPT WS-DATE-SYS FROM DATE YYYYMMDD.
+
       * Ouverture du fichier des élèves pour lecture.
-       OPEN INPUT ELEVE-FILE
-           PERFORM UNTIL WS-FIN = "F"
+       OPEN INPUT ELEVE-FILE.
+       IF WS-ELEVE-STATUS NOT = "00"
+           DISPLAY "Impossible d'ouvrir eleves.txt"
+       ELSE
+           PERFORM UNTIL WS-ELEVE-STATUS NOT = "00"
                READ ELEVE-FILE
-                  AT END 
+                  AT END
                       MOVE "F" TO WS-FIN
-                  NOT AT END 
-                      MOVE F-NOM-ELEVE  TO WS-NOM(WS-IDX-ELEV)
-                      MOVE F-NOTE-ELEVE TO WS-NOTE(WS-IDX-ELEV)
-                      ADD 1 TO WS-IDX-ELEV
+                  NOT AT END
+                      IF WS-IDX-ELEV > WS-CAPACITE
+                          MOVE "O" TO WS-TROP-LIGNES
+                      ELSE
+                          MOVE F-NOM-ELEVE TO WS-NOM(WS-IDX-ELEV)
+                          MOVE F-NB-NOTES  TO WS-NB-NOTES(WS-IDX-ELEV)
+                          IF WS-NB-NOTES(WS-IDX-ELEV) > 5
+                              MOVE 5 TO WS-NB-NOTES(WS-IDX-ELEV)
+                          END-IF
+                          MOVE F-NOTE-ELEVE(1)
+                              TO WS-NOTE-LISTE(WS-IDX-ELEV, 1)
+                          MOVE F-NOTE-ELEVE(2)
+                              TO WS-NOTE-LISTE(WS-IDX-ELEV, 2)
+                          MOVE F-NOTE-ELEVE(3)
+                              TO WS-NOTE-LISTE(WS-IDX-ELEV, 3)
+                          MOVE F-NOTE-ELEVE(4)
+                              TO WS-NOTE-LISTE(WS-IDX-ELEV, 4)
+                          MOVE F-NOTE-ELEVE(5)
+                              TO WS-NOTE-LISTE(WS-IDX-ELEV, 5)
+                          ADD 1 TO WS-IDX-ELEV
+                      END-IF
                END-READ
-           END-PERFORM.
-       CLOSE ELEVE-FILE.
+           END-PERFORM
+           CLOSE ELEVE-FILE
+           COMPUTE WS-NB-LUES = WS-IDX-ELEV - 1
+
+           IF WS-TROP-LIGNES = "O"
+               DISPLAY "** Attention : eleves.txt contient plus de "
+                       WS-CAPACITE " eleves, les lignes "
+                       "supplementaires ont ete ignorees **"
+           END-IF
+
+      *    Moyenne de chaque eleve, calculee sur ses WS-NB-NOTES notes
+           PERFORM VARYING WS-IDX-ELEV FROM 1 BY 1
+                   UNTIL WS-IDX-ELEV > WS-NB-LUES
+               PERFORM CALCULER-MOYENNE-ELEVE
+           END-PERFORM
+
+      *    Tri de WS-ELEVE par moyenne decroissante, pour que
+      *    REUSSITE.txt sorte classe du meilleur au moins bon
+           PERFORM VARYING WS-IDX-TRI1 FROM 1 BY 1
+                   UNTIL WS-IDX-TRI1 >= WS-NB-LUES
+               PERFORM VARYING WS-IDX-TRI2 FROM 1 BY 1
+                       UNTIL WS-IDX-TRI2 > WS-NB-LUES - WS-IDX-TRI1
+                   IF WS-NOTE-MOY(WS-IDX-TRI2) <
+                           WS-NOTE-MOY(WS-IDX-TRI2 + 1)
+                       MOVE WS-ELEVE(WS-IDX-TRI2)     TO WS-TEMP-ELEVE
+                       MOVE WS-ELEVE(WS-IDX-TRI2 + 1)
+                           TO WS-ELEVE(WS-IDX-TRI2)
+                       MOVE WS-TEMP-ELEVE TO WS-ELEVE(WS-IDX-TRI2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
 
       * Ouverture du fichier de sortie.
-       OPEN OUTPUT REUSSITE-FILE 
-           PERFORM VARYING WS-IDX-ELEV FROM 1 BY 1 
-                   UNTIL WS-IDX-ELEV > 15
-               IF WS-NOTE(WS-IDX-ELEV) >= 10
-                   MOVE WS-NOM(WS-IDX-ELEV)  TO R-NOM-ELEVE
-                   MOVE WS-NOTE(WS-IDX-ELEV) TO R-NOTE-ELEVE
-                   WRITE REUSSITE-NOTE
-                   ADD 1 TO WS-IDX-REUSSITE 
+           OPEN OUTPUT REUSSITE-FILE
+           OPEN OUTPUT REUSSITE-FILE-CSV
+           IF WS-REUSSITE-STATUS NOT = "00"
+               DISPLAY "Impossible d'ecrire REUSSITE.txt"
+           ELSE
+               IF WS-REUSSITE-CSV-STATUS NOT = "00"
+                   DISPLAY "Impossible d'ecrire REUSSITE.csv"
+               ELSE
+                   MOVE "NOM,NOTE,MENTION" TO LIGNE-REUSSITE-CSV
+                   WRITE LIGNE-REUSSITE-CSV
+               END-IF
+               PERFORM IMPRIMER-ENTETE-REUSSITE
+               PERFORM VARYING WS-IDX-ELEV FROM 1 BY 1
+                       UNTIL WS-IDX-ELEV > WS-NB-LUES
+                   ADD WS-NOTE-MOY(WS-IDX-ELEV) TO WS-TOTAL-NOTES
+                   IF WS-NOTE-MOY(WS-IDX-ELEV) >= 10
+                       EVALUATE TRUE
+                           WHEN WS-NOTE-MOY(WS-IDX-ELEV) >= 16
+                               MOVE "TRES BIEN" TO WS-MENTION
+                           WHEN WS-NOTE-MOY(WS-IDX-ELEV) >= 14
+                               MOVE "BIEN"      TO WS-MENTION
+                           WHEN WS-NOTE-MOY(WS-IDX-ELEV) >= 12
+                               MOVE "ASSEZ BIEN" TO WS-MENTION
+                           WHEN OTHER
+                               MOVE "PASSABLE"  TO WS-MENTION
+                       END-EVALUATE
+                       MOVE WS-NOM(WS-IDX-ELEV)     TO R-NOM-ELEVE
+                       MOVE WS-NOTE-MOY(WS-IDX-ELEV) TO R-NOTE-ELEVE
+                       MOVE WS-MENTION              TO R-MENTION
+                       WRITE REUSSITE-NOTE
+                       ADD 1 TO WS-IDX-REUSSITE
+                       ADD 1 TO WS-LIGNE-PAGE
+                       PERFORM ECRIRE-LIGNE-CSV
+                       IF WS-LIGNE-PAGE >= WS-PAGE-TAILLE
+                          AND WS-IDX-ELEV < WS-NB-LUES
+                           PERFORM IMPRIMER-ENTETE-REUSSITE
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF WS-REUSSITE-CSV-STATUS = "00"
+                   CLOSE REUSSITE-FILE-CSV
+               END-IF
+               CLOSE REUSSITE-FILE
+
+      * Statistiques de la classe.
+               IF WS-NB-LUES > 0
+                   COMPUTE WS-MOYENNE ROUNDED =
+                           WS-TOTAL-NOTES / WS-NB-LUES
+                   COMPUTE WS-TAUX-REUSSITE ROUNDED =
+                           WS-IDX-REUSSITE * 100 / WS-NB-LUES
+                   MOVE WS-MOYENNE TO WS-MOYENNE-AFF
+                   MOVE WS-TAUX-REUSSITE TO WS-TAUX-REUSSITE-AFF
+                   DISPLAY " "
+                   DISPLAY "Eleves lus        : " WS-NB-LUES
+                   DISPLAY "Moyenne de classe : " WS-MOYENNE-AFF
+                   DISPLAY "Taux de reussite  : "
+                           WS-TAUX-REUSSITE-AFF "%"
                END-IF
-           END-PERFORM.
-       CLOSE REUSSITE-FILE.
-   
-       STOP RUN.
+
+               MOVE WS-NB-LUES      TO WS-NB-LUES-JRN
+               MOVE WS-IDX-REUSSITE TO WS-NB-ECRITES-JRN
+               CALL "JournalLog" USING WS-NOM-PROGRAMME
+                                        WS-NB-LUES-JRN
+                                        WS-NB-ECRITES-JRN
+           END-IF
+       END-IF.
+
+       GOBACK.
+
+      *    Calcule WS-NOTE-MOY(WS-IDX-ELEV) a partir des
+      *    WS-NB-NOTES(WS-IDX-ELEV) premieres cases de WS-NOTE-LISTE
+       CALCULER-MOYENNE-ELEVE.
+           MOVE 0 TO WS-TOTAL-ELEVE.
+           PERFORM VARYING WS-IDX-NOTE FROM 1 BY 1
+                   UNTIL WS-IDX-NOTE > WS-NB-NOTES(WS-IDX-ELEV)
+               ADD WS-NOTE-LISTE(WS-IDX-ELEV, WS-IDX-NOTE)
+                   TO WS-TOTAL-ELEVE
+           END-PERFORM
+           IF WS-NB-NOTES(WS-IDX-ELEV) > 0
+               COMPUTE WS-NOTE-MOY(WS-IDX-ELEV) ROUNDED =
+                       WS-TOTAL-ELEVE / WS-NB-NOTES(WS-IDX-ELEV)
+           ELSE
+               MOVE 0 TO WS-NOTE-MOY(WS-IDX-ELEV)
+           END-IF.
+
+      *    Ecrit une entete de page (titre, date, numero de page et
+      *    ligne de colonnes) en tete de REUSSITE.txt, puis a nouveau
+      *    chaque fois que WS-PAGE-TAILLE lignes ont ete ecrites
+       IMPRIMER-ENTETE-REUSSITE.
+           ADD 1 TO WS-PAGE-NUM
+           MOVE 0 TO WS-LIGNE-PAGE
+           MOVE WS-DATE-SYS(1:4)  TO WS-DATE-AFF-AAAA
+           MOVE WS-DATE-SYS(5:2)  TO WS-DATE-AFF-MM
+           MOVE WS-DATE-SYS(7:2)  TO WS-DATE-AFF-JJ
+           MOVE SPACES TO REUSSITE-NOTE-ENTETE
+           MOVE "RAPPORT DE REUSSITE DE LA CLASSE" TO
+               REUSSITE-NOTE-ENTETE
+           WRITE REUSSITE-NOTE-ENTETE
+           MOVE SPACES TO REUSSITE-NOTE-ENTETE
+           STRING "Date : " DELIMITED BY SIZE
+                  WS-DATE-AFF DELIMITED BY SIZE
+                  "   Page : " DELIMITED BY SIZE
+                  WS-PAGE-NUM DELIMITED BY SIZE
+               INTO REUSSITE-NOTE-ENTETE
+           WRITE REUSSITE-NOTE-ENTETE
+           MOVE SPACES TO REUSSITE-NOTE-ENTETE
+           WRITE REUSSITE-NOTE-ENTETE
+           MOVE "NOM       NOTE  MENTION" TO REUSSITE-NOTE-ENTETE
+           WRITE REUSSITE-NOTE-ENTETE.
+
+      *    Ajoute au fichier CSV la ligne qui vient d'etre ecrite dans
+      *    REUSSITE-NOTE, debarrassee des espaces de bourrage
+       ECRIRE-LIGNE-CSV.
+           IF WS-REUSSITE-CSV-STATUS = "00"
+               MOVE SPACES TO WS-CSV-LIGNE
+               STRING FUNCTION TRIM(R-NOM-ELEVE) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      R-NOTE-ELEVE DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM(R-MENTION) DELIMITED BY SIZE
+                   INTO WS-CSV-LIGNE
+               MOVE WS-CSV-LIGNE TO LIGNE-REUSSITE-CSV
+               WRITE LIGNE-REUSSITE-CSV
+           END-IF.
