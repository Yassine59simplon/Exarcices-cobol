@@ -4,61 +4,113 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FICHIER-P ASSIGN TO 'personnes.txt'     
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-P ASSIGN TO 'personnes.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FICHIER-P-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  FICHIER-P.
-       01  F-LIGNE.
-           05 F-NOM     PIC X(15).
-           05 F-PRENOM  PIC X(15).
-           05 F-DATTE   PIC x(15).
+           COPY "Personne.cpy".
 
        WORKING-STORAGE SECTION.
-       01 WS-IDX       PIC 99 VALUE 1.
-           
-       01 WS-TABLE.    
-           05 WS-GENS OCCURS 10 TIMES.
-              10 WS-NOM                PIC x(15).
-              10 WS-PRENOM             PIC x(15).
-              10 WS-JOUR               PIC 9(2).
-              10 WS-MOIS               PIC 9(2). 
-              10 WS-ANNEE              PIC 9(4).        
+       01 WS-FICHIER-P-STATUS PIC XX.
+       01 WS-IDX       PIC 9(3) VALUE 1.
 
+       01 WS-TABLE.
+      *    Tableau pouvant contenir jusqu'à WS-CAPACITE enregistrements
+           05 WS-GENS OCCURS 200 TIMES.
+              COPY "PersonneEntree.cpy".
 
-       77 WS-FIN_F   PIC X  VALUE "C".  
+      *    Nombre de jours du mois, pour valider WS-JOUR via le
+      *    sous-programme partagé JoursMois
+       01 WS-JOURS-MAX  PIC 99.
+
+       77 WS-FIN_F      PIC X    VALUE "C".
+      *    Taille du tableau WS-GENS, et nombre de lignes reellement
+      *    rangees dedans (les lignes en exces sont comptees mais pas
+      *    stockees)
+       77 WS-CAPACITE   PIC 9(3) VALUE 200.
+       01 WS-NB-LUES    PIC 9(3) VALUE 0.
+       01 WS-TROP-LIGNES PIC X   VALUE "N".
+
+      *    Date du jour, pour le rapport des anniversaires
+       77 WS-DATE-SYS   PIC 9(8).
+       77 WS-JOUR-ACT   PIC 99.
+       77 WS-MOIS-ACT   PIC 99.
+       01 WS-ANNIV-TROUVE PIC X VALUE "N".
 
        PROCEDURE DIVISION.
-      *DEBUT FE FICHIER 
+      *DEBUT FE FICHIER
        OPEN INPUT FICHIER-P.
-       PERFORM UNTIL WS-FIN_F = "F"
-           READ FICHIER-P
-              AT END MOVE "F" TO WS-FIN_F
-              NOT AT END 
-              MOVE F-NOM    TO WS-NOM(WS-IDX)
-              MOVE F-PRENOM TO WS-PRENOM(WS-IDX)
-              MOVE F-DATTE (1:2) TO WS-MOIS(WS-IDX)
-              MOVE F-DATTE (3:2) TO WS-JOUR(WS-IDX)
-              MOVE F-DATTE (5:4) TO WS-ANNEE(WS-IDX)
-
-              ADD 1 TO WS-IDX
-           END-READ
-       END-PERFORM.
-       
-       CLOSE FICHIER-P.
-
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX =11
+       IF WS-FICHIER-P-STATUS NOT = "00"
+           DISPLAY "Impossible d'ouvrir personnes.txt"
+       ELSE
+           PERFORM UNTIL WS-FICHIER-P-STATUS NOT = "00"
+               READ FICHIER-P
+                  AT END MOVE "F" TO WS-FIN_F
+                  NOT AT END
+                  IF WS-IDX > WS-CAPACITE
+                      MOVE "O" TO WS-TROP-LIGNES
+                  ELSE
+                      MOVE F-NOM    TO WS-NOM(WS-IDX)
+                      MOVE F-PRENOM TO WS-PRENOM(WS-IDX)
+                      MOVE F-DATTE (1:2) TO WS-MOIS(WS-IDX)
+                      MOVE F-DATTE (3:2) TO WS-JOUR(WS-IDX)
+                      MOVE F-DATTE (5:4) TO WS-ANNEE(WS-IDX)
+                      ADD 1 TO WS-IDX
+                  END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE FICHIER-P
+           COMPUTE WS-NB-LUES = WS-IDX - 1
+
+           IF WS-TROP-LIGNES = "O"
+               DISPLAY "** Attention : personnes.txt contient plus de "
+                       WS-CAPACITE " enregistrements, les lignes "
+                       "supplementaires ont ete ignorees **"
+           END-IF
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-NB-LUES
                  DISPLAY "Nom     : "    WS-NOM(WS-IDX)
                  SPACE WITH NO ADVANCING
-                 DISPLAY "Prenom  : "    WS-PRENOM(WS-IDX) 
+                 DISPLAY "Prenom  : "    WS-PRENOM(WS-IDX)
                  SPACE WITH NO ADVANCING
                  DISPLAY "Date    : "    WS-JOUR(WS-IDX)
                                      "/" WS-MOIS(WS-IDX)
-                                     "/" WS-ANNEE(WS-IDX) 
-                 
+                                     "/" WS-ANNEE(WS-IDX)
+
+      *          Validation du jour par rapport au mois et à l'année
+                 CALL "JoursMois" USING WS-MOIS(WS-IDX)
+                                         WS-ANNEE(WS-IDX)
+                                         WS-JOURS-MAX
+                 IF WS-JOUR(WS-IDX) > WS-JOURS-MAX
+                     DISPLAY "   ** Date invalide : ce mois ne "
+                             "compte que " WS-JOURS-MAX " jours **"
+                 END-IF
+
+           END-PERFORM
+       END-IF.
+
+      *    Rapport des anniversaires du jour, a partir des
+      *    WS-JOUR/WS-MOIS deja extraits de F-DATTE
+       ACCEPT WS-DATE-SYS FROM DATE YYYYMMDD.
+       MOVE WS-DATE-SYS(5:2) TO WS-MOIS-ACT.
+       MOVE WS-DATE-SYS(7:2) TO WS-JOUR-ACT.
 
+       DISPLAY " ".
+       DISPLAY "Anniversaires du jour : ".
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-NB-LUES
+               IF WS-JOUR(WS-IDX) = WS-JOUR-ACT
+                       AND WS-MOIS(WS-IDX) = WS-MOIS-ACT
+                   MOVE "O" TO WS-ANNIV-TROUVE
+                   DISPLAY "   ** C'est l'anniversaire de "
+                           WS-PRENOM(WS-IDX) " " WS-NOM(WS-IDX) " **"
+               END-IF
            END-PERFORM.
-           
+       IF WS-ANNIV-TROUVE = "N"
+           DISPLAY "   Aucun anniversaire aujourd'hui"
+       END-IF.
 
-       STOP RUN.   
+       STOP RUN.
