@@ -0,0 +1,8 @@
+      *    Enregistrement nom/prenom/date partage par les quatre
+      *    programmes de Lire-fichier (LIRE-NOMS et Personnes-d), de
+      *    sorte que gens.txt et personnes.txt puissent a terme etre
+      *    lus comme un seul et meme flux.
+       01  F-LIGNE.
+           05 F-NOM                PIC X(15).
+           05 F-PRENOM             PIC X(15).
+           05 F-DATTE              PIC X(15).
