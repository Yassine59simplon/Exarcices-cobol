@@ -0,0 +1,8 @@
+      *    Enregistrement nom/prenom de gens.txt, au format d'origine
+      *    de ce fichier (sans date) ; distinct de Personne.cpy, qui
+      *    decrit le format plus large - avec date - de personnes.txt,
+      *    pour ne pas faire lire gens.txt a travers un enregistrement
+      *    trop large pour ses lignes.
+       01  F-LIGNE.
+           05 F-NOM                PIC X(12).
+           05 F-PRENOM             PIC X(12).
