@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AJUSTE-STOCK.
+      * Programme compagnon de RUPTURE qui permet d'enregistrer une
+      * livraison ou une vente contre un article d'inventaire.txt,
+      * sans avoir a editer le fichier a la main.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-INVENTAIRE ASSIGN TO "inventaire.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INVENTAIRE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHIER-INVENTAIRE.
+       01  F-LIGNE-INVENTAIRE.
+           05  F-NOM-ARTICLE                  PIC X(10).
+           05  F-STOCK-ARTICLE                PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+       01 WS-INVENTAIRE-STATUS                 PIC XX.
+       01 WS-FIN                               PIC X VALUE "C".
+       01 WS-IDX-ARTICLE                       PIC 9(03) VALUE 1.
+       01 WS-IDX-TROUVE                        PIC 9(03) VALUE 0.
+
+       01 WS-TABLE.
+      *    Tableau pouvant contenir jusqu'à WS-CAPACITE articles
+           05 WS-ARTICLE OCCURS 100 TIMES.
+              10 WS-NOM-ARTICLE                PIC X(10).
+              10 WS-STOCK-ARTICLE              PIC 9(02).
+
+      *    Taille du tableau WS-ARTICLE, et nombre d'articles
+      *    reellement ranges dedans (les lignes en exces sont comptees
+      *    mais pas stockees)
+       77 WS-CAPACITE                          PIC 9(03) VALUE 100.
+       01 WS-NB-LUES                           PIC 9(03) VALUE 0.
+       01 WS-TROP-LIGNES                       PIC X    VALUE "N".
+
+       01 WS-NOM-RECHERCHE                     PIC X(10).
+      *    Variation de stock saisie par l'utilisateur ; negative pour
+      *    une vente, positive pour une livraison
+       01 WS-VARIATION                         PIC S9(02).
+       01 WS-NOUVEAU-STOCK                     PIC S9(03).
+
+       PROCEDURE DIVISION.
+       PERFORM CHARGER-INVENTAIRE.
+
+       DISPLAY "Nom de l'article a ajuster : ".
+       ACCEPT WS-NOM-RECHERCHE.
+       MOVE FUNCTION UPPER-CASE(WS-NOM-RECHERCHE) TO WS-NOM-RECHERCHE.
+
+       PERFORM TROUVER-ARTICLE.
+
+       IF WS-IDX-TROUVE = 0
+           DISPLAY "Aucun article trouve avec le nom : "
+                   WS-NOM-RECHERCHE
+       ELSE
+           DISPLAY "Variation de stock (negative pour une vente, "
+                   "positive pour une livraison) : "
+           ACCEPT WS-VARIATION
+           COMPUTE WS-NOUVEAU-STOCK =
+                   WS-STOCK-ARTICLE(WS-IDX-TROUVE) + WS-VARIATION
+           IF WS-NOUVEAU-STOCK < 0
+               DISPLAY "** Stock insuffisant : l'article "
+                       WS-NOM-ARTICLE(WS-IDX-TROUVE)
+                       " n'a que " WS-STOCK-ARTICLE(WS-IDX-TROUVE)
+                       " unites **"
+           ELSE
+      *        WS-STOCK-ARTICLE (et F-STOCK-ARTICLE dans
+      *        inventaire.txt) est limite a PIC 9(02), donc 99 au
+      *        maximum ; refuser l'ajustement plutot que d'ecrire une
+      *        valeur tronquee dans le fichier maitre
+           IF WS-NOUVEAU-STOCK > 99
+               DISPLAY "** Stock maximal depasse : l'article "
+                       WS-NOM-ARTICLE(WS-IDX-TROUVE)
+                       " ne peut pas depasser 99 unites **"
+           ELSE
+               MOVE WS-NOUVEAU-STOCK TO WS-STOCK-ARTICLE(WS-IDX-TROUVE)
+               PERFORM ECRIRE-INVENTAIRE
+               DISPLAY "Nouveau stock de "
+                       WS-NOM-ARTICLE(WS-IDX-TROUVE) " : "
+                       WS-STOCK-ARTICLE(WS-IDX-TROUVE)
+           END-IF
+           END-IF
+       END-IF.
+
+       STOP RUN.
+
+      *    Charge inventaire.txt dans WS-ARTICLE ; au-dela de
+      *    WS-CAPACITE, les lignes en exces sont comptees mais pas
+      *    stockees
+       CHARGER-INVENTAIRE.
+           OPEN INPUT FICHIER-INVENTAIRE.
+           IF WS-INVENTAIRE-STATUS NOT = "00"
+               DISPLAY "Impossible d'ouvrir inventaire.txt"
+           ELSE
+               PERFORM UNTIL WS-INVENTAIRE-STATUS NOT = "00"
+                   READ FICHIER-INVENTAIRE
+                      AT END MOVE "F" TO WS-FIN
+                      NOT AT END
+                      IF WS-IDX-ARTICLE > WS-CAPACITE
+                          MOVE "O" TO WS-TROP-LIGNES
+                      ELSE
+                          MOVE F-NOM-ARTICLE
+                              TO WS-NOM-ARTICLE(WS-IDX-ARTICLE)
+                          MOVE F-STOCK-ARTICLE
+                              TO WS-STOCK-ARTICLE(WS-IDX-ARTICLE)
+                          ADD 1 TO WS-IDX-ARTICLE
+                      END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-INVENTAIRE
+               COMPUTE WS-NB-LUES = WS-IDX-ARTICLE - 1
+
+               IF WS-TROP-LIGNES = "O"
+                   DISPLAY "** Attention : inventaire.txt contient "
+                           "plus de " WS-CAPACITE " articles, les "
+                           "lignes supplementaires ont ete ignorees **"
+               END-IF
+           END-IF.
+
+      *    Recherche le premier article dont le nom correspond a
+      *    WS-NOM-RECHERCHE
+       TROUVER-ARTICLE.
+           MOVE 0 TO WS-IDX-TROUVE.
+           PERFORM VARYING WS-IDX-ARTICLE FROM 1 BY 1
+                   UNTIL WS-IDX-ARTICLE > WS-NB-LUES
+                   OR WS-IDX-TROUVE NOT = 0
+               IF WS-NOM-ARTICLE(WS-IDX-ARTICLE) = WS-NOM-RECHERCHE
+                   MOVE WS-IDX-ARTICLE TO WS-IDX-TROUVE
+               END-IF
+           END-PERFORM.
+
+      *    Reecrit inventaire.txt a partir de WS-ARTICLE(1..WS-NB-LUES)
+       ECRIRE-INVENTAIRE.
+           OPEN OUTPUT FICHIER-INVENTAIRE.
+           IF WS-INVENTAIRE-STATUS NOT = "00"
+               DISPLAY "Impossible d'ecrire inventaire.txt"
+           ELSE
+               PERFORM VARYING WS-IDX-ARTICLE FROM 1 BY 1
+                       UNTIL WS-IDX-ARTICLE > WS-NB-LUES
+                   MOVE WS-NOM-ARTICLE(WS-IDX-ARTICLE)
+                       TO F-NOM-ARTICLE
+                   MOVE WS-STOCK-ARTICLE(WS-IDX-ARTICLE)
+                       TO F-STOCK-ARTICLE
+                   WRITE F-LIGNE-INVENTAIRE
+               END-PERFORM
+               CLOSE FICHIER-INVENTAIRE
+           END-IF.
