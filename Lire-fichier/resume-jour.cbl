@@ -0,0 +1,462 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESUME-JOUR.
+      * Resume des operations du jour pour RUPTURE, REUSSITE et
+      * LIRE-NOMS : nombre de lancements d'aujourd'hui (a partir des
+      * lignes que chacun a deja ajoutees a journal.txt), puis contenu
+      * et faits marquants de leurs rapports respectifs, relus
+      * directement dans rupture.txt, REUSSITE.txt, ordre.txt et
+      * inferse.txt (en sautant leurs entetes de pagination).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL-FICHIER ASSIGN TO "journal.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+
+      *    Rapport du jour, un compte par programme
+           SELECT RESUME-FICHIER ASSIGN TO "resume-jour.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESUME-STATUS.
+
+      *    Les quatre rapports relus directement pour les faits
+      *    marquants du jour
+           SELECT RUPTURE-FICHIER ASSIGN TO "rupture.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUPTURE-FIC-STATUS.
+
+           SELECT REUSSITE-FICHIER ASSIGN TO "REUSSITE.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REUSSITE-FIC-STATUS.
+
+           SELECT ORDRE-FICHIER ASSIGN TO "ordre.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORDRE-FIC-STATUS.
+
+           SELECT INVERSE-FICHIER ASSIGN TO "inferse.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INVERSE-FIC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    Meme decoupage que WS-LIGNE-JOURNAL dans JournalLog.cbl
+       FD  JOURNAL-FICHIER.
+       01  F-LIGNE-JOURNAL.
+           05  F-J-ANNEE             PIC 9(4).
+           05  FILLER                 PIC X.
+           05  F-J-MOIS               PIC 99.
+           05  FILLER                 PIC X.
+           05  F-J-JOUR               PIC 99.
+           05  FILLER                 PIC X.
+           05  F-J-HEURE              PIC 99.
+           05  FILLER                 PIC X.
+           05  F-J-MINUTE             PIC 99.
+           05  FILLER                 PIC X.
+           05  F-J-PROGRAMME          PIC X(10).
+           05  FILLER                 PIC X(07).
+           05  F-J-NB-LUES            PIC X(05).
+           05  FILLER                 PIC X(11).
+           05  F-J-NB-ECRITES         PIC X(05).
+           05  FILLER                 PIC X(25).
+
+       FD  RESUME-FICHIER.
+       01  LIGNE-RESUME               PIC X(50).
+
+      *    Meme decoupage que LIGNE-RUPTURE dans inventaire.cbl ; les
+      *    lignes d'entete de page y sont plus larges que les lignes
+      *    de donnees, d'ou la seconde vue PIC X(40) (meme principe
+      *    que LIGNE-RUPTURE-ENTETE dans inventaire.cbl) pour que le
+      *    fichier accepte la plus large des deux sans violation
+      *    de limite de longueur
+       FD  RUPTURE-FICHIER.
+       01  F-RUP-LIGNE.
+           05  F-RUP-NOM               PIC X(10).
+           05  F-RUP-STOCK             PIC 9(02).
+           05  F-RUP-ETAT              PIC X(07).
+       01  F-RUP-LIGNE-ENTETE          PIC X(40).
+
+      *    Meme decoupage que REUSSITE-NOTE dans reussite.cbl, avec la
+      *    meme vue plus large pour les lignes d'entete
+       FD  REUSSITE-FICHIER.
+       01  F-REU-LIGNE.
+           05  F-REU-NOM               PIC X(10).
+           05  F-REU-NOTE              PIC 99.99.
+           05  F-REU-MENTION           PIC X(10).
+       01  F-REU-LIGNE-ENTETE          PIC X(40).
+
+      *    Meme decoupage que F-ORDRE-LIGNE/F-INVERSE-LIGNE dans
+      *    ordre.cbl, avec la meme vue plus large pour les lignes
+      *    d'entete
+       FD  ORDRE-FICHIER.
+       01  F-ORD-LIGNE.
+           05  F-ORD-NOM               PIC X(15).
+           05  F-ORD-PRENOM            PIC X(15).
+       01  F-ORD-LIGNE-ENTETE          PIC X(40).
+
+       FD  INVERSE-FICHIER.
+       01  F-INV-LIGNE.
+           05  F-INV-NOM               PIC X(15).
+           05  F-INV-PRENOM            PIC X(15).
+       01  F-INV-LIGNE-ENTETE          PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WS-JOURNAL-STATUS           PIC XX.
+       01 WS-RESUME-STATUS            PIC XX.
+       01 WS-FIN                      PIC X VALUE "C".
+
+      *    Date du jour, pour ne retenir que les lignes de journal.txt
+      *    ecrites aujourd'hui
+       77 WS-DATE-SYS                 PIC 9(8).
+       01 WS-AUJOURD-AAAA             PIC 9(4).
+       01 WS-AUJOURD-MM               PIC 99.
+       01 WS-AUJOURD-JJ               PIC 99.
+
+      *    Nombre lus/ecrits de la ligne de journal en cours, et
+      *    nombre de lancements par programme aujourd'hui
+       01 WS-NB-LUES-LIGNE            PIC 9(05).
+       01 WS-NB-ECRITES-LIGNE         PIC 9(05).
+
+       01 WS-RUPTURE-LANCEMENTS       PIC 9(03) VALUE 0.
+       01 WS-RUPTURE-LUES             PIC 9(05) VALUE 0.
+       01 WS-RUPTURE-ECRITES          PIC 9(05) VALUE 0.
+
+       01 WS-REUSSITE-LANCEMENTS      PIC 9(03) VALUE 0.
+       01 WS-REUSSITE-LUES            PIC 9(05) VALUE 0.
+       01 WS-REUSSITE-ECRITES         PIC 9(05) VALUE 0.
+
+       01 WS-LIRE-NOMS-LANCEMENTS     PIC 9(03) VALUE 0.
+       01 WS-LIRE-NOMS-LUES           PIC 9(05) VALUE 0.
+       01 WS-LIRE-NOMS-ECRITES        PIC 9(05) VALUE 0.
+
+      *    Statuts d'ouverture des quatre rapports relus directement
+       01 WS-RUPTURE-FIC-STATUS       PIC XX.
+       01 WS-REUSSITE-FIC-STATUS      PIC XX.
+       01 WS-ORDRE-FIC-STATUS         PIC XX.
+       01 WS-INVERSE-FIC-STATUS       PIC XX.
+
+      *    Chaque rapport est ecrit avec une entete de 4 lignes
+      *    repetee toutes les 20 lignes de donnees (voir
+      *    IMPRIMER-ENTETE-RUPTURE dans inventaire.cbl et ses
+      *    equivalents) ; WS-xxx-LIGNE-NUM compte les lignes lues
+      *    depuis le debut du fichier et WS-POS-PAGE situe la ligne
+      *    dans son cycle de 24 (4 d'entete + 20 de donnees) pour
+      *    savoir si elle doit etre ignoree
+       01 WS-RUPTURE-LIGNE-NUM        PIC 9(05) VALUE 0.
+       01 WS-REUSSITE-LIGNE-NUM       PIC 9(05) VALUE 0.
+       01 WS-ORDRE-LIGNE-NUM          PIC 9(05) VALUE 0.
+       01 WS-INVERSE-LIGNE-NUM        PIC 9(05) VALUE 0.
+       01 WS-POS-RESTE                PIC 9(05).
+       01 WS-POS-PAGE                 PIC 9(02).
+
+      *    Comptes et faits marquants tires de rupture.txt
+       01 WS-RUPTURE-ARTICLES         PIC 9(05) VALUE 0.
+       01 WS-RUPTURE-BAS              PIC 9(05) VALUE 0.
+       01 WS-RUPTURE-1ER-NOM          PIC X(10) VALUE SPACES.
+
+      *    Comptes et faits marquants tires de REUSSITE.txt
+       01 WS-REUSSITE-ELEVES          PIC 9(05) VALUE 0.
+       01 WS-REUSSITE-TOP-NOTE        PIC 99.99 VALUE 0.
+       01 WS-REUSSITE-TOP-NOM         PIC X(10) VALUE SPACES.
+
+      *    Comptes et faits marquants tires de ordre.txt et inferse.txt
+       01 WS-ORDRE-NOMS               PIC 9(05) VALUE 0.
+       01 WS-ORDRE-1ER-NOM            PIC X(15) VALUE SPACES.
+       01 WS-INVERSE-NOMS             PIC 9(05) VALUE 0.
+       01 WS-INVERSE-1ER-NOM          PIC X(15) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           ACCEPT WS-DATE-SYS FROM DATE YYYYMMDD.
+           MOVE WS-DATE-SYS(1:4) TO WS-AUJOURD-AAAA.
+           MOVE WS-DATE-SYS(5:2) TO WS-AUJOURD-MM.
+           MOVE WS-DATE-SYS(7:2) TO WS-AUJOURD-JJ.
+
+           OPEN INPUT JOURNAL-FICHIER.
+           IF WS-JOURNAL-STATUS NOT = "00"
+               DISPLAY "Impossible d'ouvrir journal.txt"
+           ELSE
+               PERFORM UNTIL WS-JOURNAL-STATUS NOT = "00"
+                   READ JOURNAL-FICHIER
+                       AT END
+                           MOVE "F" TO WS-FIN
+                       NOT AT END
+                           PERFORM TRAITER-LIGNE-JOURNAL
+                   END-READ
+               END-PERFORM
+               CLOSE JOURNAL-FICHIER
+
+               PERFORM LIRE-RAPPORT-RUPTURE
+               PERFORM LIRE-RAPPORT-REUSSITE
+               PERFORM LIRE-RAPPORT-ORDRE
+               PERFORM LIRE-RAPPORT-INVERSE
+
+               PERFORM AFFICHER-RESUME
+               PERFORM ECRIRE-RESUME
+           END-IF.
+
+           GOBACK.
+
+      *    Relit rupture.txt et releve le nombre d'articles signales,
+      *    le nombre de ceux simplement bas (par opposition a une
+      *    rupture complete) et le nom du premier article en rupture
+       LIRE-RAPPORT-RUPTURE.
+           OPEN INPUT RUPTURE-FICHIER.
+           IF WS-RUPTURE-FIC-STATUS NOT = "00"
+               DISPLAY "Impossible d'ouvrir rupture.txt"
+           ELSE
+               PERFORM UNTIL WS-RUPTURE-FIC-STATUS NOT = "00"
+                   READ RUPTURE-FICHIER
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           ADD 1 TO WS-RUPTURE-LIGNE-NUM
+                           PERFORM CALCULER-POS-PAGE-RUPTURE
+                           IF WS-POS-PAGE > 4
+                               ADD 1 TO WS-RUPTURE-ARTICLES
+                               IF F-RUP-ETAT = "BAS"
+                                   ADD 1 TO WS-RUPTURE-BAS
+                               END-IF
+                               IF WS-RUPTURE-1ER-NOM = SPACES
+                                   MOVE F-RUP-NOM TO WS-RUPTURE-1ER-NOM
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RUPTURE-FICHIER
+           END-IF.
+
+      *    Situe WS-RUPTURE-LIGNE-NUM dans son cycle de 24 lignes
+       CALCULER-POS-PAGE-RUPTURE.
+           COMPUTE WS-POS-RESTE = WS-RUPTURE-LIGNE-NUM - 1.
+           DIVIDE WS-POS-RESTE BY 24
+               GIVING WS-POS-RESTE REMAINDER WS-POS-PAGE.
+           ADD 1 TO WS-POS-PAGE.
+
+      *    Relit REUSSITE.txt et releve le nombre d'eleves retenus et
+      *    le nom/la note du meilleur d'entre eux
+       LIRE-RAPPORT-REUSSITE.
+           OPEN INPUT REUSSITE-FICHIER.
+           IF WS-REUSSITE-FIC-STATUS NOT = "00"
+               DISPLAY "Impossible d'ouvrir REUSSITE.txt"
+           ELSE
+               PERFORM UNTIL WS-REUSSITE-FIC-STATUS NOT = "00"
+                   READ REUSSITE-FICHIER
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           ADD 1 TO WS-REUSSITE-LIGNE-NUM
+                           PERFORM CALCULER-POS-PAGE-REUSSITE
+                           IF WS-POS-PAGE > 4
+                               ADD 1 TO WS-REUSSITE-ELEVES
+                               IF F-REU-NOTE > WS-REUSSITE-TOP-NOTE
+                                   MOVE F-REU-NOTE
+                                       TO WS-REUSSITE-TOP-NOTE
+                                   MOVE F-REU-NOM
+                                       TO WS-REUSSITE-TOP-NOM
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE REUSSITE-FICHIER
+           END-IF.
+
+       CALCULER-POS-PAGE-REUSSITE.
+           COMPUTE WS-POS-RESTE = WS-REUSSITE-LIGNE-NUM - 1.
+           DIVIDE WS-POS-RESTE BY 24
+               GIVING WS-POS-RESTE REMAINDER WS-POS-PAGE.
+           ADD 1 TO WS-POS-PAGE.
+
+      *    Relit ordre.txt et releve le nombre de noms et le premier
+      *    nom de la liste, comme echantillon du trousseau
+       LIRE-RAPPORT-ORDRE.
+           OPEN INPUT ORDRE-FICHIER.
+           IF WS-ORDRE-FIC-STATUS NOT = "00"
+               DISPLAY "Impossible d'ouvrir ordre.txt"
+           ELSE
+               PERFORM UNTIL WS-ORDRE-FIC-STATUS NOT = "00"
+                   READ ORDRE-FICHIER
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           ADD 1 TO WS-ORDRE-LIGNE-NUM
+                           PERFORM CALCULER-POS-PAGE-ORDRE
+                           IF WS-POS-PAGE > 4
+                               ADD 1 TO WS-ORDRE-NOMS
+                               IF WS-ORDRE-1ER-NOM = SPACES
+                                   MOVE F-ORD-NOM TO WS-ORDRE-1ER-NOM
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ORDRE-FICHIER
+           END-IF.
+
+       CALCULER-POS-PAGE-ORDRE.
+           COMPUTE WS-POS-RESTE = WS-ORDRE-LIGNE-NUM - 1.
+           DIVIDE WS-POS-RESTE BY 24
+               GIVING WS-POS-RESTE REMAINDER WS-POS-PAGE.
+           ADD 1 TO WS-POS-PAGE.
+
+      *    Meme principe pour inferse.txt
+       LIRE-RAPPORT-INVERSE.
+           OPEN INPUT INVERSE-FICHIER.
+           IF WS-INVERSE-FIC-STATUS NOT = "00"
+               DISPLAY "Impossible d'ouvrir inferse.txt"
+           ELSE
+               PERFORM UNTIL WS-INVERSE-FIC-STATUS NOT = "00"
+                   READ INVERSE-FICHIER
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           ADD 1 TO WS-INVERSE-LIGNE-NUM
+                           PERFORM CALCULER-POS-PAGE-INVERSE
+                           IF WS-POS-PAGE > 4
+                               ADD 1 TO WS-INVERSE-NOMS
+                               IF WS-INVERSE-1ER-NOM = SPACES
+                                   MOVE F-INV-NOM TO WS-INVERSE-1ER-NOM
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE INVERSE-FICHIER
+           END-IF.
+
+       CALCULER-POS-PAGE-INVERSE.
+           COMPUTE WS-POS-RESTE = WS-INVERSE-LIGNE-NUM - 1.
+           DIVIDE WS-POS-RESTE BY 24
+               GIVING WS-POS-RESTE REMAINDER WS-POS-PAGE.
+           ADD 1 TO WS-POS-PAGE.
+
+      *    Ne retient que les lignes d'aujourd'hui, pour les trois
+      *    programmes de traitement par lot suivis par journal.txt
+       TRAITER-LIGNE-JOURNAL.
+           IF F-J-ANNEE = WS-AUJOURD-AAAA
+           AND F-J-MOIS = WS-AUJOURD-MM
+           AND F-J-JOUR = WS-AUJOURD-JJ
+               MOVE FUNCTION NUMVAL(F-J-NB-LUES)    TO WS-NB-LUES-LIGNE
+               MOVE FUNCTION NUMVAL(F-J-NB-ECRITES)
+                   TO WS-NB-ECRITES-LIGNE
+               EVALUATE F-J-PROGRAMME
+                   WHEN "RUPTURE"
+                       ADD 1 TO WS-RUPTURE-LANCEMENTS
+                       ADD WS-NB-LUES-LIGNE    TO WS-RUPTURE-LUES
+                       ADD WS-NB-ECRITES-LIGNE TO WS-RUPTURE-ECRITES
+                   WHEN "REUSSITE"
+                       ADD 1 TO WS-REUSSITE-LANCEMENTS
+                       ADD WS-NB-LUES-LIGNE    TO WS-REUSSITE-LUES
+                       ADD WS-NB-ECRITES-LIGNE TO WS-REUSSITE-ECRITES
+                   WHEN "LIRE-NOMS"
+                       ADD 1 TO WS-LIRE-NOMS-LANCEMENTS
+                       ADD WS-NB-LUES-LIGNE    TO WS-LIRE-NOMS-LUES
+                       ADD WS-NB-ECRITES-LIGNE
+                           TO WS-LIRE-NOMS-ECRITES
+               END-EVALUATE
+           END-IF.
+
+      *    Affiche le resume du jour a l'ecran
+       AFFICHER-RESUME.
+           DISPLAY "----- RESUME DES OPERATIONS DU JOUR -----".
+           DISPLAY "RUPTURE    - lancements : "
+                   WS-RUPTURE-LANCEMENTS
+                   "  lus : " WS-RUPTURE-LUES
+                   "  signales : " WS-RUPTURE-ECRITES.
+           DISPLAY "REUSSITE   - lancements : "
+                   WS-REUSSITE-LANCEMENTS
+                   "  lus : " WS-REUSSITE-LUES
+                   "  retenus : " WS-REUSSITE-ECRITES.
+           DISPLAY "LIRE-NOMS  - lancements : "
+                   WS-LIRE-NOMS-LANCEMENTS
+                   "  lus : " WS-LIRE-NOMS-LUES
+                   "  ecrits : " WS-LIRE-NOMS-ECRITES.
+
+           DISPLAY " ".
+           DISPLAY "----- FAITS MARQUANTS DES RAPPORTS -----".
+           DISPLAY "rupture.txt  - articles : " WS-RUPTURE-ARTICLES
+                   "  dont bas : " WS-RUPTURE-BAS
+                   "  1er signale : " WS-RUPTURE-1ER-NOM.
+           DISPLAY "REUSSITE.txt - eleves retenus : "
+                   WS-REUSSITE-ELEVES
+                   "  meilleur : " WS-REUSSITE-TOP-NOM
+                   " (" WS-REUSSITE-TOP-NOTE ")".
+           DISPLAY "ordre.txt    - noms : " WS-ORDRE-NOMS
+                   "  1er : " WS-ORDRE-1ER-NOM.
+           DISPLAY "inferse.txt  - noms : " WS-INVERSE-NOMS
+                   "  1er : " WS-INVERSE-1ER-NOM.
+
+      *    Ecrit le meme resume dans resume-jour.txt
+       ECRIRE-RESUME.
+           OPEN OUTPUT RESUME-FICHIER.
+           IF WS-RESUME-STATUS NOT = "00"
+               DISPLAY "Impossible d'ecrire resume-jour.txt"
+           ELSE
+               MOVE "RESUME DES OPERATIONS DU JOUR" TO LIGNE-RESUME
+               WRITE LIGNE-RESUME
+               MOVE SPACES TO LIGNE-RESUME
+               STRING "RUPTURE    lancements=" DELIMITED BY SIZE
+                      WS-RUPTURE-LANCEMENTS    DELIMITED BY SIZE
+                      " lus="                  DELIMITED BY SIZE
+                      WS-RUPTURE-LUES          DELIMITED BY SIZE
+                      " signales="             DELIMITED BY SIZE
+                      WS-RUPTURE-ECRITES       DELIMITED BY SIZE
+                   INTO LIGNE-RESUME
+               WRITE LIGNE-RESUME
+               MOVE SPACES TO LIGNE-RESUME
+               STRING "REUSSITE   lancements=" DELIMITED BY SIZE
+                      WS-REUSSITE-LANCEMENTS   DELIMITED BY SIZE
+                      " lus="                  DELIMITED BY SIZE
+                      WS-REUSSITE-LUES         DELIMITED BY SIZE
+                      " retenus="              DELIMITED BY SIZE
+                      WS-REUSSITE-ECRITES      DELIMITED BY SIZE
+                   INTO LIGNE-RESUME
+               WRITE LIGNE-RESUME
+               MOVE SPACES TO LIGNE-RESUME
+               STRING "LIRE-NOMS  lancements=" DELIMITED BY SIZE
+                      WS-LIRE-NOMS-LANCEMENTS  DELIMITED BY SIZE
+                      " lus="                  DELIMITED BY SIZE
+                      WS-LIRE-NOMS-LUES        DELIMITED BY SIZE
+                      " ecrits="               DELIMITED BY SIZE
+                      WS-LIRE-NOMS-ECRITES     DELIMITED BY SIZE
+                   INTO LIGNE-RESUME
+               WRITE LIGNE-RESUME
+
+               MOVE SPACES TO LIGNE-RESUME
+               MOVE "FAITS MARQUANTS DES RAPPORTS" TO LIGNE-RESUME
+               WRITE LIGNE-RESUME
+               MOVE SPACES TO LIGNE-RESUME
+               STRING "rupture.txt  articles="   DELIMITED BY SIZE
+                      WS-RUPTURE-ARTICLES        DELIMITED BY SIZE
+                      " bas="                    DELIMITED BY SIZE
+                      WS-RUPTURE-BAS             DELIMITED BY SIZE
+                      " 1er="                    DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-RUPTURE-1ER-NOM)
+                                                  DELIMITED BY SIZE
+                   INTO LIGNE-RESUME
+               WRITE LIGNE-RESUME
+               MOVE SPACES TO LIGNE-RESUME
+               STRING "REUSSITE.txt eleves="     DELIMITED BY SIZE
+                      WS-REUSSITE-ELEVES         DELIMITED BY SIZE
+                      " meilleur="               DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-REUSSITE-TOP-NOM)
+                                                  DELIMITED BY SIZE
+                      " note="                   DELIMITED BY SIZE
+                      WS-REUSSITE-TOP-NOTE       DELIMITED BY SIZE
+                   INTO LIGNE-RESUME
+               WRITE LIGNE-RESUME
+               MOVE SPACES TO LIGNE-RESUME
+               STRING "ordre.txt    noms="       DELIMITED BY SIZE
+                      WS-ORDRE-NOMS              DELIMITED BY SIZE
+                      " 1er="                    DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-ORDRE-1ER-NOM)
+                                                  DELIMITED BY SIZE
+                   INTO LIGNE-RESUME
+               WRITE LIGNE-RESUME
+               MOVE SPACES TO LIGNE-RESUME
+               STRING "inferse.txt  noms="       DELIMITED BY SIZE
+                      WS-INVERSE-NOMS            DELIMITED BY SIZE
+                      " 1er="                    DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-INVERSE-1ER-NOM)
+                                                  DELIMITED BY SIZE
+                   INTO LIGNE-RESUME
+               WRITE LIGNE-RESUME
+
+               CLOSE RESUME-FICHIER
+           END-IF.
