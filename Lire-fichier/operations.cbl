@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERATIONS.
+      * Menu qui liste et lance les utilitaires de traitement par lot
+      * (RUPTURE, REUSSITE, LIRE-NOMS, Bisxtil) depuis un seul écran,
+      * au lieu de les compiler et de les lancer un par un.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CHOIX               PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+       PERFORM UNTIL WS-CHOIX = 6
+           DISPLAY "----- OPERATIONS DU JOUR -----"
+           DISPLAY "1. RUPTURE     (inventaire -> rupture.txt)"
+           DISPLAY "2. REUSSITE    (eleves -> REUSSITE.txt)"
+           DISPLAY "3. LIRE-NOMS   (gens -> ordre/inferse/alpha.txt)"
+           DISPLAY "4. Bisxtil     (annee bissextile)"
+           DISPLAY "5. RESUME-JOUR (bilan du jour sur journal.txt)"
+           DISPLAY "6. Quitter"
+           DISPLAY "Votre choix : "
+           ACCEPT WS-CHOIX
+
+           EVALUATE WS-CHOIX
+               WHEN 1
+                   CALL "RUPTURE"
+               WHEN 2
+                   CALL "REUSSITE"
+               WHEN 3
+                   CALL "LIRE-NOMS"
+               WHEN 4
+                   CALL "Bisxtil"
+               WHEN 5
+                   CALL "RESUME-JOUR"
+               WHEN 6
+                   DISPLAY "Au revoir."
+               WHEN OTHER
+                   DISPLAY "Choix invalide."
+           END-EVALUATE
+       END-PERFORM.
+
+       STOP RUN.
