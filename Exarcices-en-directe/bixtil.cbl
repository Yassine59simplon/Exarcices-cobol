@@ -1,36 +1,146 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Bisxtil.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichier d'années pour le mode lot (une valeur par ligne)
+           SELECT ANNEES-FICHIER ASSIGN TO "annees.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ANNEES-STATUS.
+
+      *    Rapport ecrit pour chaque annee du mode lot
+           SELECT RESULTATS-FICHIER ASSIGN TO "bissextiles.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULTATS-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ANNEES-FICHIER.
+       01  F-ANNEE                PIC 9(4).
+
+       FD  RESULTATS-FICHIER.
+       01  F-RESULTAT              PIC X(30).
+
        WORKING-STORAGE SECTION.
-       
+
+       01 WS-CHOIX       PIC 9        VALUE 0.
        01 WS-ANEE        PIC 9(4).
        01 WS-RESULTAT    PIC 9(3).
        01 WS-REST        PIC 9(4).
        01 WS-REST2       PIC 9(4).
        01 WS-REST3       PIC 9(4).
-         
+       01 WS-MOIS        PIC 99.
+       01 WS-JOURS       PIC 99.
+       01 WS-ANNEES-STATUS PIC XX.
+       01 WS-RESULTATS-STATUS PIC XX.
+
+      *    Compteurs du mode lot
+       01  WS-TALLY-BISEXTILE      PIC 9(5)  VALUE 0.
+       01  WS-TALLY-NON-BISEXTILE  PIC 9(5)  VALUE 0.
 
        PROCEDURE DIVISION.
-           DISPLAY "Entrer une ann√©e". 
-           ACCEPT WS-ANEE.
+           DISPLAY "1. Verifier une annee saisie au clavier".
+           DISPLAY "2. Mode lot (annees.txt)".
+           DISPLAY "Votre choix : ".
+           ACCEPT WS-CHOIX.
+
+           IF WS-CHOIX = 2
+               PERFORM TRAITER-LOT
+           ELSE
+               PERFORM TRAITER-UNE-ANNEE
+           END-IF.
+
+           GOBACK.
 
+      *    Verifie si WS-ANEE est bisextile et place le resultat dans
+      *    WS-RESULTAT-BISEXTILE (via le REST calcule ici)
+       VERIFIER-BISEXTILE.
            DIVIDE WS-ANEE BY 4 GIVING WS-RESULTAT REMAINDER WS-REST.
            DIVIDE WS-ANEE BY 100 GIVING WS-RESULTAT REMAINDER WS-REST2.
            DIVIDE WS-ANEE BY 400 GIVING WS-RESULTAT REMAINDER WS-REST3.
 
+      *    Saisie d'une seule année au clavier, comme avant
+       TRAITER-UNE-ANNEE.
+           DISPLAY "Entrer une annee".
+           ACCEPT WS-ANEE.
+
+           PERFORM VERIFIER-BISEXTILE.
+
            IF WS-REST EQUAL 0
            AND WS-REST2 NOT EQUAL 0
            OR WS-REST3 EQUAL 0
 
            DISPLAY "C EST UNE ANNEE BISEXTILE"
 
-           ELSE 
+           ELSE
            DISPLAY "CE N EST PAS UNE ANNEE BISEXTILE"
 
-           
+
+           END-IF.
+
+      *    Lookup complet du nombre de jours d'un mois de cette année,
+      *    via le sous-programme partagé JoursMois
+           DISPLAY "Entrer un mois (1-12)".
+           ACCEPT WS-MOIS.
+           CALL "JoursMois" USING WS-MOIS WS-ANEE WS-JOURS.
+           DISPLAY "Ce mois compte " WS-JOURS " jours".
+
+      *    Ecrit dans bissextiles.txt la meme ligne que TRAITER-LOT
+      *    affiche a l'ecran pour l'annee en cours
+       ECRIRE-RESULTAT.
+           IF WS-RESULTATS-STATUS = "00"
+               MOVE SPACES TO F-RESULTAT
+               IF WS-REST EQUAL 0
+               AND WS-REST2 NOT EQUAL 0
+               OR WS-REST3 EQUAL 0
+                   STRING WS-ANEE DELIMITED BY SIZE
+                          ": bisextile" DELIMITED BY SIZE
+                       INTO F-RESULTAT
+               ELSE
+                   STRING WS-ANEE DELIMITED BY SIZE
+                          ": non bisextile" DELIMITED BY SIZE
+                       INTO F-RESULTAT
+               END-IF
+               WRITE F-RESULTAT
+           END-IF.
+
+      *    Lecture d'annees.txt, décompte bisextile/non bisextile, et
+      *    ecriture du meme rapport dans bissextiles.txt
+       TRAITER-LOT.
+           OPEN INPUT ANNEES-FICHIER.
+           IF WS-ANNEES-STATUS NOT = "00"
+               DISPLAY "Impossible d'ouvrir annees.txt"
+           ELSE
+               OPEN OUTPUT RESULTATS-FICHIER
+               IF WS-RESULTATS-STATUS NOT = "00"
+                   DISPLAY "Impossible d'ecrire bissextiles.txt"
+               END-IF
+               PERFORM UNTIL WS-ANNEES-STATUS NOT = "00"
+                   READ ANNEES-FICHIER
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE F-ANNEE TO WS-ANEE
+                           PERFORM VERIFIER-BISEXTILE
+                           IF WS-REST EQUAL 0
+                           AND WS-REST2 NOT EQUAL 0
+                           OR WS-REST3 EQUAL 0
+                               DISPLAY WS-ANEE ": bisextile"
+                               ADD 1 TO WS-TALLY-BISEXTILE
+                           ELSE
+                               DISPLAY WS-ANEE ": non bisextile"
+                               ADD 1 TO WS-TALLY-NON-BISEXTILE
+                           END-IF
+                           PERFORM ECRIRE-RESULTAT
+                   END-READ
+               END-PERFORM
+               CLOSE ANNEES-FICHIER
+               IF WS-RESULTATS-STATUS = "00"
+                   CLOSE RESULTATS-FICHIER
+               END-IF
+               DISPLAY "Annees bisextiles     : " WS-TALLY-BISEXTILE
+               DISPLAY "Annees non bisextiles : "
+                       WS-TALLY-NON-BISEXTILE
            END-IF.
 
-           STOP RUN.
-           
