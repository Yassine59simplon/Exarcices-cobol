@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JoursMois.
+       AUTHOR. DEBUTANT.
+
+      *    Sous-programme partagé : renvoie le nombre de jours d'un
+      *    mois donné (28/29/30/31), en tenant compte des années
+      *    bissextiles. Extrait de la logique bissextile de
+      *    Bisxtil.cbl pour être appelé par Personnes.cbl et
+      *    charche-nom.cbl lorsqu'ils valident une date.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-REST        PIC 9(4).
+       01 WS-REST2       PIC 9(4).
+       01 WS-REST3       PIC 9(4).
+       01 WS-RESULTAT    PIC 9(4).
+       01 WS-BISSEXTILE  PIC X     VALUE "N".
+
+       LINKAGE SECTION.
+       01 L-MOIS         PIC 99.
+       01 L-ANNEE        PIC 9(4).
+       01 L-JOURS        PIC 99.
+
+       PROCEDURE DIVISION USING L-MOIS L-ANNEE L-JOURS.
+       DEBUT.
+           DIVIDE L-ANNEE BY 4   GIVING WS-RESULTAT REMAINDER WS-REST.
+           DIVIDE L-ANNEE BY 100 GIVING WS-RESULTAT REMAINDER WS-REST2.
+           DIVIDE L-ANNEE BY 400 GIVING WS-RESULTAT REMAINDER WS-REST3.
+
+           MOVE "N" TO WS-BISSEXTILE
+           IF (WS-REST = 0 AND WS-REST2 NOT = 0) OR WS-REST3 = 0
+               MOVE "O" TO WS-BISSEXTILE
+           END-IF.
+
+           EVALUATE L-MOIS
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO L-JOURS
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO L-JOURS
+               WHEN 2
+                   IF WS-BISSEXTILE = "O"
+                       MOVE 29 TO L-JOURS
+                   ELSE
+                       MOVE 28 TO L-JOURS
+                   END-IF
+               WHEN OTHER
+                   MOVE 0 TO L-JOURS
+           END-EVALUATE.
+
+           GOBACK.
