@@ -1,24 +1,86 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. invert.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichier des mots a inverser en mode lot, et fichier des
+      *    mots inverses qui en resulte
+           SELECT MOTS-FICHIER ASSIGN TO "mots.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MOTS-STATUS.
+           SELECT INVERSE-FICHIER ASSIGN TO "mots_inverses.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INVERSE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MOTS-FICHIER.
+       01  F-MOT            PIC X(50).
+
+       FD  INVERSE-FICHIER.
+       01  F-MOT-INVERSE    PIC X(50).
+
        WORKING-STORAGE SECTION.
+       01 WS-CHOIX       PIC 9        VALUE 0.
        01 WS-MOT         PIC X(50).
-       01 WS-LONG-MOT    PIC 9(50).
-            
+       01 WS-MOT-INVERSE PIC X(50).
+       01 WS-LONG-MOT    PIC 9(2)     VALUE 0.
+       01 WS-I           PIC 9(2)     VALUE 0.
+       01 WS-J           PIC 9(2)     VALUE 0.
+       01 WS-MOTS-STATUS    PIC XX.
+       01 WS-INVERSE-STATUS PIC XX.
 
 
        PROCEDURE DIVISION.
-       DISPLAY "Entrez un mot".
-       ACCEPT WS-MOT.
-       MOVE FUNCTION LENGTH (WS-MOT ) TO WS-LONG-MOT.
-
-       PERFORM VARYING WS-LONG-MOT FROM WS-LONG-MOT BY 1 
-           UNTIL WS-LONG-MOT < 1
-            DISPLAY 
-        
-       END-PERFORM.
-
-       stop run.
-       
-       
\ No newline at end of file
+       DEBUT.
+           DISPLAY "1. Inverser un mot saisi au clavier".
+           DISPLAY "2. Mode lot (mots.txt -> mots_inverses.txt)".
+           DISPLAY "Votre choix : ".
+           ACCEPT WS-CHOIX.
+
+           IF WS-CHOIX = 2
+               PERFORM TRAITER-LOT
+           ELSE
+               DISPLAY "Entrez un mot"
+               ACCEPT WS-MOT
+               PERFORM INVERSER-MOT
+               DISPLAY "Mot inverse : " WS-MOT-INVERSE
+           END-IF.
+
+           STOP RUN.
+
+      *    Inverse WS-MOT caractere par caractere dans WS-MOT-INVERSE
+       INVERSER-MOT.
+           MOVE SPACES TO WS-MOT-INVERSE.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-MOT)) TO WS-LONG-MOT.
+           MOVE 0 TO WS-J.
+           PERFORM VARYING WS-I FROM WS-LONG-MOT BY -1
+                   UNTIL WS-I < 1
+               ADD 1 TO WS-J
+               MOVE WS-MOT(WS-I:1) TO WS-MOT-INVERSE(WS-J:1)
+           END-PERFORM.
+
+      *    Lecture de mots.txt, inversion de chaque mot et ecriture
+      *    du resultat dans mots_inverses.txt
+       TRAITER-LOT.
+           OPEN INPUT MOTS-FICHIER.
+           IF WS-MOTS-STATUS NOT = "00"
+               DISPLAY "Impossible d'ouvrir mots.txt"
+           ELSE
+               OPEN OUTPUT INVERSE-FICHIER
+               PERFORM UNTIL WS-MOTS-STATUS NOT = "00"
+                   READ MOTS-FICHIER
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE F-MOT TO WS-MOT
+                           PERFORM INVERSER-MOT
+                           MOVE WS-MOT-INVERSE TO F-MOT-INVERSE
+                           WRITE F-MOT-INVERSE
+                   END-READ
+               END-PERFORM
+               CLOSE MOTS-FICHIER
+               CLOSE INVERSE-FICHIER
+               DISPLAY "Mots inverses ecrits dans mots_inverses.txt"
+           END-IF.
