@@ -1,40 +1,147 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IsogramChecker.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichier de mots pour le mode lot (un mot par ligne)
+           SELECT MOTS-FICHIER ASSIGN TO "mots.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MOTS-STATUS.
+
+      *    Rapport passe/echoue ecrit pour chaque mot du mode lot
+           SELECT RESULTATS-FICHIER ASSIGN TO "isogrammes.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULTATS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MOTS-FICHIER.
+       01  F-MOT                          PIC X(20).
+
+       FD  RESULTATS-FICHIER.
+       01  F-RESULTAT                     PIC X(40).
+
        WORKING-STORAGE SECTION.
+       01 WS-CHOIX                        PIC 9    VALUE 0.
        01 WS-INDEX1                       PIC 9(2) VALUE 1.
        01 WS-INDEX2                       PIC 9(2) VALUE 2.
        01 WS-Isogram                      PIC X VALUE 'Y'.
+       01 WS-MOTS-STATUS                  PIC XX.
+       01 WS-RESULTATS-STATUS             PIC XX.
+      *    S = comparaison sensible a la casse, I = insensible
+       01 WS-CASSE                        PIC X VALUE 'S'.
 
       * Tableau contenant les lettres du mot
        01 WS-LETTRES.
           05 WS-LETTRE OCCURS 20.
              10 CARACTERE                 PIC X.
 
+      *    Copie utilisee pour la comparaison ; en mode insensible,
+      *    elle contient WS-LETTRES mis en majuscules
+       01 WS-LETTRES-CMP.
+          05 WS-LETTRE-CMP OCCURS 20.
+             10 CARACTERE-CMP             PIC X.
+
        PROCEDURE DIVISION.
-       DISPLAY "Entrez un mot (max 20 lettres) : ".
-       ACCEPT WS-LETTRES.
-
-      *Boucle principale jusqu’à la fin du mot ou du tableau
-       PERFORM UNTIL WS-INDEX1 > 19 OR WS-LETTRE(WS-INDEX1) = SPACE
-      *Boucle secondaire pour comparer chaque lettre avec les suivantes
-            PERFORM UNTIL WS-INDEX2 > 20 OR WS-LETTRE(WS-INDEX2) = SPACE
-                   IF WS-LETTRE(WS-INDEX1) = WS-LETTRE(WS-INDEX2)
+       DEBUT.
+           DISPLAY "1. Verifier un mot saisi au clavier".
+           DISPLAY "2. Mode lot (mots.txt)".
+           DISPLAY "Votre choix : ".
+           ACCEPT WS-CHOIX.
+
+           DISPLAY "Sensible a la casse ? (S/I) : ".
+           ACCEPT WS-CASSE.
+
+           IF WS-CHOIX = 2
+               PERFORM TRAITER-LOT
+           ELSE
+               DISPLAY "Entrez un mot (max 20 lettres) : "
+               ACCEPT WS-LETTRES
+               PERFORM VERIFIER-MOT
+               PERFORM AFFICHER-RESULTAT
+           END-IF.
+
+           STOP RUN.
+
+      *    Verifie si WS-LETTRES est un isogramme (aucune lettre
+      *    repetee) et place le resultat dans WS-Isogram
+       VERIFIER-MOT.
+           MOVE 1 TO WS-INDEX1.
+           MOVE 'Y' TO WS-Isogram.
+      *    En mode insensible, la comparaison se fait sur une copie
+      *    du mot mise en majuscules ; sinon la copie est identique
+           IF WS-CASSE = 'I'
+               MOVE FUNCTION UPPER-CASE(WS-LETTRES) TO WS-LETTRES-CMP
+           ELSE
+               MOVE WS-LETTRES TO WS-LETTRES-CMP
+           END-IF.
+      *    Boucle principale jusqu'a la fin du mot ou du tableau
+           PERFORM UNTIL WS-INDEX1 > 19
+                   OR WS-LETTRE-CMP(WS-INDEX1) = SPACE
+               COMPUTE WS-INDEX2 = WS-INDEX1 + 1
+      *        Boucle secondaire pour comparer avec les lettres
+      *        suivantes
+               PERFORM UNTIL WS-INDEX2 > 20
+                       OR WS-LETTRE-CMP(WS-INDEX2) = SPACE
+                   IF WS-LETTRE-CMP(WS-INDEX1) =
+                           WS-LETTRE-CMP(WS-INDEX2)
                        MOVE 'N' TO WS-Isogram
-      *Passe à l'instruction suivante sans terminer la boucle
-                       NEXT SENTENCE
                    END-IF
                    ADD 1 TO WS-INDEX2
                END-PERFORM
-            ADD 1 TO WS-INDEX1
-            COMPUTE WS-INDEX2 = WS-INDEX1 + 1
-       END-PERFORM.
+               ADD 1 TO WS-INDEX1
+           END-PERFORM.
 
+       AFFICHER-RESULTAT.
            IF WS-Isogram = "N"
-             DISPLAY WS-LETTRES ": N'est pas isogram"
-            ELSE
-             DISPLAY WS-LETTRES ": est isogram"
+               DISPLAY WS-LETTRES ": N'est pas isogram"
+           ELSE
+               DISPLAY WS-LETTRES ": est isogram"
            END-IF.
 
-       STOP RUN. 
+      *    Ecrit dans isogrammes.txt la meme ligne passe/echoue que
+      *    AFFICHER-RESULTAT affiche a l'ecran
+       ECRIRE-RESULTAT.
+           IF WS-RESULTATS-STATUS = "00"
+               MOVE SPACES TO F-RESULTAT
+               IF WS-Isogram = "N"
+                   STRING WS-LETTRES DELIMITED BY SIZE
+                          ": N'est pas isogram" DELIMITED BY SIZE
+                       INTO F-RESULTAT
+               ELSE
+                   STRING WS-LETTRES DELIMITED BY SIZE
+                          ": est isogram" DELIMITED BY SIZE
+                       INTO F-RESULTAT
+               END-IF
+               WRITE F-RESULTAT
+           END-IF.
+
+      *    Lecture de mots.txt et rapport passe/echoue pour chaque mot,
+      *    affiche a l'ecran et ecrit dans isogrammes.txt
+       TRAITER-LOT.
+           OPEN INPUT MOTS-FICHIER.
+           IF WS-MOTS-STATUS NOT = "00"
+               DISPLAY "Impossible d'ouvrir mots.txt"
+           ELSE
+               OPEN OUTPUT RESULTATS-FICHIER
+               IF WS-RESULTATS-STATUS NOT = "00"
+                   DISPLAY "Impossible d'ecrire isogrammes.txt"
+               END-IF
+               PERFORM UNTIL WS-MOTS-STATUS NOT = "00"
+                   READ MOTS-FICHIER
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE SPACES TO WS-LETTRES
+                           MOVE F-MOT TO WS-LETTRES
+                           PERFORM VERIFIER-MOT
+                           PERFORM AFFICHER-RESULTAT
+                           PERFORM ECRIRE-RESULTAT
+                   END-READ
+               END-PERFORM
+               CLOSE MOTS-FICHIER
+               IF WS-RESULTATS-STATUS = "00"
+                   CLOSE RESULTATS-FICHIER
+               END-IF
+           END-IF.
