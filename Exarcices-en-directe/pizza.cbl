@@ -1,7 +1,25 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. pizza.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Ticket de cuisine : la commande du groupe, a remettre a
+      *    qui passera la commande de pizzas
+           SELECT COMMANDES-FICHIER ASSIGN TO "commandes.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COMMANDES-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  COMMANDES-FICHIER.
+       01  F-COMMANDE.
+           05 F-NAME            PIC A(20).
+           05 F-PIZZA1           PIC A(10).
+           05 F-PIZZA2           PIC A(10).
+      *    Part du convive dans le montant total de la commande
+           05 F-MONTANT          PIC 9(3)V99.
+
        WORKING-STORAGE SECTION.
       *le tableau qui contiendra les noms des convives, ainsi que les pizzas commandés par les convives
        01 WS-GROUP.
@@ -9,37 +27,81 @@
              10 WS-NAME           PIC A(20).
              10 WS-PIZZA1         PIC A(10).
              10 WS-PIZZA2         PIC A(10).
+      *        la part de ce convive dans le montant total
+             10 WS-MONTANT-CONVIVE PIC 9(3)V99.
       *un index pour parcourir le tableau
        77 WS-IDX1                PIC 99.
+      *un second index pour rechercher les doublons de nom
+       77 WS-IDX2                PIC 99.
+      *indicateur de doublon trouve sur le nom venant d'etre saisi
+       01 WS-DOUBLON-TROUVE      PIC X.
       *le nombre de convive
        01 WS-NB-INV              PIC 99.
-      *le nombre de pizza a commander 
+      *le nombre de pizza a commander
        01 WS-NB-PIZ              PIC 999V99.
       *01 WS-NB-PIZ-ARONDIR      PIC 999V99.
       *les parts restantes de pizza
        01 WS-REST                PIC 999V99.
+       01 WS-COMMANDES-STATUS     PIC XX.
+
+      *    Table des prix par type de pizza, chargee via REDEFINES
+       01 WS-PRIX-INIT.
+          05 FILLER              PIC X(10) VALUE "Margherita".
+          05 FILLER              PIC 99V99 VALUE 8.50.
+          05 FILLER              PIC X(10) VALUE "Regina".
+          05 FILLER              PIC 99V99 VALUE 10.00.
+          05 FILLER              PIC X(10) VALUE "Calzone".
+          05 FILLER              PIC 99V99 VALUE 9.50.
+          05 FILLER              PIC X(10) VALUE "Funghi".
+          05 FILLER              PIC 99V99 VALUE 9.00.
+          05 FILLER              PIC X(10) VALUE "4Fromages".
+          05 FILLER              PIC 99V99 VALUE 11.00.
+       01 WS-PRIX-TABLE REDEFINES WS-PRIX-INIT.
+          05 WS-PRIX-ENTREE OCCURS 5 TIMES.
+             10 WS-PRIX-TYPE     PIC X(10).
+             10 WS-PRIX-VAL      PIC 99V99.
+      *    Prix applique quand le type commande n'est pas dans la table
+       01 WS-PRIX-DEFAUT         PIC 99V99 VALUE 8.00.
+       01 WS-PRIX-IDX            PIC 9.
+       01 WS-PRIX-TROUVE         PIC X.
+       01 WS-PRIX-TYPE-RECH      PIC X(10).
+       01 WS-PRIX-UNITE          PIC 99V99.
+       01 WS-MONTANT-TOTAL       PIC 9(5)V99 VALUE 0.
 
        PROCEDURE DIVISION.
-       
+
        DISPLAY 'FAITE VOTRE COMMANDE'.
       *on récupère les noms des convives et les pizza qu'ils souhaitent
-       PERFORM VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-NAME(WS-IDX1 - 1) = 
-                     'FIN' OR WS-IDX1 = 51
-         DISPLAY 'Sasir Nom du convive: ' SPACE WITH NO ADVANCING
-                 ACCEPT WS-NAME(WS-IDX1)
-         DISPLAY 'Sasir pizza pour ' WS-NAME(WS-IDX1) ': ' SPACE WITH
-                 NO ADVANCING ACCEPT WS-PIZZA1(WS-IDX1)
-         DISPLAY 'Saisir pizza pour ' WS-NAME(WS-IDX1) ': ' SPACE WITH
-                NO ADVANCING ACCEPT WS-PIZZA2(WS-IDX1)
+       MOVE 1 TO WS-IDX1.
+       PERFORM UNTIL WS-IDX1 > 50
+           DISPLAY 'Sasir Nom du convive (FIN pour terminer): '
+               WITH NO ADVANCING
+           ACCEPT WS-NAME(WS-IDX1)
+           IF WS-NAME(WS-IDX1) = 'FIN'
+               EXIT PERFORM
+           END-IF
+           PERFORM VERIFIER-DOUBLON
+           IF WS-DOUBLON-TROUVE = "O"
+               DISPLAY "Ce convive a deja commande, "
+                       "choisissez un autre nom"
+           ELSE
+               DISPLAY 'Sasir pizza pour ' WS-NAME(WS-IDX1) ': '
+                   WITH NO ADVANCING
+               ACCEPT WS-PIZZA1(WS-IDX1)
+               DISPLAY 'Saisir pizza pour ' WS-NAME(WS-IDX1) ': '
+                   WITH NO ADVANCING
+               ACCEPT WS-PIZZA2(WS-IDX1)
+               ADD 1 TO WS-IDX1
+           END-IF
        END-PERFORM.
+      *on calcule le nombre de convive
+       COMPUTE WS-NB-INV = WS-IDX1 - 1.
 
       *on affiche toutes les pizzas que veulent les convives
-       PERFORM VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-NAME(WS-IDX1 - 1) = 
-                     'FIN' OR WS-IDX1 = 51
-           DISPLAY WS-PIZZA1(WS-IDX1) '  '   WS-PIZZA2(WS-IDX1)    
+       PERFORM VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-IDX1 > WS-NB-INV
+           DISPLAY WS-PIZZA1(WS-IDX1) '  '   WS-PIZZA2(WS-IDX1)
        END-PERFORM.
-      *on calcule le nombre de convive
-       COMPUTE WS-NB-INV = WS-IDX1 - 2.
+
       *on calcule le nombre de pizza
        COMPUTE WS-NB-PIZ = WS-NB-INV * 1.1.
       *on calcule les pizza qui resteront à la fin de la soirée pizza
@@ -49,5 +111,68 @@
        DISPLAY "Vous douvez comender : " WS-NB-PIZ.
        DISPLAY "il vous resteura : " WS-REST.
 
+      *on chiffre la facture reelle a partir de ce que chacun a
+      *commande, au lieu d'une estimation basee sur le seul effectif
+       PERFORM VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-IDX1 > WS-NB-INV
+           MOVE 0 TO WS-MONTANT-CONVIVE(WS-IDX1)
+           MOVE WS-PIZZA1(WS-IDX1) TO WS-PRIX-TYPE-RECH
+           PERFORM RECHERCHER-PRIX
+           ADD WS-PRIX-UNITE TO WS-MONTANT-CONVIVE(WS-IDX1)
+           MOVE WS-PIZZA2(WS-IDX1) TO WS-PRIX-TYPE-RECH
+           PERFORM RECHERCHER-PRIX
+           ADD WS-PRIX-UNITE TO WS-MONTANT-CONVIVE(WS-IDX1)
+           ADD WS-MONTANT-CONVIVE(WS-IDX1) TO WS-MONTANT-TOTAL
+       END-PERFORM.
+       DISPLAY "Montant total de la commande : " WS-MONTANT-TOTAL.
+
+      *on detaille la part de chaque convive dans le montant total
+       PERFORM VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-IDX1 > WS-NB-INV
+           DISPLAY "  Part de " WS-NAME(WS-IDX1) " : "
+                   WS-MONTANT-CONVIVE(WS-IDX1)
+       END-PERFORM.
+
+      *on ecrit le ticket de cuisine avec la commande de chaque convive
+       OPEN OUTPUT COMMANDES-FICHIER.
+       IF WS-COMMANDES-STATUS NOT = "00"
+           DISPLAY "Impossible d'ecrire commandes.txt"
+       ELSE
+           PERFORM VARYING WS-IDX1 FROM 1 BY 1
+                   UNTIL WS-IDX1 > WS-NB-INV
+               MOVE WS-NAME(WS-IDX1)   TO F-NAME
+               MOVE WS-PIZZA1(WS-IDX1) TO F-PIZZA1
+               MOVE WS-PIZZA2(WS-IDX1) TO F-PIZZA2
+               MOVE WS-MONTANT-CONVIVE(WS-IDX1) TO F-MONTANT
+               WRITE F-COMMANDE
+           END-PERFORM
+           CLOSE COMMANDES-FICHIER
+           DISPLAY "Ticket de cuisine ecrit dans commandes.txt"
+       END-IF.
+
        STOP RUN.
 
+      *    Compare le nom qui vient d'etre saisi en WS-NAME(WS-IDX1)
+      *    a ceux deja presents dans le groupe
+       VERIFIER-DOUBLON.
+           MOVE "N" TO WS-DOUBLON-TROUVE.
+           IF WS-IDX1 > 1
+               PERFORM VARYING WS-IDX2 FROM 1 BY 1
+                       UNTIL WS-IDX2 >= WS-IDX1
+                          OR WS-DOUBLON-TROUVE = "O"
+                   IF WS-NAME(WS-IDX2) = WS-NAME(WS-IDX1)
+                       MOVE "O" TO WS-DOUBLON-TROUVE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      *    Recherche WS-PRIX-TYPE-RECH dans la table des prix ;
+      *    applique WS-PRIX-DEFAUT si le type n'y figure pas
+       RECHERCHER-PRIX.
+           MOVE WS-PRIX-DEFAUT TO WS-PRIX-UNITE.
+           MOVE "N" TO WS-PRIX-TROUVE.
+           PERFORM VARYING WS-PRIX-IDX FROM 1 BY 1
+                   UNTIL WS-PRIX-IDX > 5 OR WS-PRIX-TROUVE = "O"
+               IF WS-PRIX-TYPE-RECH = WS-PRIX-TYPE(WS-PRIX-IDX)
+                   MOVE WS-PRIX-VAL(WS-PRIX-IDX) TO WS-PRIX-UNITE
+                   MOVE "O" TO WS-PRIX-TROUVE
+               END-IF
+           END-PERFORM.
