@@ -1,42 +1,73 @@
-      
        IDENTIFICATION DIVISION.
        PROGRAM-ID. highest.
        AUTHOR. Yassine. et Sibory G.
-      *    ecrire un programme qui edlande de saisir 5 nombre puis qui 
-      *    affiche le plus petit des 5
+      *    ecrire un programme qui demande de saisir un nombre
+      *    configurable de nombres puis qui affiche le minimum,
+      *    le maximum et la moyenne de la saisie
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+      *    Declaration du nombre de valeurs a saisir
+       01 WS-COMBIEN    PIC 9(2)  VALUE 0.
       *    Declaration de la variable nombre saisie
-       01 WS-I      PIC 9
-      *    Declaration de la variable la plus petite
-       01 WS-NUMERO PIC 9(9)
-       01 WS-P      PIC 9(9)
+       01 WS-I          PIC 9(2)  VALUE 0.
+      *    Tableau des nombres saisis
+       01 WS-NOMBRES.
+           05 WS-NUMERO OCCURS 50 TIMES PIC 9(9).
+      *    Declaration des variables du minimum, du maximum
+      *    et du cumul pour la moyenne
+       01 WS-MIN        PIC 9(9)    VALUE 999999999.
+       01 WS-MAX        PIC 9(9)    VALUE 0.
+       01 WS-TOTAL      PIC 9(11)   VALUE 0.
+       01 WS-MOYENNE    PIC 9(9)V99 VALUE 0.
+
 
- 
        PROCEDURE DIVISION.
-      *    Boucle PERFORM (5 times) pour effectuer 
-      *    le nombre de répétitions
-       PERFORM WS-I FROM 1 BY 1 WS-I >5
-      *    DISPLAY de la demande de saisie du nombre
-           DISPLAY "Entrer numero" WS-I ":"
-      *    ACCEPT de la variable saisie
-           ACCEPT WS-NUMERO (WS-I)
-      *    Condition IF pour savoir si le nombre est plus petit
-           IF 
-              
-           ELSE
-              
-           END-IF
-      *    Si OUI MOVE de la variable saisie dans la variable plus petite
+      *    Demande du nombre de valeurs a saisir, jusqu'a 50
+           DISPLAY "Combien de nombres voulez-vous saisir (max 50) ? ".
+           ACCEPT WS-COMBIEN.
 
-      *    Sinon 
-      *    EXIT
+      *    Re-demande la valeur tant qu'elle ne tient pas dans le
+      *    tableau WS-NUMERO (OCCURS 50 TIMES)
+           PERFORM UNTIL WS-COMBIEN >= 1 AND WS-COMBIEN <= 50
+               DISPLAY "Valeur invalide, entrez un nombre entre 1 "
+                       "et 50 : "
+               ACCEPT WS-COMBIEN
+           END-PERFORM.
 
+      *    Boucle PERFORM pour effectuer le nombre de repetitions
+      *    demande
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-COMBIEN
+      *        DISPLAY de la demande de saisie du nombre
+               DISPLAY "Entrer numero " WS-I " : "
+      *        ACCEPT de la variable saisie
+               ACCEPT WS-NUMERO(WS-I)
+               ADD WS-NUMERO(WS-I) TO WS-TOTAL
+      *        Condition IF pour savoir si le nombre est plus petit
+               IF WS-NUMERO(WS-I) < WS-MIN
+      *            Si OUI, MOVE de la variable saisie dans WS-MIN
+                   MOVE WS-NUMERO(WS-I) TO WS-MIN
+               END-IF
+      *        Condition IF pour savoir si le nombre est plus grand
+               IF WS-NUMERO(WS-I) > WS-MAX
+                   MOVE WS-NUMERO(WS-I) TO WS-MAX
+               END-IF
       *    Fin de la boucle PERFORM
-       END-PERFORM
-      *    DISPLAY de la variable la plus petite
-       
-       
+           END-PERFORM.
+
+      *    Calcul de la moyenne des nombres saisis ; WS-COMBIEN est
+      *    deja garanti >= 1 par la re-saisie ci-dessus, mais on se
+      *    protege quand meme d'une division par zero
+           IF WS-COMBIEN = 0
+               DISPLAY "Aucun nombre saisi, moyenne non calculee"
+           ELSE
+               COMPUTE WS-MOYENNE = WS-TOTAL / WS-COMBIEN
+           END-IF.
+
+      *    DISPLAY du minimum, du maximum et de la moyenne
+           DISPLAY "Minimum : " WS-MIN.
+           DISPLAY "Maximum : " WS-MAX.
+           DISPLAY "Moyenne : " WS-MOYENNE.
 
-       STOP RUN.
\ No newline at end of file
+           STOP RUN.
